@@ -25,11 +25,52 @@
 
 
        IDENTIFICATION DIVISION.
+       PROGRAM-ID. Vocproc.
 
        WORKING-STORAGE SECTION.
 
            COPY "custvoc.cpy".
 
+      *    Runtime-loadable replacement for the vocabulary text that
+      *    used to be compiled into the screenset as fixed English.
+      *    custvoc.lng holds one fixed-length record per language,
+      *    keyed by a 2-character language code, so a branch can be
+      *    switched to another language without a second screenset.
+      *    The screen-painter side of binding these captions to the
+      *    ORDER-BOX/TOTAL objects is outside this source file, the
+      *    same as every other vocabulary-to-object binding in this
+      *    demo, which all live in the missing custvoc.cpy/.cpb.
+       78  Voc-Lang-File-Name          Value Z"custvoc.lng".
+       78  Voc-Lang-Rec-Size           Value 80.
+       78  Voc-Lang-Default-Code       Value "EN".
+
+       01  Voc-Language-Code           Pic X(02) Value Spaces.
+
+       01  Voc-Lang-Record.
+           03  Voc-Lang-Rec-Code       Pic X(02).
+           03  Voc-Lang-Window-Title   Pic X(30).
+           03  Voc-Lang-Order-Heading  Pic X(20).
+           03  Voc-Lang-Total-Heading  Pic X(20).
+           03  Filler                 Pic X(08).
+
+       01  Voc-Window-Title            Pic X(30)
+                                        Value "Customer Orders".
+       01  Voc-Order-Heading           Pic X(20)
+                                        Value "Orders".
+       01  Voc-Total-Heading           Pic X(20)
+                                        Value "Total".
+
+       01  VocLangFileHandle           Pic X(4) Comp-5 Value 0.
+       01  VocLangStatus               Pic X(4) Comp-5 Value 0.
+       01  VocLangFileOffset           Pic X(8) Comp-5 Value 0.
+       01  VocLangRecLength   Pic X(4) Comp-5 Value Voc-Lang-Rec-Size.
+       01  VocLangReadFlags            Pic X(4) Comp-5 Value 1.
+       01  VocLangOpenMode             Pic X(4) Comp-5 Value 0.
+       01  VocLangDenyMode             Pic X(4) Comp-5 Value 0.
+       01  VocLangDevice               Pic X(4) Comp-5 Value 0.
+       01  VocLangFoundSw              Pic X(01) Value "N".
+           88  VocLangFound                Value "Y".
+
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
@@ -43,8 +84,60 @@
 
        PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
 
+           PERFORM Load-Language-Labels
+
            SET-LIST-ITEM-STATE ORDER-BOX 1 1
            REFRESH-OBJECT DIALOG-BOX
            SET-FOCUS DIALOG-BOX
-           
+
            goback.
+
+      **************************************************
+      *                                                *
+      *                                                *
+      *                                                *
+      **************************************************
+
+       Load-Language-Labels Section.
+      *    Pick the branch's language from the environment, falling
+      *    back to English, then scan custvoc.lng for a matching
+      *    record. Leaves the compiled English defaults above in
+      *    place if the file or the language code isn't found.
+           ACCEPT Voc-Language-Code FROM ENVIRONMENT "DS-LANGUAGE"
+           IF Voc-Language-Code = Spaces
+               MOVE Voc-Lang-Default-Code TO Voc-Language-Code
+           END-IF
+
+           MOVE "N" TO VocLangFoundSw
+           MOVE 0 TO VocLangFileHandle
+           CALL "CBL_OPEN_FILE" Using Voc-Lang-File-Name
+                                       VocLangOpenMode
+                                       VocLangDenyMode
+                                       VocLangDevice
+                                       VocLangFileHandle
+                        Returning VocLangStatus
+
+           IF VocLangStatus = 0
+               MOVE 0 TO VocLangFileOffset
+               PERFORM UNTIL VocLangFound
+                   CALL "CBL_READ_FILE" Using VocLangFileHandle
+                                               VocLangFileOffset
+                                               VocLangRecLength
+                                               VocLangReadFlags
+                                               Voc-Lang-Record
+                                Returning VocLangStatus
+                   IF VocLangStatus NOT = 0
+                       EXIT PERFORM
+                   END-IF
+                   IF Voc-Lang-Rec-Code = Voc-Language-Code
+                       MOVE Voc-Lang-Window-Title  TO Voc-Window-Title
+                       MOVE Voc-Lang-Order-Heading TO Voc-Order-Heading
+                       MOVE Voc-Lang-Total-Heading TO Voc-Total-Heading
+                       SET VocLangFound TO TRUE
+                   ELSE
+                       ADD Voc-Lang-Rec-Size TO VocLangFileOffset
+                   END-IF
+               END-PERFORM
+               CALL "CBL_CLOSE_FILE" Using VocLangFileHandle
+           END-IF
+           .
