@@ -25,11 +25,53 @@
 
 
        ID DIVISION.
+       PROGRAM-ID. Vocesc.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same physical file as CUSTOM1.CBL/VOCDELI.CBL - Customer-
+      *    Record below must be kept in step with those FDs.
+           SELECT Customer-File ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS File-C-Code
+           ACCESS IS DYNAMIC
+           Lock MODE IS AUTOMATIC.
+
+       FILE SECTION.
+       FD  Customer-File.
+       01  Customer-Record.
+           03  File-C-Code             PIC X(5).
+           03  File-C-Name             PIC X(15).
+           03  File-C-Addr1            PIC X(15).
+           03  File-C-Addr2            PIC X(15).
+           03  File-C-Addr3            PIC X(15).
+           03  File-C-Addr4            PIC X(15).
+           03  File-C-Limit            PIC 9(4) COMP.
+           03  File-C-Area             PIC X.
+           03  File-C-Order.
+               05  File-C-Order-Entry OCCURS 10.
+                   07  File-Ord-No     PIC 9(6).
+                   07  File-Ord-Date   PIC 9(6).
+                   07  File-Ord-Val    PIC 9(4)V99 COMP.
+                   07  File-Pay-Val    PIC 9(4)V99 COMP.
+           03  File-C-Balance          PIC 9(6)V99.
+      *    See CUSTOM1.CBL's own Claim-Customer-Lock/Check-Customer-
+      *    Lock - kept in step here so the lock VOCDELI.CBL claims
+      *    while this order-edit window is open can be released below
+      *    when the window actually closes.
+           03  File-C-Lock-Op          PIC X(8).
+           03  File-C-Lock-Time        PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
            COPY "custvoc.cpy".
 
+       78  Confirm-Discard-Proc        VALUE "CONFIRM-DISCARD".
+
+       01  My-Operator-Id               PIC X(8).
+
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
@@ -43,6 +85,55 @@
 
        PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
 
+      *    VOC-c-bal reflects whatever order values are currently on
+      *    the screen (Derivations in VOCDELI.CBL recomputes it as
+      *    the operator edits an order line); File-C-Balance is what
+      *    was last written for this customer by that same save. If
+      *    the two differ, the operator has unsaved order edits, so
+      *    hand off to the screenset's discard-confirmation dialog
+      *    instead of closing the window out from under them.
+           MOVE VOC-C-Code TO File-C-Code
+           IF File-C-Code NOT = SPACES
+               PERFORM Capture-My-Operator-Id
+               OPEN I-O Customer-File
+               READ Customer-File
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF File-C-Balance NOT = VOC-c-bal
+                           MOVE Confirm-Discard-Proc TO Ds-Procedure
+                           CLOSE Customer-File
+                           GOBACK
+                       END-IF
+      *                The window below this point is really closing,
+      *                so give up the lock VOCDELI.CBL's Save-Record
+      *                claimed while it was open - VOCDELI itself is
+      *                only ever called while the window is still up
+      *                and has no point at which it can safely do
+      *                this release itself.
+                       IF File-C-Lock-Op = My-Operator-Id
+                           MOVE SPACES TO File-C-Lock-Op
+                           MOVE 0 TO File-C-Lock-Time
+                           REWRITE Customer-Record
+                       END-IF
+               END-READ
+               CLOSE Customer-File
+           END-IF
+
            DELETE-WINDOW CHANGE-ORDER SYS-NULL
            SET-FOCUS DIALOG-BOX
            GOBACK.
+
+      **************************************************
+      *                                                *
+      *                                                *
+      *                                                *
+      **************************************************
+
+       Capture-My-Operator-Id SECTION.
+
+           ACCEPT My-Operator-Id FROM ENVIRONMENT "USERNAME"
+           IF My-Operator-Id = SPACES
+               ACCEPT My-Operator-Id FROM ENVIRONMENT "USER"
+           END-IF
+       .
