@@ -25,15 +25,100 @@
 
 
        IDENTIFICATION DIVISION.
+       PROGRAM-ID. Vocdeli.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same physical file as CUSTOM1.CBL - Customer-Record below
+      *    must be kept in step with that program's Customer-File FD.
+           SELECT Customer-File ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS File-C-Code
+           ACCESS IS DYNAMIC
+           Lock MODE IS AUTOMATIC.
+
+      *    Same physical log as CUSTOM1.CBL - Audit-Record below must
+      *    be kept in step with that program's Audit-File FD.
+           SELECT Audit-File ASSIGN "custaudt.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Audit-File-Status.
+
+       FILE SECTION.
+       FD  Customer-File.
+       01  Customer-Record.
+           03  File-C-Code             PIC X(5).
+           03  File-C-Name             PIC X(15).
+           03  File-C-Addr1            PIC X(15).
+           03  File-C-Addr2            PIC X(15).
+           03  File-C-Addr3            PIC X(15).
+           03  File-C-Addr4            PIC X(15).
+           03  File-C-Limit            PIC 9(4) COMP.
+           03  File-C-Area             PIC X.
+           03  File-C-Order.
+               05  File-C-Order-Entry OCCURS 10.
+                   07  File-Ord-No     PIC 9(6).
+                   07  File-Ord-Date   PIC 9(6).
+                   07  File-Ord-Val    PIC 9(4)V99 COMP.
+                   07  File-Pay-Val    PIC 9(4)V99 COMP.
+      *    Balance-as-of-last-save, so the monthly statement process
+      *    can read it without re-deriving it through this screen.
+           03  File-C-Balance          PIC 9(6)V99.
+      *    See CUSTOM1.CBL's own Claim-Customer-Lock/Check-Customer-
+      *    Lock - kept in step here so a row deleted through this
+      *    vocabulary screen still honours a lock claimed from there.
+           03  File-C-Lock-Op          PIC X(8).
+           03  File-C-Lock-Time        PIC 9(8).
+
+       FD  Audit-File.
+       01  Audit-Record.
+           03  Audit-Date              PIC 9(8).
+           03  Audit-Time              PIC 9(8).
+           03  Audit-Operator-Id       PIC X(8).
+           03  Audit-C-Code            PIC X(5).
+           03  Audit-Limit-Before      PIC 9(4).
+           03  Audit-Limit-After       PIC 9(4).
+           03  Audit-Order-Entry OCCURS 10.
+               05  Audit-Ord-Val-Before   PIC 9(4)V99.
+               05  Audit-Pay-Val-Before   PIC 9(4)V99.
+               05  Audit-Ord-Val-After    PIC 9(4)V99.
+               05  Audit-Pay-Val-After    PIC 9(4)V99.
 
        WORKING-STORAGE SECTION.
 
            COPY "custvoc.cpy".
 
        78  no-of-orders                VALUE 10.
+       78  Over-Limit-Proc             VALUE "OVER-LIMIT-ERROR".
+       78  Lock-Conflict-Proc          VALUE "SAVE-LOCK-CONFLICT-ERROR".
 
        77  array-ind                   PIC 9(4) COMP.
 
+       01  Cust-File-Open-Sw           PIC X(01) VALUE "N".
+           88  Cust-File-Open              VALUE "Y".
+
+      *    custaudt.log is not shipped with the system - on a fresh
+      *    install it doesn't exist yet, and an unguarded OPEN EXTEND
+      *    on a missing line-sequential file aborts the run, the same
+      *    failure SplitWindow/CPARENT.CBL's splitpos-file guards
+      *    against.
+       01  Audit-File-Status           PIC X(02).
+           88  Audit-File-Ok               VALUE "00".
+           88  Audit-File-Not-Found        VALUE "35".
+
+       01  My-Operator-Id               PIC X(8).
+       01  My-Operator-Id-Set-Sw        PIC X(01) VALUE "N".
+           88  My-Operator-Id-Set           VALUE "Y".
+
+       01  Before-C-Limit               PIC 9(4) COMP.
+       01  Before-C-Lock-Op             PIC X(8).
+       01  Before-C-Order.
+           03  Before-Order-Entry OCCURS 10.
+               05  Before-Ord-Val       PIC 9(4)V99 COMP.
+               05  Before-Pay-Val       PIC 9(4)V99 COMP.
+
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
@@ -54,6 +139,7 @@
                       VOC-ORD-BAL(VOC-DOLLAR-REGISTER).
 
            PERFORM derivations
+           PERFORM Save-Record
 
            REFRESH-OBJECT ORDER-BOX
            REFRESH-OBJECT TOTAL
@@ -77,3 +163,106 @@
                ADD VOC-ord-bal(array-ind) TO VOC-c-bal
            END-PERFORM.
            EXIT.
+
+      **************************************************
+      *                                                *
+      *                                                *
+      *                                                *
+      **************************************************
+
+       Save-Record SECTION.
+      *    Persist the balance just recomputed above onto the
+      *    customer record, so it is available as a stored
+      *    balance-as-of-last-save without coming back through this
+      *    screen to re-derive it - gated the same way CUSTOM1.CBL's
+      *    own Save-Record gates a save (over-limit, then lock
+      *    conflict) and logged to the same audit trail, since this
+      *    is a second, independent path onto the same cust.ism.
+           IF NOT Cust-File-Open
+               OPEN I-O Customer-File
+
+               OPEN EXTEND Audit-File
+               IF Audit-File-Not-Found
+                   OPEN OUTPUT Audit-File
+                   CLOSE Audit-File
+                   OPEN EXTEND Audit-File
+               END-IF
+
+               SET Cust-File-Open TO TRUE
+           END-IF
+
+           IF NOT My-Operator-Id-Set
+               PERFORM Capture-My-Operator-Id
+           END-IF
+
+           MOVE VOC-C-Code TO File-C-Code
+           IF File-C-Code NOT = SPACES
+               READ Customer-File
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE File-C-Limit   TO Before-C-Limit
+                       MOVE File-C-Lock-Op TO Before-C-Lock-Op
+                       MOVE File-C-Order   TO Before-C-Order
+
+                       IF VOC-c-bal > File-C-Limit
+                           MOVE Over-Limit-Proc TO Ds-Procedure
+                       ELSE
+                           IF File-C-Lock-Op NOT = SPACES
+                              AND File-C-Lock-Op NOT = My-Operator-Id
+                               MOVE Lock-Conflict-Proc TO Ds-Procedure
+                           ELSE
+                               MOVE VOC-c-bal TO File-C-Balance
+                               MOVE My-Operator-Id TO File-C-Lock-Op
+                               ACCEPT File-C-Lock-Time FROM TIME
+                               REWRITE Customer-Record
+                               PERFORM Write-Audit-Record
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF
+           EXIT.
+
+      **************************************************
+      *                                                *
+      *                                                *
+      *                                                *
+      **************************************************
+
+       Capture-My-Operator-Id SECTION.
+
+           ACCEPT My-Operator-Id FROM ENVIRONMENT "USERNAME"
+           IF My-Operator-Id = SPACES
+               ACCEPT My-Operator-Id FROM ENVIRONMENT "USER"
+           END-IF
+           SET My-Operator-Id-Set TO TRUE
+           EXIT.
+
+      **************************************************
+      *                                                *
+      *                                                *
+      *                                                *
+      **************************************************
+
+       Write-Audit-Record SECTION.
+
+           INITIALIZE Audit-Record
+           ACCEPT Audit-Date FROM DATE YYYYMMDD
+           ACCEPT Audit-Time FROM TIME
+           MOVE My-Operator-Id TO Audit-Operator-Id
+           MOVE VOC-C-Code     TO Audit-C-Code
+           MOVE Before-C-Limit TO Audit-Limit-Before
+           MOVE File-C-Limit   TO Audit-Limit-After
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                                          UNTIL Array-Ind > no-of-orders
+               MOVE Before-Ord-Val(Array-Ind) TO
+                                     Audit-Ord-Val-Before(Array-Ind)
+               MOVE Before-Pay-Val(Array-Ind) TO
+                                     Audit-Pay-Val-Before(Array-Ind)
+               MOVE File-Ord-Val(Array-Ind) TO
+                                     Audit-Ord-Val-After(Array-Ind)
+               MOVE File-Pay-Val(Array-Ind) TO
+                                     Audit-Pay-Val-After(Array-Ind)
+           END-PERFORM
+           WRITE Audit-Record
+           EXIT.
