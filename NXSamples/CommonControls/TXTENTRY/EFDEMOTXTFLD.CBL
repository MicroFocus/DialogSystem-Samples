@@ -73,6 +73,33 @@
       *   PER APPLICATION
        78 78-Max-Fields  value 256.
 
+      *   Validation pattern set via the SET-VALIDATION-PATTERN
+      *   function, one slot per entry field (indexed by the same
+      *   FieldCount used to key the entry field dictionary above).
+      *   Spaces (the default, set when a field is created) means
+      *   no validation - every keystroke is accepted, exactly as
+      *   before this function existed.
+       01 EF-Validation-Table.
+          03 EF-Validation-Pattern OCCURS 78-Max-Fields TIMES
+                                    Pic x(10).
+       01 EF-Key-Valid-Sw      pic x(01).
+          88 EF-Key-Valid          Value "Y".
+          88 EF-Key-Invalid        Value "N".
+
+      *   Minimum/maximum bounds set via the SET-NUMERIC-RANGE
+      *   function, again one slot per entry field. EF-Range-Active
+      *   starts "N" (no bounds) when a field is created, so a field
+      *   that never calls SET-NUMERIC-RANGE is unaffected.
+       01 EF-Range-Table.
+          03 EF-Range-Entry OCCURS 78-Max-Fields TIMES.
+             05 EF-Range-Active-Sw   Pic x(01).
+                88 EF-Range-Active       Value "Y".
+             05 EF-Range-Min         Pic S9(15) Comp-3.
+             05 EF-Range-Max         Pic S9(15) Comp-3.
+
+       01 EF-Prospective-Value pic S9(15) Comp-3.
+       01 EF-Digit-Value       pic 9.
+
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
       *   And the Keycodes
@@ -142,6 +169,12 @@
           WHEN "SET-COLOR"
                PERFORM Object-Color-Function
 
+          WHEN "SET-VALIDATION-PATTERN"
+               PERFORM Set-Validation-Pattern-Function
+
+          WHEN "SET-NUMERIC-RANGE"
+               PERFORM Set-Numeric-Range-Function
+
           WHEN OTHER
              DISPLAY Invalid-Function, " ", Call-Function
              GO TO Entry-Field-Program-Exit
@@ -346,6 +379,8 @@
            ADD 1 to FieldCount
            INVOKE anEntryFieldDictionary "atPut" USING aTextEntry
                                                        FieldCount
+           MOVE Spaces TO EF-Validation-Pattern(FieldCount)
+           MOVE "N" TO EF-Range-Active-Sw(FieldCount)
            .
 
        EfGainFocus Section.
@@ -419,6 +454,21 @@
                invoke anEvent "setprocessed"
             end-if
 
+      *     Reject the keystroke if it doesn't match a validation
+      *     pattern set for this field via SET-VALIDATION-PATTERN, or
+      *     if it would push the field's value outside the bounds
+      *     set via SET-NUMERIC-RANGE - this happens before the
+      *     field contents are ever written to the data block, since
+      *     that only happens on lost-focus.
+            PERFORM Validate-Keystroke
+            IF EF-Key-Valid AND EF-Range-Active(FieldCount)
+               PERFORM Validate-Numeric-Range
+            END-IF
+            IF EF-Key-Invalid
+               invoke alarm "warning"
+               invoke anEvent "setprocessed"
+            END-IF
+
             EXIT PROGRAM
             .
 
@@ -482,6 +532,88 @@
                                             RETURNING K-Key of Keystroke
             .
 
+       Validate-Keystroke section.
+
+      *     Checks the keystroke just read by GetKeystroke against
+      *     whatever pattern SET-VALIDATION-PATTERN last set for
+      *     this field (FieldCount, set by GetObjectAndEventData
+      *     above). Spaces (never set, or explicitly cleared) means
+      *     no restriction, keeping this file's original behaviour
+      *     of accepting any character.
+
+            SET EF-Key-Valid TO TRUE
+
+            EVALUATE EF-Validation-Pattern(FieldCount)
+            WHEN "NUMERIC"
+                 IF K-Key of Keystroke IS NOT NUMERIC
+                    SET EF-Key-Invalid TO TRUE
+                 END-IF
+            WHEN "DATE"
+                 IF (K-Key of Keystroke IS NOT NUMERIC)
+                    AND (K-Key of Keystroke NOT = "/")
+                    SET EF-Key-Invalid TO TRUE
+                 END-IF
+            WHEN "CODE"
+                 IF (K-Key of Keystroke IS NOT NUMERIC)
+                    AND (K-Key of Keystroke IS NOT ALPHABETIC)
+                    SET EF-Key-Invalid TO TRUE
+                 END-IF
+            WHEN OTHER
+                 CONTINUE
+            END-EVALUATE
+            .
+
+       Validate-Numeric-Range section.
+
+      *     Builds the field's prospective value (its current text
+      *     with this keystroke applied) and rejects the keystroke
+      *     if that value would fall outside the bounds set for this
+      *     field via SET-NUMERIC-RANGE.
+
+            PERFORM Build-Prospective-Value
+
+            IF (EF-Prospective-Value < EF-Range-Min(FieldCount))
+               OR (EF-Prospective-Value > EF-Range-Max(FieldCount))
+               SET EF-Key-Invalid TO TRUE
+            END-IF
+            .
+
+       Build-Prospective-Value section.
+
+      *     Reads the field's current text and applies this
+      *     keystroke at CursorPos, the same position convention
+      *     used above to highlight/insert a character, then
+      *     accumulates the leading run of digit characters into
+      *     EF-Prospective-Value one digit at a time - the same
+      *     digit-character-to-numeric technique this template's own
+      *     calculator relation (DSCALC.CBL's Num-Value-Key) uses to
+      *     turn a single alphanumeric digit into a numeric value
+      *     before doing arithmetic with it.
+
+            MOVE Spaces TO Temp-Buffer
+            MOVE LENGTH OF Temp-Buffer TO i
+            INVOKE aTextEntry "GetText" RETURNING aCharacterArray
+            INVOKE aCharacterArray "getValueWithSize" USING i
+                                                  RETURNING Temp-Buffer
+            INVOKE aCharacterArray "finalize" RETURNING aCharacterArray
+
+            IF CursorPos > 0 AND <= LENGTH OF Temp-Buffer
+               MOVE K-Key of Keystroke TO Temp-Buffer(CursorPos:1)
+            END-IF
+
+            MOVE 0 TO EF-Prospective-Value
+            MOVE LENGTH OF Temp-Buffer TO j
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > j
+               IF Temp-Buffer(i:1) IS NUMERIC
+                  MOVE Temp-Buffer(i:1) TO EF-Digit-Value
+                  MULTIPLY 10 BY EF-Prospective-Value
+                  ADD EF-Digit-Value TO EF-Prospective-Value
+               ELSE
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+            .
+
        GetEntryFieldText section.
 
             INVOKE aTextEntry "GetText" RETURNING aCharacterArray
@@ -641,6 +773,48 @@
               INVOKE aCursor "finalize" RETURNING aCursor
               .
 
+       Set-Validation-Pattern-Function section.
+
+      *       Sets (or, given spaces, clears) the validation pattern
+      *       for the entry field identified by Object-Reference
+      *       (already SET into aTextEntry above). IO-Text-Buffer
+      *       carries the pattern name - "NUMERIC" for a digits-only
+      *       field, "DATE" for a digits-and-slashes field, "CODE"
+      *       for a fixed-length alphanumeric code field such as
+      *       Custom1's File-C-Code - the same outbound-argument
+      *       channel MouseShape-Function/Object-Color-Function above
+      *       already use for a caller-supplied string. The pattern
+      *       is remembered against this field's slot in
+      *       EF-Validation-Table, keyed the same way the entry
+      *       field dictionary itself is keyed, so EfDataKey can look
+      *       it up again on every keystroke.
+
+              INVOKE anEntryFieldDictionary "at" USING aTextEntry
+                                         RETURNING FieldCount
+
+              MOVE IO-Text-Buffer TO EF-Validation-Pattern(FieldCount)
+              .
+
+       Set-Numeric-Range-Function section.
+
+      *       Sets the minimum/maximum bounds for the entry field
+      *       identified by Object-Reference (already SET into
+      *       aTextEntry above), so a money field such as an
+      *       order-value entry bound to File-Ord-Val can be stopped
+      *       going past a limit like File-C-Limit at the keystroke
+      *       rather than only being caught at Save-Record. The
+      *       bounds are passed through Numeric-Value/Numeric-Value2,
+      *       the same two-argument channel Set-Font-Function above
+      *       already uses for a caller-supplied pair of numbers.
+
+              INVOKE anEntryFieldDictionary "at" USING aTextEntry
+                                         RETURNING FieldCount
+
+              MOVE Numeric-Value  TO EF-Range-Min(FieldCount)
+              MOVE Numeric-Value2 TO EF-Range-Max(FieldCount)
+              SET EF-Range-Active(FieldCount) TO TRUE
+              .
+
        Clear-Object-Function section.
 
       *       Delete all Object Instance items
