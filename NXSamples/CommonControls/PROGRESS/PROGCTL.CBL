@@ -31,6 +31,15 @@
         01 MinValue                 pic x(4) comp-5.
         01 MaxValue                 pic x(4) comp-5.
         01 Step-Size                pic x(4) comp-5.
+
+      *   Indeterminate/marquee mode - the Win32 Progress common
+      *   control this class wraps supports this natively via the
+      *   PBM_SETMARQUEE message (a BOOL on/off flag plus an update
+      *   interval in milliseconds), the same underlying platform
+      *   message SetRange/SetStepSize/Step/SetPosition above already
+      *   wrap, so it is exposed here the same way, as "SetMarquee".
+        01 Marquee-Interval         pic x(4) comp-5.
+        78 Default-Marquee-Interval value 30.
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
 
@@ -102,6 +111,13 @@
                INVOKE aControl "SetPosition" USING Numeric-Value
                INVOKE wsEventManager "runUntilEmpty"
 
+          WHEN "SET-MARQUEE-MODE"
+      *        Numeric-Value  = 1 to switch to indeterminate/marquee
+      *                         display, 0 to switch back to normal
+      *        Numeric-Value2 = update interval in milliseconds,
+      *                         0 selects Default-Marquee-Interval
+               PERFORM Set-Marquee-Mode-Function
+
           WHEN OTHER
               DISPLAY Invalid-Function, " ", Call-Function
               GO TO Progress-Program-Exit
@@ -218,6 +234,18 @@
           .
 
 
+       Set-Marquee-Mode-Function section.
+
+          MOVE Numeric-Value2 TO Marquee-Interval
+          IF Marquee-Interval = 0
+             MOVE Default-Marquee-Interval TO Marquee-Interval
+          END-IF
+
+          INVOKE aControl "SetMarquee" USING Numeric-Value
+                                             Marquee-Interval
+          .
+
+
        Cancel-Requested section.
        Entry ProgramID & "ButtonClicked" USING anEvent.
 
