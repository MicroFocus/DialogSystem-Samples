@@ -27,6 +27,20 @@
 
         01 aControl                 object reference value null.
 
+      *   Range tracked locally so tick labels can be computed
+      *   without a round trip through the control, and a
+      *   ready-to-display readout of the current position.
+        01 SliderMinValue           pic x(4) comp-5.
+        01 SliderMaxValue           pic x(4) comp-5.
+        01 Tick-Label-Count         pic x(4) comp-5.
+        01 Tick-Label-Index         pic x(4) comp-5.
+        01 Tick-Label-Step          pic x(4) comp-5.
+        01 Tick-Label-Value         pic x(4) comp-5.
+        01 Tick-Label-Edit          pic zzzz9.
+        01 Tick-Labels-Work         pic x(80).
+        01 Tick-Labels-Ptr          pic x(4) comp-5.
+        01 Readout-Edit             pic zzzz9.
+
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
 
@@ -76,9 +90,22 @@
                                                           Numeric-Value
 
           WHEN "SET-SLIDER-RANGE"
+             MOVE Numeric-Value  TO SliderMinValue
+             MOVE Numeric-Value2 TO SliderMaxValue
              INVOKE Object-Reference "setRange" USING Numeric-Value
                                                       Numeric-Value2
 
+          WHEN "SET-TICK-LABELS"
+      *        Numeric-Value = number of equally spaced labels wanted
+      *        across the range already given to SET-SLIDER-RANGE
+      *        (including both ends), minimum 2. The labels are
+      *        computed here and returned synchronously in
+      *        IO-Text-Buffer, the same way GET-SLIDER-POSITION
+      *        above returns its value directly in Numeric-Value,
+      *        since drawing them along the track is a screen-painter
+      *        concern outside this program.
+             PERFORM Compute-Tick-Labels
+
           WHEN "SET-SELECT-RANGE"
              INVOKE Object-Reference "setSelection" USING Numeric-Value
                                                           Numeric-Value2
@@ -225,6 +252,17 @@
 
           INVOKE aControl "getPosition" RETURNING Numeric-Value
 
+      *   Format the current position as text into IO-Text-Buffer so
+      *   an always-visible readout field bound to it on the DS
+      *   screenset stays in step with every drag, the same field
+      *   MouseShape-Function/Object-Color-Function already read for
+      *   their own inbound arguments.
+
+          MOVE Numeric-Value TO Readout-Edit
+          MOVE Spaces        TO IO-Text-Buffer
+          STRING Readout-Edit DELIMITED BY SIZE
+            INTO IO-Text-Buffer
+
       *----38000 is a user defined event number that your DS screenset
       *    could respond to - see DS/PanelsV2 documentation for further
       *    details
@@ -235,6 +273,48 @@
           EXIT PROGRAM
           .
 
+       Compute-Tick-Labels section.
+
+      *   Fills IO-Text-Buffer with Numeric-Value evenly spaced,
+      *   space-delimited numeric labels running from SliderMinValue
+      *   to SliderMaxValue inclusive.
+
+          IF Numeric-Value < 2
+             MOVE 2 TO Numeric-Value
+          END-IF
+
+          MOVE Numeric-Value TO Tick-Label-Count
+          COMPUTE Tick-Label-Step =
+                    (SliderMaxValue - SliderMinValue) /
+                    (Tick-Label-Count - 1)
+
+          MOVE Spaces TO Tick-Labels-Work
+          MOVE 1 TO Tick-Labels-Ptr
+
+          PERFORM VARYING Tick-Label-Index FROM 1 BY 1
+                     UNTIL Tick-Label-Index > Tick-Label-Count
+
+             IF Tick-Label-Index = Tick-Label-Count
+                MOVE SliderMaxValue TO Tick-Label-Value
+             ELSE
+                COMPUTE Tick-Label-Value = SliderMinValue +
+                          ((Tick-Label-Index - 1) * Tick-Label-Step)
+             END-IF
+
+             MOVE Tick-Label-Value TO Tick-Label-Edit
+
+             IF Tick-Label-Index NOT = 1
+                STRING " " DELIMITED BY SIZE
+                  INTO Tick-Labels-Work WITH POINTER Tick-Labels-Ptr
+             END-IF
+             STRING Tick-Label-Edit DELIMITED BY SIZE
+               INTO Tick-Labels-Work WITH POINTER Tick-Labels-Ptr
+          END-PERFORM
+
+          MOVE Tick-Labels-Work TO IO-Text-Buffer
+          .
+
+
        MouseShape-Function section.
 
       *   Note that this section provides very simple example of
