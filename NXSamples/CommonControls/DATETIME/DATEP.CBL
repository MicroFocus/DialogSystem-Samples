@@ -33,6 +33,27 @@
            05  MM              PIC 99.
            05  YYYY            PIC 9999.
 
+      *   Chronological form (YYYYMMDD) used purely for min/max
+      *   comparisons - DDMMYYYY does not sort correctly across a
+      *   month or year boundary.
+       01  Compare-Value        PIC 9(8).
+       01  Compare-Detail REDEFINES Compare-Value.
+           05  Compare-YYYY     PIC 9999.
+           05  Compare-MM       PIC 99.
+           05  Compare-DD       PIC 99.
+
+      *   Earliest/latest date the picker will accept, zero meaning
+      *   "no limit". Held in the same YYYYMMDD comparable form.
+       01  Min-Compare-Value    PIC 9(8) VALUE ZERO.
+       01  Max-Compare-Value    PIC 9(8) VALUE ZERO.
+
+      *   Time-of-day carried alongside the picker's date so this
+      *   control can be used to book a delivery slot (date + time)
+      *   rather than just a date. datepick itself has no notion of
+      *   time, so it is tracked here and combined with DDMMYYYY-Value
+      *   only when a slot datetime is requested.
+       01  HHMM-Value            PIC 9(4) VALUE ZERO.
+
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
 
@@ -76,6 +97,18 @@
                    PERFORM Set-DDMMYYYY
                WHEN "GET-DDMMYYYY"
                    PERFORM Get-DDMMYYYY
+               WHEN "SET-MIN-DATE"
+                   PERFORM Set-Min-Date
+               WHEN "SET-MAX-DATE"
+                   PERFORM Set-Max-Date
+               WHEN "SET-HHMM"
+                   PERFORM Set-HHMM
+               WHEN "GET-HHMM"
+                   PERFORM Get-HHMM
+               WHEN "SET-SLOT-DATETIME"
+                   PERFORM Set-Slot-DateTime
+               WHEN "GET-SLOT-DATETIME"
+                   PERFORM Get-Slot-DateTime
                WHEN "ENABLE-OBJECT"
                    INVOKE aDatePicker "Enable"
                WHEN "DISABLE-OBJECT"
@@ -170,8 +203,10 @@
           .
 
        Set-DDMMYYYY section.
-           *> Set the date in datepicker from numeric-value
+           *> Set the date in datepicker from numeric-value, clamped
+           *> to the min/max date range if one has been set
            COMPUTE DDMMYYYY-Value = Numeric-Value
+           PERFORM Clamp-To-Date-Range
            INVOKE aDatePicker "Setddmmyyyy" USING DDMMYYYY-Value
            .
 
@@ -181,6 +216,74 @@
            COMPUTE Numeric-Value = DDMMYYYY-Value
            .
 
+       Set-Min-Date section.
+           *> Earliest date this control will accept, in DDMMYYYY form
+           COMPUTE DDMMYYYY-Value = Numeric-Value
+           PERFORM Make-Comparable-Value
+           MOVE Compare-Value TO Min-Compare-Value
+           .
+
+       Set-Max-Date section.
+           *> Latest date this control will accept, in DDMMYYYY form
+           COMPUTE DDMMYYYY-Value = Numeric-Value
+           PERFORM Make-Comparable-Value
+           MOVE Compare-Value TO Max-Compare-Value
+           .
+
+       Make-Comparable-Value section.
+           *> Rebuilds Compare-Value (YYYYMMDD) from the DD/MM/YYYY
+           *> subfields of whatever date is currently in
+           *> DDMMYYYY-Value, so it can be compared chronologically
+           MOVE YYYY TO Compare-YYYY
+           MOVE MM   TO Compare-MM
+           MOVE DD   TO Compare-DD
+           .
+
+       Clamp-To-Date-Range section.
+           PERFORM Make-Comparable-Value
+           IF Min-Compare-Value NOT = ZERO
+              AND Compare-Value < Min-Compare-Value
+                 MOVE Min-Compare-Value TO Compare-Value
+                 MOVE Compare-YYYY TO YYYY
+                 MOVE Compare-MM   TO MM
+                 MOVE Compare-DD   TO DD
+           END-IF
+           IF Max-Compare-Value NOT = ZERO
+              AND Compare-Value > Max-Compare-Value
+                 MOVE Max-Compare-Value TO Compare-Value
+                 MOVE Compare-YYYY TO YYYY
+                 MOVE Compare-MM   TO MM
+                 MOVE Compare-DD   TO DD
+           END-IF
+           .
+
+       Set-HHMM section.
+           *> Time-of-day for a delivery-slot booking, held alongside
+           *> whatever date is currently set in the picker
+           COMPUTE HHMM-Value = Numeric-Value
+           .
+
+       Get-HHMM section.
+           COMPUTE Numeric-Value = HHMM-Value
+           .
+
+       Set-Slot-DateTime section.
+           *> Numeric-Value carries a combined DDMMYYYYHHMM booking
+           *> slot value - split it back into the picker's date and
+           *> this control's time-of-day
+           COMPUTE DDMMYYYY-Value = Numeric-Value / 10000
+           COMPUTE HHMM-Value = Numeric-Value - (DDMMYYYY-Value * 10000)
+           PERFORM Clamp-To-Date-Range
+           INVOKE aDatePicker "Setddmmyyyy" USING DDMMYYYY-Value
+           .
+
+       Get-Slot-DateTime section.
+           *> Combine the picker's current date with the time-of-day
+           *> into a single DDMMYYYYHHMM booking slot value
+           INVOKE aDatePicker "Getddmmyyyy" RETURNING DDMMYYYY-Value
+           COMPUTE Numeric-Value = (DDMMYYYY-Value * 10000) + HHMM-Value
+           .
+
        GetWindow-Instance-Routine section.
 
       *   Use the Correct handle Storage format for getting
