@@ -68,6 +68,42 @@
        01 ws-Buffer            pic X(512).
        01 element-name         pic X(512).
 
+      *   Allow-list of domains NAVIGATE/SEARCH may visit, read once
+      *   from an optional site-config file at Create-Entry-Point
+      *   time. Absence of the file is not an error - IEAllowedCount
+      *   simply stays zero and every NAVIGATE/SEARCH is refused,
+      *   the safest default for a customer-facing kiosk.
+       78  IE-Allow-File-Name          Value Z"ieallow.dat".
+       78  IE-Allow-Rec-Size           Value 64.
+       78  IE-Max-Allowed              Value 50.
+
+       01  IE-Allow-Table.
+           03  IE-Allow-Entry  OCCURS 50 TIMES
+                               Indexed by IEAllowIdx
+                               Pic X(64).
+
+       01  IEAllowedCount              Pic X(4) Comp-5 Value 0.
+       01  IEAllowFileHandle           Pic X(4) Comp-5 Value 0.
+       01  IEAllowStatus               Pic X(4) Comp-5 Value 0.
+       01  IEAllowFileOffset           Pic X(8) Comp-5 Value 0.
+       01  IEAllowRecLength
+                            Pic X(4) Comp-5 Value IE-Allow-Rec-Size.
+       01  IEAllowReadFlags            Pic X(4) Comp-5 Value 1.
+       01  IEAllowOpenMode             Pic X(4) Comp-5 Value 0.
+       01  IEAllowDenyMode             Pic X(4) Comp-5 Value 0.
+       01  IEAllowDevice               Pic X(4) Comp-5 Value 0.
+       01  IEAllowEofSw                Pic X(01) Value "N".
+           88  IEAllowEof                  Value "Y".
+
+       01  IE-Allow-Record              Pic X(64).
+       01  IE-Host-Name                Pic X(255).
+       01  IE-Host-Len                 Pic X(4) Comp-5.
+       01  IE-Allow-Ok-Sw              Pic X(01).
+           88  IE-Allow-Ok                 Value "Y".
+
+       78  IE-Allow-Search-Entry       Value "SEARCH".
+       78  ID-Navigate-Blocked         Value 34332.
+
           copy "ds-call.cpy"..
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
@@ -115,7 +151,14 @@
           EVALUATE Call-Function
 
           WHEN "NAVIGATE"
-               invoke WebBrowser "Navigate" Using URL
+               PERFORM Get-Host-From-Url
+               PERFORM Check-Domain-Allowed
+               IF IE-Allow-Ok
+                  invoke WebBrowser "Navigate" Using URL
+               ELSE
+                  MOVE ID-Navigate-Blocked TO Event-Type
+                  PERFORM Post-User-Event-Routine
+               END-IF
 
           WHEN "BACK"
                invoke WebBrowser "GoBack"
@@ -131,7 +174,14 @@
                invoke WebBrowser "Stop"
 
           WHEN "SEARCH"
-               invoke WebBrowser "GoSearch"
+               MOVE IE-Allow-Search-Entry TO IE-Host-Name
+               PERFORM Check-Domain-Allowed
+               IF IE-Allow-Ok
+                  invoke WebBrowser "GoSearch"
+               ELSE
+                  MOVE ID-Navigate-Blocked TO Event-Type
+                  PERFORM Post-User-Event-Routine
+               END-IF
 
           WHEN OTHER
                DISPLAY Invalid-Function, " ", Call-Function
@@ -151,6 +201,8 @@
 
           perform Create-ActiveX-Instance
 
+          PERFORM Load-Allowed-Domains
+
           invoke anOLEControlSite "GetDomainObject"
                              returning WebBrowser
 
@@ -303,6 +355,100 @@
 
 
 
+       Load-Allowed-Domains Section.
+
+      *   Reads the optional ieallow.dat site-config file, one
+      *   upper-case host name per 64-byte record (or the literal
+      *   entry "SEARCH" to permit the GoSearch button), into
+      *   IE-Allow-Entry. Absence of the file is not an error -
+      *   IEAllowedCount simply stays zero, which refuses every
+      *   NAVIGATE/SEARCH, the safe default for a customer kiosk.
+
+           MOVE 0 TO IEAllowedCount
+           MOVE 0 TO IEAllowFileHandle
+           CALL "CBL_OPEN_FILE" USING IE-Allow-File-Name
+                                      IEAllowOpenMode
+                                      IEAllowDenyMode
+                                      IEAllowDevice
+                                      IEAllowFileHandle
+                        RETURNING IEAllowStatus
+           IF IEAllowStatus = 0
+              MOVE 0 TO IEAllowFileOffset
+              MOVE "N" TO IEAllowEofSw
+              PERFORM UNTIL IEAllowEof
+                 OR IEAllowedCount = IE-Max-Allowed
+                 CALL "CBL_READ_FILE" USING IEAllowFileHandle
+                                            IEAllowFileOffset
+                                            IEAllowRecLength
+                                            IEAllowReadFlags
+                                            IE-Allow-Record
+                              RETURNING IEAllowStatus
+                 IF IEAllowStatus NOT = 0
+                    SET IEAllowEof TO TRUE
+                 ELSE
+                    ADD 1 TO IEAllowedCount
+                    MOVE IE-Allow-Record
+                                    TO IE-Allow-Entry(IEAllowedCount)
+                    ADD IE-Allow-Rec-Size TO IEAllowFileOffset
+                 END-IF
+              END-PERFORM
+              CALL "CBL_CLOSE_FILE" USING IEAllowFileHandle
+           END-IF
+           .
+
+       Get-Host-From-Url Section.
+
+      *   Pulls the host name out of URL (the same field NAVIGATE
+      *   passes straight to WebBrowser "Navigate") by searching for
+      *   "://" and copying every character after it up to the next
+      *   "/", the same character-by-character delimiter search
+      *   OnBeforeNavigate2 above already uses to pull element-name
+      *   out of ws-Buffer.
+
+           MOVE SPACES TO IE-Host-Name
+           MOVE 0 TO IE-Host-Len
+           PERFORM VARYING i FROM 1 BY 1
+                 UNTIL i > LENGTH OF URL - 2
+              IF URL(i:3) = "://"
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF i <= LENGTH OF URL - 2
+              ADD 3 TO i
+              PERFORM VARYING i FROM i BY 1
+                    UNTIL i > LENGTH OF URL
+                    OR URL(i:1) = "/"
+                    OR URL(i:1) = SPACE
+                    OR URL(i:1) = X"00"
+                 ADD 1 TO IE-Host-Len
+                 MOVE URL(i:1) TO IE-Host-Name(IE-Host-Len:1)
+              END-PERFORM
+           END-IF
+
+           CALL "CBL_TOUPPER" USING IE-Host-Name
+                                    BY VALUE LENGTH OF IE-Host-Name
+           .
+
+       Check-Domain-Allowed Section.
+
+      *   IE-Host-Name (set by Get-Host-From-Url, or forced to the
+      *   literal "SEARCH" by the SEARCH function above) is looked
+      *   up in the allow-list loaded by Load-Allowed-Domains. No
+      *   match, including an empty list, refuses the request.
+
+           MOVE "N" TO IE-Allow-Ok-Sw
+           IF IEAllowedCount > 0
+              PERFORM VARYING IEAllowIdx FROM 1 BY 1
+                        UNTIL IEAllowIdx > IEAllowedCount
+                 IF IE-Host-Name = IE-Allow-Entry(IEAllowIdx)
+                    MOVE "Y" TO IE-Allow-Ok-Sw
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
        GetWindow-Instance-Routine section.
 
       *   Use the Correct handle Storage format for getting
