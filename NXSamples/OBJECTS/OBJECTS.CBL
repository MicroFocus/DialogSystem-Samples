@@ -1,3 +1,21 @@
+       environment division.
+
+       input-output section.
+       file-control.
+      *   Print-to-report support for the tab-control demo - see
+      *   tab-control-selected below. Follows the same batch-print
+      *   line-sequential report file convention already used by
+      *   race-startlist (NXSamples/ENTRIES/STARTLIST.CBL).
+           select tabctl-report-file assign "tabctl.prt"
+           organization is line sequential
+           file status is tabctl-report-status.
+
+       data division.
+
+       file section.
+       fd  tabctl-report-file.
+       01  tabctl-report-line          pic x(80).
+
        working-storage section.
 
            copy "ds-cntrl.mf".
@@ -30,6 +48,31 @@
 
        01 exit-flag                pic 9    value 0.
 
+      *   Print-to-report support for the tab-control demo. Each
+      *   tab has a short canned description, the same way each
+      *   bitmap-selected gadget above has its own <name>-info
+      *   literal - here selected by which tab last raised a
+      *   descendant event, and written to tabctl-report-file when
+      *   the demo's Print gadget is used.
+       78 tabctl-general-info      value "Some general info".
+       78 tabctl-orders-info       value "Some orders info".
+       78 tabctl-notes-info        value "Some notes info".
+
+       77 tabctl-report-status     pic x(2).
+          88 tabctl-report-ok         value "00".
+
+       77 tabctl-print-count       pic 9(4) value 0.
+
+       01 tabctl-exit-flag         pic 9    value 0.
+       01 current-tab-info         pic x(30).
+
+       01 tabctl-print-detail-line.
+          03 filler                pic x(6) value "TAB : ".
+          03 tabctl-print-line-info
+                                    pic x(30).
+          03 filler                pic x(10) value "  PRINT # ".
+          03 tabctl-print-line-seq pic zzz9.
+
        procedure division.
 
        main-process.
@@ -158,6 +201,33 @@
                                     ds-event-block
            move ds-continue to ds-control.
 
+      *---------------------------------------------------------------*
+      *   Tab order override.
+      *
+      *   By default the Tab key walks a screenset's controls in the
+      *   order the screen painter created them, which is rarely the
+      *   order a form should actually be read in. Rather than force
+      *   a data-entry screen to be re-built purely to fix Tab order,
+      *   name a procedure against the screenset in the Dialog System
+      *   painter (here, "set-tab-order") whose statements do nothing
+      *   but call SETFOCUS on each control in the required reading
+      *   order; the last SETFOCUS in that chain is what Tab picks up
+      *   from once the screenset is on-screen.
+      *
+      *   ds-procedure is the same driver-to-screenset hook already
+      *   used elsewhere in this codebase to make a freshly displayed
+      *   screenset run a named procedure - ENTRIES.CBL's
+      *   "show-save-error"/"refresh-data" and PUSH-POP.CBL's
+      *   "file-loaded-proc" use it to react to a COBOL-side
+      *   condition; here it simply runs unconditionally, immediately
+      *   after the screenset is pushed, to establish the reading
+      *   order once and for all before the operator ever presses
+      *   Tab. The same one-line addition applies unchanged to
+      *   push-button-selected, radio-button-selected,
+      *   check-box-selected and list-box-selected below - each
+      *   would name its own screenset-specific procedure the same
+      *   way.
+      *---------------------------------------------------------------*
        entry-field-selected.
            move entry-version-no to ds-version-no
            move entry-data-block-version-no to
@@ -165,6 +235,7 @@
            move ds-push-set to ds-control
            move 1 to ds-control-param
            move "entry" to ds-set-name
+           move "set-tab-order" to ds-procedure
            call dialog-system using ds-control-block
                                     entry-data-block
                                     ds-event-block
@@ -182,6 +253,8 @@
            move ds-push-set to ds-control
            move 1 to ds-control-param
            move "pushb" to ds-set-name
+      *    Tab order override - see entry-field-selected above.
+           move "set-tab-order" to ds-procedure
            call dialog-system using ds-control-block
                                     pushb-data-block
                                     ds-event-block
@@ -199,6 +272,8 @@
            move ds-push-set to ds-control
            move 1 to ds-control-param
            move "radiob" to ds-set-name
+      *    Tab order override - see entry-field-selected above.
+           move "set-tab-order" to ds-procedure
            call dialog-system using ds-control-block
                                     radiob-data-block
                                     ds-event-block
@@ -216,6 +291,8 @@
            move ds-push-set to ds-control
            move 1 to ds-control-param
            move "checkb" to ds-set-name
+      *    Tab order override - see entry-field-selected above.
+           move "set-tab-order" to ds-procedure
            call dialog-system using ds-control-block
                                     checkb-data-block
                                     ds-event-block
@@ -234,6 +311,8 @@
            move ds-push-set to ds-control
            move 1 to ds-control-param
            move "listbox" to ds-set-name
+      *    Tab order override - see entry-field-selected above.
+           move "set-tab-order" to ds-procedure
            call dialog-system using ds-control-block
                                     listbox-data-block
                                     ds-event-block
@@ -394,8 +473,49 @@
            call dialog-system using ds-control-block
                                     tabctl-data-block
                                     ds-event-block
+
+      *    Print-to-report support - the tabctl screenset now
+      *    carries a Print gadget alongside its General/Orders/Notes
+      *    tabs; selecting a tab or Print raises a descendant event
+      *    the same way the bitmap-selected shape icons above do,
+      *    so this loop reacts to it the same way that one does.
+           open output tabctl-report-file
+           move zero to tabctl-print-count
+           move tabctl-general-info to current-tab-info
+           move zero to tabctl-exit-flag
+           perform until tabctl-exit-flag = 1
+               evaluate ds-descendant
+                   when tabctl-general-handle
+                       move tabctl-general-info to current-tab-info
+                   when tabctl-orders-handle
+                       move tabctl-orders-info to current-tab-info
+                   when tabctl-notes-handle
+                       move tabctl-notes-info to current-tab-info
+                   when tabctl-print-handle
+                       perform print-current-tab
+               end-evaluate
+               call dialog-system using ds-control-block
+                                        tabctl-data-block
+                                        ds-event-block
+           end-perform
+           close tabctl-report-file
+
            move ds-quit-set to ds-control
            call dialog-system using ds-control-block
                                     objects-data-block
                                     ds-event-block
            move ds-continue to ds-control.
+
+       print-current-tab.
+
+      *    Writes a single summary line for whichever tab is
+      *    currently showing, so a multi-tab data screen can produce
+      *    one printable summary instead of a screen-by-screen
+      *    printout - see race-startlist (NXSamples/ENTRIES/
+      *    STARTLIST.CBL) for this codebase's other line-sequential
+      *    report-writing example.
+
+           add 1 to tabctl-print-count
+           move current-tab-info to tabctl-print-line-info
+           move tabctl-print-count to tabctl-print-line-seq
+           write tabctl-report-line from tabctl-print-detail-line.
