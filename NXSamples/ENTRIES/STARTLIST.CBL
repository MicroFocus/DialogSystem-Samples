@@ -0,0 +1,171 @@
+      $set ans85
+       identification division.
+
+       program-id. race-startlist.
+
+      *---------------------------------------------------------------*
+      *    Batch print program.  Reads entries.dat (as written by
+      *    race-entries) in file-club order and produces a start list,
+      *    subtotalled per club, sorted by file-name within each club.
+      *---------------------------------------------------------------*
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select entry-file assign "entries.dat"
+           organization is indexed
+           record key is file-name-club-key
+           alternate record key is file-club with duplicates
+           access is dynamic
+           file status is entry-file-status.
+
+           select report-file assign "startlst.prt"
+           organization is line sequential.
+
+
+       data division.
+
+       file section.
+       fd  entry-file.
+       01  entry-record.
+           03  file-name-club-key.
+               05  file-key-name       pic x(15).
+               05  file-key-club       pic x(30).
+           03  file-name               pic x(15).
+           03  file-male               pic 9.
+           03  file-address            pic x(100).
+           03  file-club               pic x(30).
+           03  file-code               pic x(3).
+
+       fd  report-file.
+       01  report-line                 pic x(80).
+
+       working-storage section.
+
+       77  entry-file-status           pic x(2).
+          88  entry-file-ok               value "00".
+          88  entry-file-eof              value "10".
+
+       77  more-entries-sw             pic x(1) value "Y".
+          88  more-entries                value "Y".
+
+       77  club-count                  pic 9(4) value 0.
+       77  club-total                  pic 9(4) value 0.
+       77  grand-count                 pic 9(4) value 0.
+
+       01  hold-club                   pic x(30).
+
+       01  heading-line.
+           03  filler                  pic x(18) value
+               "START LIST - CLUB".
+           03  filler                  pic x(1) value space.
+           03  heading-club            pic x(30).
+
+       01  column-line                 pic x(80) value
+           "NAME           M/F ADDRESS".
+
+       01  detail-line.
+           03  detail-name             pic x(15).
+           03  filler                  pic x(1) value space.
+           03  detail-male             pic 9.
+           03  filler                  pic x(3) value space.
+           03  detail-address          pic x(100).
+
+       01  subtotal-line.
+           03  filler                  pic x(15) value "  Club total: ".
+           03  subtotal-count          pic zzz9.
+
+       01  grand-total-line.
+           03  filler                  pic x(19) value
+               "GRAND TOTAL ENTRIES".
+           03  filler                  pic x(1) value ":".
+           03  grand-total-count       pic zzz9.
+
+
+       procedure division.
+
+       main-process section.
+
+           perform program-initialize
+           perform build-start-list until entry-file-eof
+           perform program-terminate.
+
+      *---------------------------------------------------------------*
+
+       program-initialize section.
+
+           open input entry-file
+           open output report-file
+           move spaces to hold-club
+           start entry-file key is >= file-club
+               invalid key
+                   set entry-file-eof to true
+           end-start
+           if not entry-file-eof
+               perform read-next-entry
+           end-if.
+
+      *---------------------------------------------------------------*
+
+       build-start-list section.
+
+           if file-club not = hold-club
+               perform club-break
+           end-if
+
+           move file-name    to detail-name
+           move file-male    to detail-male
+           move file-address to detail-address
+           write report-line from detail-line
+
+           add 1 to club-count
+           add 1 to grand-count
+
+           perform read-next-entry.
+
+      *---------------------------------------------------------------*
+
+       club-break section.
+
+           if club-count > 0
+               perform write-club-subtotal
+           end-if
+           move file-club to hold-club
+           move 0 to club-count
+           move spaces to heading-club
+           move hold-club to heading-club
+           write report-line from heading-line
+           write report-line from column-line.
+
+      *---------------------------------------------------------------*
+
+       write-club-subtotal section.
+
+           move club-count to subtotal-count
+           write report-line from subtotal-line
+           move spaces to report-line
+           write report-line.
+
+      *---------------------------------------------------------------*
+
+       read-next-entry section.
+
+           read entry-file next record
+               at end
+                   set entry-file-eof to true
+           end-read.
+
+      *---------------------------------------------------------------*
+
+       program-terminate section.
+
+           if club-count > 0
+               perform write-club-subtotal
+           end-if
+           move grand-count to grand-total-count
+           write report-line from grand-total-line
+
+           close entry-file
+           close report-file
+           stop run.
