@@ -9,7 +9,20 @@
        input-output section.
        file-control.
            select entry-file assign "entries.dat"
-           access is sequential.
+           organization is indexed
+           record key is file-name-club-key
+           alternate record key is file-club with duplicates
+           alternate record key is file-code with duplicates
+           access is dynamic
+           file status is entry-file-status.
+
+      *   Reprint support - a plain line-sequential slip, the same
+      *   report-writing convention race-startlist (STARTLIST.CBL)
+      *   already uses for its printed start list, appended to
+      *   across runs so every reprint stays on the one slip file.
+           select confirm-file assign "confirm.prt"
+           organization is line sequential
+           file status is confirm-file-status.
 
 
        data division.
@@ -17,18 +30,45 @@
        file section.
        fd  entry-file.
        01  entry-record.
+           03  file-name-club-key.
+               05  file-key-name       pic x(15).
+               05  file-key-club       pic x(30).
            03  file-name               pic x(15).
            03  file-male               pic 9.
            03  file-address            pic x(100).
            03  file-club               pic x(30).
            03  file-code               pic x(3).
 
+       fd  confirm-file.
+       01  confirm-line                pic x(80).
+
        working-storage section.
 
            copy "ds-cntrl.mf".
            copy "entries.cpb".
 
        77  display-error-no            pic 9(4).
+       77  entry-file-status           pic x(2).
+          88  entry-file-ok               value "00".
+          88  entry-file-not-found        value "35".
+
+       77  confirm-file-status         pic x(2).
+          88  confirm-file-ok             value "00".
+          88  confirm-file-not-found      value "35".
+
+      *   Reprint confirmation slip - one line per name/address/
+      *   club/code, in the same group-record-moved-then-written
+      *   style as race-startlist's detail-line.
+       01  confirm-detail-line.
+           03  filler                  pic x(14) value
+               "CONFIRMATION: ".
+           03  confirm-name            pic x(15).
+           03  filler                  pic x(1) value space.
+           03  confirm-club            pic x(30).
+           03  filler                  pic x(1) value space.
+           03  confirm-address         pic x(100).
+           03  filler                  pic x(1) value space.
+           03  confirm-code            pic x(3).
 
 
        procedure division.
@@ -48,7 +88,18 @@
            move entry-data-block-version-no
                                  to ds-data-block-version-no
            move entry-version-no to ds-version-no
-           open output entry-file
+           open i-o entry-file
+           if entry-file-not-found
+               open output entry-file
+               close entry-file
+               open i-o entry-file
+           end-if
+           open extend confirm-file
+           if confirm-file-not-found
+               open output confirm-file
+               close confirm-file
+               open extend confirm-file
+           end-if
            perform load-screenset.
 
       *---------------------------------------------------------------*
@@ -58,8 +109,12 @@
            evaluate true
                when entry-save-flg-true
                    perform save-record
+               when entry-wdrl-flg-true
+                   perform withdraw-record
                when entry-clr-flg-true
                    perform clear-record
+               when entry-reprint-flg-true
+                   perform reprint-record
            end-evaluate
            perform clear-flags
            perform call-dialog-system.
@@ -69,26 +124,107 @@
        program-terminate section.
 
            close entry-file
+           close confirm-file
            stop run.
 
       *---------------------------------------------------------------*
 
        save-record section.
 
+      *   file-male carries the runner's race category code, not a
+      *   simple sex flag - valid codes are 1 thru 5 (Senior Male,
+      *   Senior Female, Veteran, Junior, Wheelchair). A bad code
+      *   used to only surface when the seeding report was checked
+      *   by hand, so it is now rejected here the same way a blank
+      *   name/address/club/code already is.
+
            if (entry-name    <> spaces) and
               (entry-address <> spaces) and
               (entry-club    <> spaces) and
-              (entry-code    <> spaces)
-               move entry-name    to file-name
+              (entry-code    <> spaces) and
+              (entry-male    >= 1 and entry-male <= 5)
+               move entry-name    to file-name    file-key-name
                move entry-male    to file-male
                move entry-address to file-address
-               move entry-club    to file-club
+               move entry-club    to file-club     file-key-club
                move entry-code    to file-code
-               write entry-record
+
+      *   Key explicitly given, rather than relying on the implicit
+      *   key of reference - reprint-record's own file-code lookup
+      *   below leaves it pointed at file-code, and an implicit read
+      *   here would silently go on checking the wrong key for the
+      *   rest of the run once that has happened once.
+               read entry-file key is file-name-club-key
+                   invalid key
+      *   file-code is looked up again here, this time by its own
+      *   (duplicates-allowed) alternate key, so two competitors can
+      *   never end up sharing a code - reprint-record trusts a
+      *   file-code lookup to land on one entry, so that has to be
+      *   guaranteed true here, at save time.
+                       read entry-file key is file-code
+                           invalid key
+                               write entry-record
+                               perform print-confirmation-slip
+                           not invalid key
+                               move "show-duplicate-code-error"
+                                                       to ds-procedure
+                       end-read
+                   not invalid key
+                       move "show-duplicate-error" to ds-procedure
+               end-read
            else
                move "show-save-error" to ds-procedure
            end-if.
 
+      *---------------------------------------------------------------*
+
+       withdraw-record section.
+
+           move entry-name to file-key-name
+           move entry-club to file-key-club
+      *   Key explicit for the same reason as save-record's own
+      *   lookup above - reprint-record's file-code read leaves the
+      *   key of reference pointed at file-code otherwise.
+           read entry-file key is file-name-club-key
+               invalid key
+                   move "show-withdraw-error" to ds-procedure
+               not invalid key
+                   delete entry-file
+                   perform clear-record
+           end-read.
+
+      *---------------------------------------------------------------*
+
+       reprint-record section.
+
+      *   A steward keys the competitor's code into the same Code
+      *   field save-record already writes from (entry-code), looks
+      *   the entry up by it and reprints the confirmation slip -
+      *   the original slip is only ever produced at entry time
+      *   today, with no way back to it afterwards.
+
+           move entry-code to file-code
+           read entry-file key is file-code
+               invalid key
+                   move "show-reprint-error" to ds-procedure
+               not invalid key
+                   move file-name    to entry-name
+                   move file-male    to entry-male
+                   move file-address to entry-address
+                   move file-club    to entry-club
+                   perform print-confirmation-slip
+           end-read.
+
+      *---------------------------------------------------------------*
+
+       print-confirmation-slip section.
+
+           move entry-name    to confirm-name
+           move entry-club    to confirm-club
+           move entry-address to confirm-address
+           move entry-code    to confirm-code
+           write confirm-line from confirm-detail-line.
+
       *---------------------------------------------------------------*
 
        clear-record section.
