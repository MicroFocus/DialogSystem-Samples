@@ -3,12 +3,47 @@
       * -----------------------------------------------------------
        Working-Storage Section.
 
+      * dsrnr.cpb (the screen-painter generated data block) has no
+      * spare field the screenset could trap a distinct numeric error
+      * code from, and is not present in this tree to extend, so a
+      * divide error is reported back in Result-Value itself, using
+      * a reserved sentinel far outside any value these four
+      * operations can otherwise produce, instead of overwriting it
+      * with the old "Bad result from divide" text.
+       78 Dsrnr-Divide-By-Zero-Code       Value -9999999.
+       78 Dsrnr-Divide-Overflow-Code      Value -9999998.
+
        01 Handle-Error-Count              Pic 9 Value 0.
+       01 Handle-Validation-Error-Count   Pic 9 Value 0.
+
+      * How many recoverable DS-runtime / validation errors we
+      * tolerate before forcing DSRUNNER to terminate us. Defaults
+      * to 1 DS-runtime error and 0 validation errors (today's
+      * behaviour) unless dsrnr.cfg raises them - see Load-Config.
+       01 Max-Dsrun-Error-Retries         Pic 9(2) Value 1.
+       01 Max-Validation-Error-Retries    Pic 9(2) Value 0.
+
+       78 DsrnrConfigFileName             Value Z"dsrnr.cfg".
+       78 DsrnrCfgRecSize                 Value 20.
+
+       01 Dsrnr-Config-Record.
+         03 Cfg-Max-Dsrun-Retries         Pic 9(2).
+         03 Cfg-Max-Validation-Retries    Pic 9(2).
+         03 Filler                        Pic X(16).
+
+       01 DsrnrCfgFileHandle              Pic X(4) Comp-5 Value 0.
+       01 DsrnrCfgStatus                  Pic X(4) Comp-5 Value 0.
+       01 DsrnrCfgFileOffset              Pic X(8) Comp-5 Value 0.
+       01 DsrnrCfgRecLength   Pic X(4) Comp-5 Value DsrnrCfgRecSize.
+       01 DsrnrCfgReadFlags               Pic X(4) Comp-5 Value 1.
+       01 DsrnrCfgOpenMode                Pic X(4) Comp-5 Value 0.
+       01 DsrnrCfgDenyMode                Pic X(4) Comp-5 Value 0.
+       01 DsrnrCfgDevice                  Pic X(4) Comp-5 Value 0.
 
        01 Display-Ds-Error.
-         03 Error-Number                  Pic 9(4).  
-         03 Error-Details1                Pic 9(4).  
-         03 Error-Details2                Pic 9(4).  
+         03 Error-Number                  Pic 9(4).
+         03 Error-Details1                Pic 9(4).
+         03 Error-Details2                Pic 9(4).
 
       * -----------------------------------------------------------
        Linkage Section.
@@ -66,6 +101,39 @@
 
           Initialize Data-Block
           Move Dsrunner-Screenset-Instance to My-Instance-No
+          Perform Load-Config
+
+          Continue.
+
+      * -----------------------------------------------------------
+       Load-Config Section.
+      * dsrnr.cfg is an optional site configuration file that raises
+      * Max-Dsrun-Error-Retries / Max-Validation-Error-Retries above
+      * their compiled defaults - see Handle-Dsrun-Error and
+      * Handle-Validation-Error.
+
+          Move 0 To DsrnrCfgFileHandle
+          Call "CBL_OPEN_FILE" Using DsrnrConfigFileName
+                                      DsrnrCfgOpenMode
+                                      DsrnrCfgDenyMode
+                                      DsrnrCfgDevice
+                                      DsrnrCfgFileHandle
+                       Returning DsrnrCfgStatus
+          If (DsrnrCfgStatus = 0)
+             Move 0 To DsrnrCfgFileOffset
+             Call "CBL_READ_FILE" Using DsrnrCfgFileHandle
+                                         DsrnrCfgFileOffset
+                                         DsrnrCfgRecLength
+                                         DsrnrCfgReadFlags
+                                         Dsrnr-Config-Record
+                          Returning DsrnrCfgStatus
+             If (DsrnrCfgStatus = 0)
+                Move Cfg-Max-Dsrun-Retries To Max-Dsrun-Error-Retries
+                Move Cfg-Max-Validation-Retries
+                                To Max-Validation-Error-Retries
+             End-If
+             Call "CBL_CLOSE_FILE" Using DsrnrCfgFileHandle
+          End-If
 
           Continue.
 
@@ -107,10 +175,21 @@
                    Giving Result-Value
 
           When "/"
-               Divide Program-Value-1 By Program-Value-2 
-                   Giving Result-Value
-               On Size Error
-                   Move "Bad result from divide" to Program-String
+      *      Distinguish a zero divisor from a genuine overflow so
+      *      the screenset can trap the specific numeric error code
+      *      in Result-Value instead of pattern-matching Program-
+      *      String, which now only carries a message for a human.
+               If (Program-Value-2 = 0)
+                  Move Dsrnr-Divide-By-Zero-Code To Result-Value
+                  Move "Divide by zero" To Program-String
+               Else
+                  Divide Program-Value-1 By Program-Value-2
+                      Giving Result-Value
+                  On Size Error
+                      Move Dsrnr-Divide-Overflow-Code To Result-Value
+                      Move "Divide overflow" To Program-String
+                  End-Divide
+               End-If
 
           When Other
                Move "Sorry, unsupported function" to Program-String
@@ -136,11 +215,13 @@
                   ", "        Error-Details1  
                   ", "        Error-Details2  
 
-          If (Handle-Error-Count = 0)
+          If (Handle-Error-Count < Max-Dsrun-Error-Retries)
              Add 1 To Handle-Error-Count
+             Move "DS error - retrying" To Program-String
           Else
       *      This will force DSRUNNER to terminate me
              Move 1 To Return-Code
+             Move "DS error - terminating" To Program-String
           End-If
 
           Continue.
@@ -154,7 +235,14 @@
 
            Display "DSRNR: Validation error code ", Error-Number
 
-      * This will force DSRUNNER to terminate me
-          Move 1 To Return-Code
+          If (Handle-Validation-Error-Count <
+                                       Max-Validation-Error-Retries)
+             Add 1 To Handle-Validation-Error-Count
+             Move "Entry error - retrying" To Program-String
+          Else
+      *      This will force DSRUNNER to terminate me
+             Move 1 To Return-Code
+             Move "Entry error - terminating" To Program-String
+          End-If
 
           Continue.
