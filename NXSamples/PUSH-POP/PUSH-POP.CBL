@@ -16,6 +16,16 @@
        01 end-of-actions-flag          pic 9.
            88 end-of-actions                   value 1.
 
+      *    filemgr-result-code / printmgr-result-code are carried on
+      *    filemgr-data-block / printmgr-data-block themselves (set by
+      *    those screensets before they quit) so pushmain can react to
+      *    what actually happened rather than just that a call
+      *    returned.
+       01 last-mgr-result              pic 9(4) comp.
+           88 mgr-result-ok                    value 0.
+           88 mgr-result-no-file-selected       value 1.
+           88 mgr-result-file-loaded            value 2.
+
        procedure division.
 
        main-process.
@@ -49,6 +59,7 @@
                    call "dsrun" using ds-control-block,
                                       filemgr-data-block
                    perform file-mgr-stuff
+                   perform handle-mgr-result
                when pushmain-action = load-print
       *
                    move "printmgr" to ds-set-name
@@ -61,6 +72,7 @@
                    call "dsrun" using ds-control-block,
                                       printmgr-data-block
                    perform print-mgr-stuff
+                   perform handle-mgr-result
                when pushmain-action = exit-program
                    move 1 to end-of-actions-flag
            end-evaluate.
@@ -70,6 +82,7 @@
            move ds-quit-set to ds-control
            call "dsrun" using ds-control-block,
                               filemgr-data-block
+           move filemgr-result-code to last-mgr-result
 
       *
            move ds-continue to ds-control
@@ -81,8 +94,26 @@
            move ds-quit-set to ds-control
            call "dsrun" using ds-control-block,
                               printmgr-data-block
+           move printmgr-result-code to last-mgr-result
 
            move ds-continue to ds-control
            call "dsrun" using ds-control-block,
                               pushmain-data-block.
 
+       handle-mgr-result.
+      *
+           evaluate true
+               when mgr-result-no-file-selected
+                   move "no-file-warning" to ds-procedure
+                   move ds-continue to ds-control
+                   call "dsrun" using ds-control-block,
+                                      pushmain-data-block
+               when mgr-result-file-loaded
+                   move "file-loaded-proc" to ds-procedure
+                   move ds-continue to ds-control
+                   call "dsrun" using ds-control-block,
+                                      pushmain-data-block
+               when other
+                   continue
+           end-evaluate.
+
