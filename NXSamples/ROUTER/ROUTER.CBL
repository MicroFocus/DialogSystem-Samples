@@ -5,19 +5,62 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * File select entries here
+           SELECT Router-Log-File ASSIGN "ROUTER.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Router-Log-File-Status.
+
+           SELECT Router-Ckpt-File ASSIGN "ROUTER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ckpt-File-Status.
 
        DATA DIVISION.
        FILE SECTION.
       * File FD's here
+       FD  Router-Log-File.
+       01  Router-Log-Record          PIC X(80).
+
+       FD  Router-Ckpt-File.
+       01  Router-Ckpt-Record         PIC X(8).
 
        WORKING-STORAGE SECTION.
-      
+
       * Name of the program last called is placed in here
-           01 Dispatched-Program PIC X(8) VALUE SPACES.       
-      
+           01 Dispatched-Program PIC X(8) VALUE SPACES.
+
       * Name of the main  program
            01 Main-Program       PIC x(8) VALUE "PROGRAMA".
-           
+
+      *    One audit line per program hand-off, written to
+      *    Router-Log-File so a support person can see the
+      *    sequence of screensets a session passed through.
+           01 Router-Log-Line.
+               03 Log-Date            PIC 9(8).
+               03 FILLER              PIC X(1) VALUE SPACE.
+               03 Log-Time            PIC 9(8).
+               03 FILLER              PIC X(1) VALUE SPACE.
+               03 Log-From-Program    PIC X(8).
+               03 FILLER              PIC X(4) VALUE " TO ".
+               03 Log-To-Program      PIC X(8).
+
+      *    Checkpoint of the currently dispatched program, kept
+      *    up to date across the run so that if this session is
+      *    interrupted (killed, machine restart, etc) the next
+      *    run can resume at the program that was active rather
+      *    than always restarting at Main-Program.
+           01 Ckpt-File-Status        PIC X(2).
+              88 Ckpt-File-Ok            VALUE "00".
+           01 Ckpt-Found-Sw           PIC X(1) VALUE "N".
+              88 Ckpt-Found              VALUE "Y".
+
+      *    ROUTER.LOG is not shipped with the system - on a fresh
+      *    install it doesn't exist yet, and an unguarded OPEN EXTEND
+      *    on a missing line-sequential file aborts the router before
+      *    it dispatches the first program, the same failure
+      *    SplitWindow/CPARENT.CBL's splitpos-file guards against.
+           01 Router-Log-File-Status  PIC X(2).
+              88 Router-Log-File-Ok          VALUE "00".
+              88 Router-Log-File-Not-Found   VALUE "35".
+
       * Shared area common to all programs (copied
       * into the LINKAGE SECTIONs of other programs
            COPY "ROUTER.CPY".
@@ -27,19 +70,34 @@
        PROCEDURE DIVISION.
 
        Main-Section.
-       
+
       *    Make sure we don't exit straight away
            INITIALIZE Exit-Flag
-       
-      *    Start by calling the main program
-           MOVE Main-Program TO Program-Name
-       
+
+      *    See if a checkpoint was left behind by an earlier,
+      *    interrupted run of this router
+           PERFORM Read-Checkpoint
+           IF Ckpt-Found
+               MOVE Dispatched-Program TO Program-Name
+           ELSE
+      *        Start by calling the main program
+               MOVE Main-Program TO Program-Name
+           END-IF
+
+           OPEN EXTEND Router-Log-File
+           IF Router-Log-File-Not-Found
+               OPEN OUTPUT Router-Log-File
+               CLOSE Router-Log-File
+               OPEN EXTEND Router-Log-File
+           END-IF
+
       *    Call program in Program-Name until exit is requested
            PERFORM UNTIL Exit-On-Return
-       
+
       *        Remember who we've called
                MOVE Program-Name TO Dispatched-Program
-       
+               PERFORM Write-Checkpoint
+
       *        Dispatch program in Program-Name
                CALL Program-Name USING Program-Control
                IF Cancel-On-Return
@@ -48,12 +106,66 @@
                    CANCEL Dispatched-Program
                    IF Dispatched-Program NOT = Main-Program
       *                Re-load main program if sub-program cancelled
-                       MOVE Main-Program TO Program-Name 
-                   ELSE 
+                       MOVE Main-Program TO Program-Name
+                   ELSE
       *                If main program requested cancel, request exit
-		       SET Exit-On-Return TO TRUE
-                   END-IF           
+			       SET Exit-On-Return TO TRUE
+                   END-IF
+               END-IF
+               IF NOT Exit-On-Return
+                   PERFORM Write-Router-Log-Record
                END-IF
            END-PERFORM
 
+           CLOSE Router-Log-File
+
+      *    Clean shutdown - remove the checkpoint so the next
+      *    run starts at Main-Program again
+           PERFORM Delete-Checkpoint
+
            STOP RUN.
+
+      *----------------------------------------------------------------
+      *    Writes one line to Router-Log-File recording the hand-off
+      *    from Dispatched-Program to the newly requested Program-Name
+      *----------------------------------------------------------------
+       Write-Router-Log-Record.
+           ACCEPT Log-Date FROM DATE YYYYMMDD
+           ACCEPT Log-Time FROM TIME
+           MOVE Dispatched-Program TO Log-From-Program
+           MOVE Program-Name TO Log-To-Program
+           WRITE Router-Log-Record FROM Router-Log-Line.
+
+      *----------------------------------------------------------------
+      *    Reads back the last checkpointed program, if any, from
+      *    a previous run that did not shut down cleanly
+      *----------------------------------------------------------------
+       Read-Checkpoint.
+           MOVE "N" TO Ckpt-Found-Sw
+           OPEN INPUT Router-Ckpt-File
+           IF Ckpt-File-Ok
+               READ Router-Ckpt-File
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE Router-Ckpt-Record TO Dispatched-Program
+                       SET Ckpt-Found TO TRUE
+               END-READ
+               CLOSE Router-Ckpt-File
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    Records the program about to be dispatched so a future
+      *    run can resume here if this run is interrupted
+      *----------------------------------------------------------------
+       Write-Checkpoint.
+           OPEN OUTPUT Router-Ckpt-File
+           MOVE Dispatched-Program TO Router-Ckpt-Record
+           WRITE Router-Ckpt-Record
+           CLOSE Router-Ckpt-File.
+
+      *----------------------------------------------------------------
+      *    Removes the checkpoint file on a clean shutdown
+      *----------------------------------------------------------------
+       Delete-Checkpoint.
+           DELETE FILE Router-Ckpt-File.
