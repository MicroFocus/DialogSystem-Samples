@@ -14,6 +14,7 @@
        78 Paste-Func                    VALUE  3.
        78 Exit-Func                     VALUE  4.
        78 Scroll-Func                   VALUE  5.
+       78 H-Scroll-Func                 VALUE  6.
 
       ******************************************************************
 
@@ -27,11 +28,25 @@
          03 Offset             PIC X COMP-X OCCURS 9.
 
        01 Generic-Character-Y  PIC X COMP-X VALUE 64.
+       01 Generic-Character-X  PIC X COMP-X VALUE 32.
        01 Clipboard-Was-Empty  Pic 9 Value 1.
 
       ******************************************************************
 
+      **  CFMT-Text, CFMT-Rtf and CFMT-Bitmap are the clipboard format
+      **  codes provided by pan2link.cpy. CFMT-Rtf is written in
+      **  addition to CFMT-Text on Copy so that applications which only
+      **  accept rich text still receive the copied field content, and
+      **  both CFMT-Rtf and CFMT-Bitmap are recognised on Paste so
+      **  richer clipboard content no longer disappears silently.
+
        01 Clip-Buffer                   PIC X(Big-Number).
+       01 Rtf-Body                      PIC X(Big-Number).
+
+       78 Rtf-Header                    VALUE "{\rtf1\ansi ".
+       78 Rtf-Trailer                   VALUE "}".
+       78 Rtf-Header-Length             VALUE 12.
+       78 Rtf-Wrapper-Length            VALUE 13.
 
       ******************************************************************
 
@@ -49,6 +64,10 @@
        78 MBT2 VALUE " has occured on function".
        78 MBT3 VALUE ".".
 
+       78 MBH-Rich   VALUE "Clipboard".
+       78 MBT-Bitmap VALUE "Clipboard has a picture - paste into a".
+       78 MBT-Rtf    VALUE "Clipboard has rich text with no plain".
+
       ******************************************************************
 
        PROCEDURE DIVISION.
@@ -61,6 +80,8 @@
                    WHEN Paste-Func  PERFORM DS-Paste
                    WHEN Exit-Func   CONTINUE
                    WHEN Scroll-Func PERFORM DS-Scroll-Window
+                   WHEN H-Scroll-Func
+                        PERFORM DS-Scroll-Window-Horizontal
                END-EVALUATE
            END-PERFORM
            EXIT PROGRAM
@@ -90,6 +111,14 @@
            MOVE Pf-Write-Clipboard          TO P2-Function
            MOVE P2G-Entry-Field-Text-Length TO P2C-Clipboard-Text-Length
            PERFORM P2-Write-Clipboard
+
+      *    Also publish the same text as CFMT-Rtf, so applications
+      *    that only accept rich text still receive the copied field
+      *    content (subject to it fitting alongside the RTF wrapper).
+           IF (P2G-Entry-Field-Text-Length + Rtf-Wrapper-Length) <
+                                                             Big-Number
+               PERFORM Write-Clipboard-As-Rtf
+           END-IF
            EXIT
            .
 
@@ -127,6 +156,22 @@
            EXIT
            .
 
+      ******************************************************************
+
+       DS-Scroll-Window-Horizontal SECTION.
+
+      *    Horizontal scroll uses the same 9-entry step table as the
+      *    vertical scroll above, scaled by character width instead of
+      *    character height, so wide records can be scrolled sideways
+      *    into view.
+           MOVE VW-Handle               TO P2-Descendant
+           PERFORM P2-Get-Window-Info
+           MOVE Offset(Step)            TO P2P-Virtual-X
+           MULTIPLY Generic-Character-X BY P2P-Virtual-X
+           PERFORM P2-Shift-Window
+           EXIT
+           .
+
       ******************************************************************
 
        Call-Dialog-System SECTION.
@@ -143,8 +188,33 @@
            .
 
        P2-Clipboard-Read SECTION.
-           MOVE CFMT-Text                  TO P2C-Clipboard-Format
+
+      *    Rich content is preferred over plain text - check for it
+      *    first, and only fall back to CFMT-Text if the clipboard
+      *    holds neither a picture nor rich text.
+           MOVE CFMT-Rtf                   TO P2C-Clipboard-Format
            MOVE Pf-Clipboard-Initiate-Read TO P2-Function
+           CALL Panels2 USING P2-Parameter-Block
+                              P2C-Clipboard-Record
+           IF P2-Status = 0
+               PERFORM Read-Clipboard-As-Rtf
+           ELSE
+               MOVE CFMT-Bitmap                 TO P2C-Clipboard-Format
+               MOVE Pf-Clipboard-Initiate-Read   TO P2-Function
+               CALL Panels2 USING P2-Parameter-Block
+                                  P2C-Clipboard-Record
+               IF P2-Status = 0
+                   PERFORM Warn-Clipboard-Is-Bitmap
+               ELSE
+                   PERFORM Read-Clipboard-As-Text
+               END-IF
+           END-IF
+           EXIT
+           .
+
+       Read-Clipboard-As-Text SECTION.
+           MOVE CFMT-Text                   TO P2C-Clipboard-Format
+           MOVE Pf-Clipboard-Initiate-Read   TO P2-Function
            CALL Panels2 USING P2-Parameter-Block
                               P2C-Clipboard-Record
            IF P2-Status = 0
@@ -175,6 +245,74 @@
            EXIT
            .
 
+       Read-Clipboard-As-Rtf SECTION.
+
+      *    The CFMT-Rtf check in P2-Clipboard-Read already confirmed
+      *    the format is present - read the raw bytes, then unwrap
+      *    them only if they are this program's own {\rtf1\ansi ...}
+      *    envelope (see Write-Clipboard-As-Rtf); otherwise the RTF
+      *    came from another application and cannot be safely reduced
+      *    to plain text, so warn instead of dumping raw markup into
+      *    the field.
+           ADD 1                  TO P2C-Clipboard-Text-Length
+           MOVE PF-Clipboard-Read TO P2-Function
+           CALL Panels2 USING P2-Parameter-Block
+                              P2C-Clipboard-Record
+                              Clip-Buffer
+           IF P2-Status NOT = 0
+               PERFORM P2-Error
+           ELSE
+               IF Clip-Buffer(1:Rtf-Header-Length) = Rtf-Header
+                   Move 0 To Clipboard-Was-Empty
+      *            The ADD 1 above is carried all the way through to
+      *            here, so stripping just Rtf-Wrapper-Length (header
+      *            + trailer) still leaves that extra byte in - which
+      *            lands on the trailing "}" and left it in Rtf-Body.
+                   COMPUTE P2C-Clipboard-Text-Length =
+                           P2C-Clipboard-Text-Length
+                                       - Rtf-Wrapper-Length - 1
+                   MOVE Clip-Buffer(Rtf-Header-Length + 1:
+                                    P2C-Clipboard-Text-Length)
+                                                     TO Rtf-Body
+                   MOVE Rtf-Body                    TO Clip-Buffer
+               ELSE
+                   Move 1 To Clipboard-Was-Empty
+                   MOVE MBT-Rtf               TO Message-Box-Text
+                   MOVE MBF-Ok                TO P2X-Message-Box-Flags
+                   ADD  MBF-MOVEABLE          TO P2X-Message-Box-Flags
+                   ADD  MBF-CRITICAL          TO P2X-Message-Box-Flags
+                   MOVE 10                    TO P2X-Heading-Size
+                   MOVE 37                    TO P2X-Message-Size
+                   MOVE VW-Handle             TO P2-Ancestor
+                   MOVE Pf-Invoke-Message-Box TO P2-Function
+                   MOVE MBH-Rich              TO Message-Box-Heading
+                   CALL Panels2 USING P2-Parameter-Block
+                                      P2X-Message-Box-Record
+                                      Message-Box-Heading
+                                      Message-Box-Text
+               END-IF
+           END-IF
+           EXIT
+           .
+
+       Warn-Clipboard-Is-Bitmap SECTION.
+           Move 1 To Clipboard-Was-Empty
+           MOVE MBT-Bitmap             TO Message-Box-Text
+           MOVE MBF-Ok                 TO P2X-Message-Box-Flags
+           ADD  MBF-MOVEABLE           TO P2X-Message-Box-Flags
+           ADD  MBF-CRITICAL           TO P2X-Message-Box-Flags
+           MOVE 10                     TO P2X-Heading-Size
+           MOVE 38                     TO P2X-Message-Size
+           MOVE VW-Handle              TO P2-Ancestor
+           MOVE Pf-Invoke-Message-Box  TO P2-Function
+           MOVE MBH-Rich               TO Message-Box-Heading
+           CALL Panels2 USING P2-Parameter-Block
+                              P2X-Message-Box-Record
+                              Message-Box-Heading
+                              Message-Box-Text
+           EXIT
+           .
+
        P2-Write-Clipboard SECTION.
            MOVE PF-Write-Clipboard TO P2-Function
            MOVE CFMT-Text          TO P2C-Clipboard-Format
@@ -187,6 +325,30 @@
            EXIT
            .
 
+       Write-Clipboard-As-Rtf SECTION.
+
+      *    Wraps the text currently in Clip-Buffer in a minimal RTF
+      *    envelope and publishes it as CFMT-Rtf, alongside the
+      *    CFMT-Text copy P2-Write-Clipboard has already published.
+           MOVE Clip-Buffer(1:P2G-Entry-Field-Text-Length) TO Rtf-Body
+           STRING Rtf-Header                       DELIMITED BY SIZE
+                  Rtf-Body(1:P2G-Entry-Field-Text-Length)
+                                                    DELIMITED BY SIZE
+                  Rtf-Trailer                       DELIMITED BY SIZE
+             INTO Clip-Buffer
+           COMPUTE P2C-Clipboard-Text-Length =
+                   P2G-Entry-Field-Text-Length + Rtf-Wrapper-Length
+           MOVE CFMT-Rtf              TO P2C-Clipboard-Format
+           MOVE PF-Write-Clipboard    TO P2-Function
+           CALL Panels2 USING P2-Parameter-Block
+                              P2C-Clipboard-Record
+                              Clip-Buffer
+           IF P2-Status NOT = 0
+               PERFORM P2-Error
+           END-IF
+           EXIT
+           .
+
        P2-Set-Entry-Field-Text SECTION.
            MOVE PF-Set-Entry-Field-Text   TO P2-Function
            CALL Panels2 USING P2-Parameter-Block
