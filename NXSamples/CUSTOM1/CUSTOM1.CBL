@@ -15,6 +15,20 @@
            ACCESS IS DYNAMIC
            Lock MODE IS AUTOMATIC.
 
+           SELECT Audit-File ASSIGN "custaudt.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Audit-File-Status.
+
+           SELECT Recon-File ASSIGN "custrecn.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT Overflow-File ASSIGN "custovfl.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Overflow-File-Status.
+
       ******************* DATA DIVISION *******************************
        DATA DIVISION.
 
@@ -37,6 +51,57 @@
                    07  File-Ord-Date   PIC 9(6).
                    07  File-Ord-Val    PIC 9(4)V99 COMP.
                    07  File-Pay-Val    PIC 9(4)V99 COMP.
+      *    Balance-as-of-last-save, so the monthly statement process
+      *    can read it without re-deriving it through a screen.
+           03  File-C-Balance          PIC 9(6)V99.
+      *    Claimed by Load-Record while a customer is on-screen in
+      *    some session, and cleared again by Clear-Record/
+      *    Program-Terminate - see Check-Customer-Lock/
+      *    Claim-Customer-Lock/Release-Customer-Lock below.  Separate
+      *    running instances of this program have no working-storage
+      *    in common, so this is the only place two sessions editing
+      *    the same customer can find out about each other.
+           03  File-C-Lock-Op          PIC X(8).
+           03  File-C-Lock-Time        PIC 9(8).
+
+      *---------------------------------------------------------------*
+       FD  Audit-File.
+       01  Audit-Record.
+           03  Audit-Date              PIC 9(8).
+           03  Audit-Time              PIC 9(8).
+           03  Audit-Operator-Id       PIC X(8).
+           03  Audit-C-Code            PIC X(5).
+           03  Audit-Limit-Before      PIC 9(4).
+           03  Audit-Limit-After       PIC 9(4).
+           03  Audit-Order-Entry OCCURS 10.
+               05  Audit-Ord-Val-Before   PIC 9(4)V99.
+               05  Audit-Pay-Val-Before   PIC 9(4)V99.
+               05  Audit-Ord-Val-After    PIC 9(4)V99.
+               05  Audit-Pay-Val-After    PIC 9(4)V99.
+
+      *---------------------------------------------------------------*
+       FD  Recon-File.
+       01  Recon-Record.
+           03  Recon-Date               PIC 9(8).
+           03  Recon-Time               PIC 9(8).
+           03  Recon-Instance-No        PIC 9(2).
+           03  Recon-C-Bal              PIC 9(6)V99.
+           03  Recon-Order-Entry OCCURS 10.
+               05  Recon-Ord-Val            PIC 9(4)V99.
+               05  Recon-Pay-Val            PIC 9(4)V99.
+
+      *---------------------------------------------------------------*
+      *    Holds the 11th-and-beyond orders for a customer, since
+      *    File-C-Order on Customer-Record is a fixed 10-occurrence
+      *    table with no room left once it is full.
+       FD  Overflow-File.
+       01  Overflow-Record.
+           03  Overflow-C-Code          PIC X(5).
+           03  Overflow-Ord-Seq         PIC 9(4).
+           03  Overflow-Ord-No          PIC 9(6).
+           03  Overflow-Ord-Date        PIC 9(6).
+           03  Overflow-Ord-Val         PIC 9(4)V99.
+           03  Overflow-Pay-Val         PIC 9(4)V99.
 
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -53,6 +118,20 @@
           03 Group-Record-No           PIC 9(2) COMP-X OCCURS 32.
        01 Group-Index                  PIC 9(2) COMP-X VALUE 0.
 
+      *    Neither log file is shipped with the system - on a fresh
+      *    install custaudt.log/custovfl.dat don't exist yet, and an
+      *    unguarded OPEN EXTEND on a missing line-sequential file
+      *    aborts the run before the first screen ever shows, the
+      *    same failure SplitWindow/CPARENT.CBL's splitpos-file guards
+      *    against.
+       01 Audit-File-Status            PIC X(02).
+           88 Audit-File-Ok                VALUE "00".
+           88 Audit-File-Not-Found         VALUE "35".
+
+       01 Overflow-File-Status         PIC X(02).
+           88 Overflow-File-Ok             VALUE "00".
+           88 Overflow-File-Not-Found      VALUE "35".
+
        78  Refresh-Text-And-Data-Proc      VALUE "P255".
        78  Dialog-System                   VALUE "dsrun".
 
@@ -63,6 +142,13 @@
        01 Instance-Screenset-ID        PIC X(8).
 
        01 Temp-Word                    PIC 9(4) COMP-X.
+      *    A row drag-drop (Temp-Word = 7) carries its from/to row
+      *    numbers the same opaque-overlay way Temp-Word itself
+      *    carries the dispatch code - the next two words positioned
+      *    right after it in Data-Block-Ptr - since custom1.cpb has
+      *    no named fields visible to this file to hold them instead.
+       01 Drag-From-Row                PIC 9(4) COMP-X.
+       01 Drag-To-Row                  PIC 9(4) COMP-X.
        01 Found-Var                    PIC 9(2) COMP-X.
           88 Not-Found VALUE 0.
           88 Found     VALUE 1.
@@ -71,6 +157,46 @@
          03               PIC X(22) VALUE "Change Order Instance".
          03 Win-Inst-No   PIC 99.
 
+       01 My-Operator-Id                PIC X(8).
+
+       01 Before-Record.
+           03 Before-C-Limit           PIC 9(4) COMP.
+           03 Before-C-Lock-Op         PIC X(8).
+           03 Before-C-Order.
+               05 Before-Order-Entry OCCURS 10.
+                   07 Before-Ord-Val   PIC 9(4)V99 COMP.
+                   07 Before-Pay-Val   PIC 9(4)V99 COMP.
+       01 Before-Found-Sw              PIC X(01) VALUE "N".
+          88 Before-Record-Found          VALUE "Y".
+       01 Temp-Code-Hold               PIC X(5).
+
+       01 Swap-Ord-No                  PIC 9(6).
+       01 Swap-Ord-Date                PIC 9(6).
+       01 Swap-Ord-Val                 PIC 9(4)V99 COMP.
+       01 Swap-Pay-Val                 PIC 9(4)V99 COMP.
+
+       01 Browse-Started-Sw            PIC X(01) VALUE "N".
+          88 Browse-Started               VALUE "Y".
+       01 Browse-End-Sw                PIC X(01) VALUE "N".
+          88 Browse-At-End                 VALUE "Y".
+       01 Browse-Match-Sw              PIC X(01) VALUE "N".
+          88 Browse-Match-Found            VALUE "Y".
+       01 Browse-Name-Filter           PIC X(15).
+       01 Browse-Name-Len              PIC 9(2) COMP VALUE 0.
+       01 Browse-Ind                   PIC 9(2) COMP.
+
+      *    Instance-held order data reaches this program only as the
+      *    opaque 200-byte snapshot kept in Customer-Group-001-Item()
+      *    (see Update-Details), so the reconciliation totalling below
+      *    reads it back through this overlay, laid out the same way
+      *    as the customer's own order table.
+       01 Recon-Snapshot.
+           03 Recon-Snap-C-Bal         PIC 9(6)V99 COMP.
+           03 Recon-Snap-Order-Entry OCCURS 10.
+               05 Recon-Snap-Ord-Val   PIC 9(4)V99 COMP.
+               05 Recon-Snap-Pay-Val   PIC 9(4)V99 COMP.
+       01 Recon-Ind                    PIC 9(2) COMP.
+
        LINKAGE SECTION.
        01 Data-Block-Ptr               PIC X.
 
@@ -88,7 +214,23 @@
            MOVE Customer-Version-No TO Ds-Version-No
            SET Address OF Data-Block-Ptr
                                     TO Address OF Customer-Data-Block
+           PERFORM Capture-My-Operator-Id
            OPEN I-O Customer-File
+
+           OPEN EXTEND Audit-File
+           IF Audit-File-Not-Found
+               OPEN OUTPUT Audit-File
+               CLOSE Audit-File
+               OPEN EXTEND Audit-File
+           END-IF
+
+           OPEN EXTEND Overflow-File
+           IF Overflow-File-Not-Found
+               OPEN OUTPUT Overflow-File
+               CLOSE Overflow-File
+               OPEN EXTEND Overflow-File
+           END-IF
+
            PERFORM Load-Screenset .
       *---------------------------------------------------------------*
        Program-Body SECTION.
@@ -120,6 +262,16 @@
                   PERFORM Close-All-Instances
                   MOVE X"0000" TO Data-Block-Ptr(1:2)
 
+               WHEN 6
+                  PERFORM Browse-Record
+                  MOVE X"0000" TO Data-Block-Ptr(1:2)
+
+               WHEN 7
+                  MOVE Data-Block-Ptr(3:2) TO Drag-From-Row
+                  MOVE Data-Block-Ptr(5:2) TO Drag-To-Row
+                  PERFORM Reorder-Order-Rows
+                  MOVE X"0000" TO Data-Block-Ptr(1:2)
+
                WHEN OTHER
                   EVALUATE TRUE
                     WHEN Customer-Del-Flg-True
@@ -142,7 +294,10 @@
 
            MOVE Ds-Quit-Set TO Ds-Control
            PERFORM Call-Dialog-System
+           PERFORM Release-Customer-Lock
            CLOSE Customer-File
+           CLOSE Audit-File
+           CLOSE Overflow-File
            STOP RUN
        .
       *--------------------------------------------------------------*
@@ -162,24 +317,214 @@
                    INVALID KEY
                        INITIALIZE Customer-Data-Block
                        MOVE File-C-Code TO Customer-C-Code
+                       PERFORM Set-Up-For-Refresh-Screen
                    NOT INVALID KEY
                        PERFORM Fill-Screen-From-Record
                        PERFORM Derivations
+                       PERFORM Check-Customer-Lock
                END-READ
            ELSE
                INITIALIZE Customer-Data-Block
+               PERFORM Set-Up-For-Refresh-Screen
            END-IF
-           PERFORM Set-Up-For-Refresh-Screen
        .
       *---------------------------------------------------------------*
-       Save-Record SECTION.
+       Check-Customer-Lock SECTION.
+      *    Warn, but still let the operator look, when another
+      *    session already has this customer on-screen - a second
+      *    person who saves anyway can still cause a lost update
+      *    (see Save-Record's own lock check), but at least now finds
+      *    out up front instead of only after the fact.
+           IF File-C-Lock-Op NOT = SPACES
+              AND File-C-Lock-Op NOT = My-Operator-Id
+               MOVE "SHOW-LOCK-WARNING" TO Ds-Procedure
+           ELSE
+               PERFORM Claim-Customer-Lock
+               REWRITE Customer-Record
+               PERFORM Set-Up-For-Refresh-Screen
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Claim-Customer-Lock SECTION.
+
+           MOVE My-Operator-Id TO File-C-Lock-Op
+           ACCEPT File-C-Lock-Time FROM TIME
+       .
+      *---------------------------------------------------------------*
+       Release-Customer-Lock SECTION.
+      *    Give up this customer's lock when leaving it, whether by
+      *    clearing the screen or quitting the program, so the next
+      *    session to load it does not see a stale warning.
+           IF Customer-C-Code NOT = SPACES
+               MOVE Customer-C-Code TO File-C-Code
+               READ Customer-File
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF File-C-Lock-Op = My-Operator-Id
+                           MOVE SPACES TO File-C-Lock-Op
+                           MOVE 0 TO File-C-Lock-Time
+                           REWRITE Customer-Record
+                       END-IF
+               END-READ
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Capture-My-Operator-Id SECTION.
 
-           PERFORM Fill-Record-From-Screen
-           REWRITE Customer-Record
+           ACCEPT My-Operator-Id FROM ENVIRONMENT "USERNAME"
+           IF My-Operator-Id = SPACES
+               ACCEPT My-Operator-Id FROM ENVIRONMENT "USER"
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Browse-Record SECTION.
+      *    Pages forward through cust.ism from the customer code and/or
+      *    name typed on screen, since front-counter staff rarely know
+      *    the exact File-C-Code.  Customer-C-Code holds the starting
+      *    (or partial) code to browse from; Customer-C-Name, if not
+      *    blank, is used as a prefix filter on File-C-Name.  For a
+      *    caller who only has a name substring and no idea where in
+      *    the file it falls, run the standalone Custlkup companion
+      *    program (CUSTLKUP.CBL, this directory) instead, then key
+      *    the File-C-Code it lists back in here.
+      *    Customer-C-Code still names the record this screen has on
+      *    show from the previous browse step (if any) - give up its
+      *    lock before paging on, or every record paged through stays
+      *    locked until the whole program quits.
+           PERFORM Release-Customer-Lock
+
+           MOVE "N" TO Browse-End-Sw
+           MOVE Customer-C-Name TO Browse-Name-Filter
+           MOVE 0 TO Browse-Name-Len
+           PERFORM VARYING Browse-Ind FROM 15 BY -1
+                              UNTIL Browse-Ind = 0
+               IF Browse-Name-Filter(Browse-Ind:1) NOT = SPACE
+                  AND Browse-Name-Len = 0
+                   MOVE Browse-Ind TO Browse-Name-Len
+               END-IF
+           END-PERFORM
+
+           MOVE Customer-C-Code TO File-C-Code
+      *    Strictly greater than, not >=, since Customer-C-Code is
+      *    already the record on screen - a >= START re-finds that
+      *    same record as its own "next" and browsing-next from it
+      *    never advances.
+           START Customer-File KEY IS > File-C-Code
                INVALID KEY
-                   WRITE Customer-Record
-               END-WRITE
-           END-REWRITE
+                   MOVE "Y" TO Browse-End-Sw
+           END-START
+
+           IF NOT Browse-At-End
+               PERFORM Browse-Find-Next
+           END-IF
+
+           IF Browse-At-End
+               INITIALIZE Customer-Data-Block
+               MOVE "BROWSE-NOT-FOUND" TO Ds-Procedure
+           ELSE
+               PERFORM Fill-Screen-From-Record
+               PERFORM Derivations
+      *        Same lock guard Load-Record applies on the direct-lookup
+      *        path - without it, a record reached via Browse could be
+      *        opened and edited by two operators at once even though
+      *        req 048's lock protection exists for this same file.
+               PERFORM Check-Customer-Lock
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Browse-Find-Next SECTION.
+
+           MOVE "N" TO Browse-Match-Sw
+           PERFORM UNTIL Browse-At-End OR Browse-Match-Found
+               READ Customer-File NEXT RECORD
+                   AT END
+                       MOVE "Y" TO Browse-End-Sw
+                   NOT AT END
+                       IF Browse-Name-Len = 0
+                           MOVE "Y" TO Browse-Match-Sw
+                       ELSE
+                           IF File-C-Name(1:Browse-Name-Len) =
+                              Browse-Name-Filter(1:Browse-Name-Len)
+                               MOVE "Y" TO Browse-Match-Sw
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+       .
+      *---------------------------------------------------------------*
+       Save-Record SECTION.
+
+           PERFORM Capture-Before-Record
+           PERFORM Derivations
+
+           IF Customer-C-Bal > Customer-C-Limit
+               MOVE "OVER-LIMIT-ERROR" TO Ds-Procedure
+           ELSE
+               IF Before-Record-Found
+                  AND Before-C-Lock-Op NOT = SPACES
+                  AND Before-C-Lock-Op NOT = My-Operator-Id
+      *              Someone else claimed the lock after we loaded
+      *              this customer - saving now would silently
+      *              overwrite whatever they are working on.
+                   MOVE "SAVE-LOCK-CONFLICT-ERROR" TO Ds-Procedure
+               ELSE
+                   PERFORM Fill-Record-From-Screen
+                   PERFORM Claim-Customer-Lock
+                   REWRITE Customer-Record
+                       INVALID KEY
+                           WRITE Customer-Record
+                       END-WRITE
+                   END-REWRITE
+                   PERFORM Write-Audit-Record
+               END-IF
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Capture-Before-Record SECTION.
+
+           MOVE "N" TO Before-Found-Sw
+           INITIALIZE Before-Record
+           MOVE File-C-Code TO Temp-Code-Hold
+           MOVE Customer-C-Code TO File-C-Code
+           IF File-C-Code NOT = SPACES
+               READ Customer-File
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE File-C-Limit TO Before-C-Limit
+                       MOVE File-C-Lock-Op TO Before-C-Lock-Op
+                       MOVE File-C-Order TO Before-C-Order
+                       SET Before-Record-Found TO TRUE
+               END-READ
+           END-IF
+           MOVE Temp-Code-Hold TO File-C-Code
+       .
+      *---------------------------------------------------------------*
+       Write-Audit-Record SECTION.
+
+           INITIALIZE Audit-Record
+           ACCEPT Audit-Date FROM DATE YYYYMMDD
+           ACCEPT Audit-Time FROM TIME
+           ACCEPT Audit-Operator-Id FROM ENVIRONMENT "USERNAME"
+           IF Audit-Operator-Id = SPACES
+               ACCEPT Audit-Operator-Id FROM ENVIRONMENT "USER"
+           END-IF
+           MOVE Customer-C-Code TO Audit-C-Code
+           MOVE Before-C-Limit  TO Audit-Limit-Before
+           MOVE File-C-Limit    TO Audit-Limit-After
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                                          UNTIL Array-Ind > No-Of-Orders
+               MOVE Before-Ord-Val(Array-Ind) TO
+                                     Audit-Ord-Val-Before(Array-Ind)
+               MOVE Before-Pay-Val(Array-Ind) TO
+                                     Audit-Pay-Val-Before(Array-Ind)
+               MOVE File-Ord-Val(Array-Ind) TO
+                                     Audit-Ord-Val-After(Array-Ind)
+               MOVE File-Pay-Val(Array-Ind) TO
+                                     Audit-Pay-Val-After(Array-Ind)
+           END-PERFORM
+           WRITE Audit-Record
        .
       *---------------------------------------------------------------*
        Clear-Flags SECTION.
@@ -189,6 +534,7 @@
       *---------------------------------------------------------------*
        Clear-Record SECTION.
 
+           PERFORM Release-Customer-Lock
            INITIALIZE Customer-Record
            INITIALIZE Customer-Data-Block
            PERFORM Set-Up-For-Refresh-Screen
@@ -214,6 +560,7 @@
                MOVE Customer-Pay-Val(Array-Ind) TO
                                            File-Pay-Val(Array-Ind)
            END-PERFORM
+           MOVE Customer-C-Bal TO File-C-Balance
        .
       *---------------------------------------------------------------*
        Fill-Screen-From-Record SECTION.
@@ -237,6 +584,37 @@
                                            Customer-Pay-Val(Array-Ind)
            END-PERFORM
        .
+      *---------------------------------------------------------------*
+       Reorder-Order-Rows SECTION.
+      *    Swap the order line the operator dragged with the one it
+      *    was dropped on, so a mis-keyed sequence can be fixed
+      *    without deleting and re-entering either row.
+           IF Drag-From-Row > 0 AND Drag-From-Row NOT > No-Of-Orders
+             AND Drag-To-Row > 0 AND Drag-To-Row NOT > No-Of-Orders
+             AND Drag-From-Row NOT = Drag-To-Row
+
+               MOVE Customer-Ord-No(Drag-From-Row)   TO Swap-Ord-No
+               MOVE Customer-Ord-Date(Drag-From-Row) TO Swap-Ord-Date
+               MOVE Customer-Ord-Val(Drag-From-Row)  TO Swap-Ord-Val
+               MOVE Customer-Pay-Val(Drag-From-Row)  TO Swap-Pay-Val
+
+               MOVE Customer-Ord-No(Drag-To-Row) TO
+                                        Customer-Ord-No(Drag-From-Row)
+               MOVE Customer-Ord-Date(Drag-To-Row) TO
+                                        Customer-Ord-Date(Drag-From-Row)
+               MOVE Customer-Ord-Val(Drag-To-Row) TO
+                                        Customer-Ord-Val(Drag-From-Row)
+               MOVE Customer-Pay-Val(Drag-To-Row) TO
+                                        Customer-Pay-Val(Drag-From-Row)
+
+               MOVE Swap-Ord-No   TO Customer-Ord-No(Drag-To-Row)
+               MOVE Swap-Ord-Date TO Customer-Ord-Date(Drag-To-Row)
+               MOVE Swap-Ord-Val  TO Customer-Ord-Val(Drag-To-Row)
+               MOVE Swap-Pay-Val  TO Customer-Pay-Val(Drag-To-Row)
+
+               PERFORM Set-Up-For-Refresh-Screen
+           END-IF
+       .
       *---------------------------------------------------------------*
        Set-Up-For-Refresh-Screen SECTION.
 
@@ -303,46 +681,77 @@
 
        Poss-Invoke-New-Instance SECTION.
 
-          SET Not-Found TO TRUE
-          MOVE 0 TO Group-Index
-          PERFORM UNTIL Found OR Group-Index = 10
-            ADD 1 TO Group-Index
-            IF Group-Record-No(Group-Index) = Customer-Index-Of-Interest
-              SET Found TO TRUE
-            END-IF
-          END-PERFORM
-
-          IF Found
-             MOVE Ds-Use-Instance-Set   TO Ds-Control
-             MOVE Instance-Screenset-ID TO Ds-Set-Name
-             MOVE Group-Index           TO Ds-Screenset-Instance
-             MOVE Group-Record-No(Ds-Screenset-Instance)
-                                              TO Group-Index
-
-             MOVE "SHOW-YOURSELF"       TO Ds-Procedure
-             MOVE Customer-Group-001-Item(Group-Index) TO Redef-Block
-             SET Address OF Data-Block-Ptr TO Address OF Data-Block
-
+          IF Customer-Index-Of-Interest > No-Of-Orders
+             PERFORM Handle-Order-Overflow
           ELSE
-
-             MOVE Ds-Push-Set           TO Ds-Control
-             MOVE Instance-SS-Name      TO Ds-Set-Name
-             MOVE Data-Block-Version-No TO Ds-Data-Block-Version-No
-             MOVE Version-No            TO Ds-Version-No
-             MOVE Ds-Screen-Noclear     TO Ds-Control-Param
-
-             MOVE Customer-Index-Of-Interest TO Win-Inst-No
-             MOVE Window-Title          TO Window-Name
-             MOVE 1                     TO Ds-Clear-Dialog
-             MOVE "INIT-PROC"           TO Ds-Procedure
-             MOVE Customer-Index-Of-Interest  TO Group-Index
-             MOVE Customer-Group-001-Item(Group-Index) TO Redef-Block
-             SET Address OF Data-Block-Ptr TO Address OF Data-Block
-             PERFORM Call-Dialog-System
-             MOVE DS-Screenset-ID TO Instance-Screenset-ID
-             MOVE Group-Index TO Group-Record-No(Ds-Screenset-Instance)
+      *      Instance-Table holds 32 slots (see Group-Record-No's
+      *      OCCURS above), but this search used to stop after the
+      *      first 10 - past the 10th concurrently open instance it
+      *      could no longer tell a row was already open elsewhere,
+      *      which is exactly the missing coordination that let two
+      *      instances silently clobber each other's Save-Record.
+            SET Not-Found TO TRUE
+            MOVE 0 TO Group-Index
+            PERFORM UNTIL Found OR Group-Index = 32
+              ADD 1 TO Group-Index
+              IF Group-Record-No(Group-Index) =
+                                        Customer-Index-Of-Interest
+                SET Found TO TRUE
+              END-IF
+            END-PERFORM
+
+            IF Found
+               MOVE Ds-Use-Instance-Set   TO Ds-Control
+               MOVE Instance-Screenset-ID TO Ds-Set-Name
+               MOVE Group-Index           TO Ds-Screenset-Instance
+               MOVE Group-Record-No(Ds-Screenset-Instance)
+                                                TO Group-Index
+
+               MOVE "SHOW-YOURSELF"       TO Ds-Procedure
+               MOVE Customer-Group-001-Item(Group-Index) TO Redef-Block
+               SET Address OF Data-Block-Ptr TO Address OF Data-Block
+
+            ELSE
+
+               MOVE Ds-Push-Set           TO Ds-Control
+               MOVE Instance-SS-Name      TO Ds-Set-Name
+               MOVE Data-Block-Version-No TO Ds-Data-Block-Version-No
+               MOVE Version-No            TO Ds-Version-No
+               MOVE Ds-Screen-Noclear     TO Ds-Control-Param
+
+               MOVE Customer-Index-Of-Interest TO Win-Inst-No
+               MOVE Window-Title          TO Window-Name
+               MOVE 1                     TO Ds-Clear-Dialog
+               MOVE "INIT-PROC"           TO Ds-Procedure
+               MOVE Customer-Index-Of-Interest  TO Group-Index
+               MOVE Customer-Group-001-Item(Group-Index) TO Redef-Block
+               SET Address OF Data-Block-Ptr TO Address OF Data-Block
+               PERFORM Call-Dialog-System
+               MOVE DS-Screenset-ID TO Instance-Screenset-ID
+               MOVE Group-Index TO
+                                Group-Record-No(Ds-Screenset-Instance)
+            END-IF
           END-IF
        .
+      *---------------------------------------------------------------*
+       Handle-Order-Overflow SECTION.
+      *    No 11th File-C-Order slot exists on Customer-Record, so log
+      *    the attempt to the overflow file and warn the operator
+      *    instead of letting the index run off the end of the table.
+      *    Customer-Ord-No/Date/Val and Customer-Pay-Val are themselves
+      *    only OCCURS No-Of-Orders (10) on the screen's own record, the
+      *    same as File-C-Order-Entry - Customer-Index-Of-Interest is
+      *    always > No-Of-Orders by the time this paragraph is entered,
+      *    so indexing those tables with it would run off their end
+      *    too.  Only the customer and the row number that overflowed
+      *    can be logged here; there is nowhere to safely read the
+      *    order's own detail (No/Date/Val/Pay) from.
+           INITIALIZE Overflow-Record
+           MOVE Customer-C-Code            TO Overflow-C-Code
+           MOVE Customer-Index-Of-Interest TO Overflow-Ord-Seq
+           WRITE Overflow-Record
+           MOVE "ORDER-LIMIT-WARNING"      TO Ds-Procedure
+       .
       *---------------------------------------------------------------*
        Close-Instance SECTION.
 
@@ -368,24 +777,59 @@
 
       *---------------------------------------------------------------*
        Close-All-Instances SECTION.
-      *
-          MOVE 0 TO Group-Index
-          PERFORM 10 TIMES
+      *    End-of-day tear-down: before any instance window is closed,
+      *    total up what it still shows so the shop has a record of
+      *    what was open when it closed up.  Group-Record-No(slot)
+      *    holds the underlying order-row number, not the row itself -
+      *    same slot-to-row translation Poss-Invoke-New-Instance and
+      *    Update-Details already do - so Ds-Screenset-Instance carries
+      *    the slot while it is being walked, and Group-Index is only
+      *    set from it once translated, just before Write-Recon-Record
+      *    needs a row number to index Customer-Group-001-Item with.
+          OPEN OUTPUT Recon-File
+
+          MOVE 0 TO Ds-Screenset-Instance
+          PERFORM 32 TIMES
+
+             ADD 1 TO Ds-Screenset-Instance
+             IF Group-Record-No(Ds-Screenset-Instance) NOT = 0
+                MOVE Group-Record-No(Ds-Screenset-Instance) TO
+                                                          Group-Index
+                PERFORM Write-Recon-Record
 
-             ADD 1 TO Group-Index
-             IF Group-Record-No(Group-Index) NOT = 0
                 MOVE Instance-Screenset-ID TO Ds-Set-Name
-                MOVE Group-Index           TO Ds-Screenset-Instance
                 MOVE Ds-Use-Instance-Set   TO Ds-Control
                 MOVE "TERMINATE-PROC"      TO DS-Procedure
                 PERFORM Call-Dialog-System
-                MOVE 0 TO Group-Record-No(Group-Index)
+                MOVE 0 TO Group-Record-No(Ds-Screenset-Instance)
              END-IF
 
           END-PERFORM
 
+          CLOSE Recon-File
+
           SET Address OF Data-Block-Ptr  TO
                         Address OF Customer-Data-Block
        .
+      *---------------------------------------------------------------*
+       Write-Recon-Record SECTION.
+
+           INITIALIZE Recon-Snapshot
+           MOVE Customer-Group-001-Item(Group-Index) TO Recon-Snapshot
+
+           INITIALIZE Recon-Record
+           ACCEPT Recon-Date FROM DATE YYYYMMDD
+           ACCEPT Recon-Time FROM TIME
+           MOVE Group-Index      TO Recon-Instance-No
+           MOVE Recon-Snap-C-Bal TO Recon-C-Bal
+           PERFORM VARYING Recon-Ind FROM 1 BY 1
+                                          UNTIL Recon-Ind > No-Of-Orders
+               MOVE Recon-Snap-Ord-Val(Recon-Ind) TO
+                                        Recon-Ord-Val(Recon-Ind)
+               MOVE Recon-Snap-Pay-Val(Recon-Ind) TO
+                                        Recon-Pay-Val(Recon-Ind)
+           END-PERFORM
+           WRITE Recon-Record
+       .
 
       *****************************************************************
