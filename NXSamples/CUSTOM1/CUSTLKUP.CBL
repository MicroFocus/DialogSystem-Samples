@@ -0,0 +1,205 @@
+      $SET Ans85
+      ******************* IDENTIFICATION DIVISION *********************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Custlkup.
+
+      *---------------------------------------------------------------*
+      *    Companion lookup screenset for Custom1.  Custom1's own
+      *    Load-Record only ever does a direct READ on cust.ism keyed
+      *    by the exact File-C-Code, so front-counter staff who only
+      *    have a customer's name to go on have nowhere to turn it
+      *    into a code.  This program scans cust.ism sequentially for
+      *    File-C-Name containing (anywhere, not just as a prefix -
+      *    see req 002's existing Browse-Record mode in Custom1.CBL
+      *    for the prefix case) the name text typed on its screen, and
+      *    lists every File-C-Code/File-C-Name pair that matches so
+      *    the operator can read off the code they need and key it
+      *    into Custom1 themselves - the same standalone-companion,
+      *    shared-data-file relationship race-startlist already has
+      *    with race-entries in NXSamples/ENTRIES.
+      *---------------------------------------------------------------*
+
+      ******************* ENVIRONMENT DIVISION ************************
+       ENVIRONMENT DIVISION.
+
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-File ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS File-C-Code
+           ACCESS IS DYNAMIC.
+
+      ******************* DATA DIVISION *******************************
+       DATA DIVISION.
+
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  Customer-File.
+       01  Customer-Record.
+           03  File-C-Code             PIC X(5).
+           03  File-C-Name             PIC X(15).
+           03  File-C-Addr1            PIC X(15).
+           03  File-C-Addr2            PIC X(15).
+           03  File-C-Addr3            PIC X(15).
+           03  File-C-Addr4            PIC X(15).
+           03  File-C-Limit            PIC 9(4) COMP.
+           03  File-C-Area             PIC X.
+           03  File-C-Order.
+             78  No-Of-Orders              VALUE 10.
+               05  File-C-Order-Entry OCCURS No-Of-Orders.
+                   07  File-Ord-No     PIC 9(6).
+                   07  File-Ord-Date   PIC 9(6).
+                   07  File-Ord-Val    PIC 9(4)V99 COMP.
+                   07  File-Pay-Val    PIC 9(4)V99 COMP.
+           03  File-C-Balance          PIC 9(6)V99.
+           03  File-C-Lock-Op          PIC X(8).
+           03  File-C-Lock-Time        PIC 9(8).
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       78 Main-SS-Name     VALUE "custlkup".
+
+           COPY "ds-cntrl.mf  ".
+           COPY "custlkup.cpb ".
+
+       78  Dialog-System                   VALUE "dsrun".
+
+       77  Display-Error-No                PIC 9(4).
+
+       01  Filter-Len                      PIC 9(2) COMP VALUE 0.
+       01  Scan-Ind                        PIC 9(2) COMP.
+       01  Name-Match-Sw                   PIC X(01) VALUE "N".
+          88  Name-Matches                     VALUE "Y".
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       Controlling SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL Lookup-Exit-Flg-True
+           PERFORM Program-Terminate.
+      *---------------------------------------------------------------*
+       Program-Initialize SECTION.
+           INITIALIZE Ds-Control-Block
+           INITIALIZE Lookup-Data-Block
+           MOVE Lookup-Data-Block-Version-No TO
+                                         Ds-Data-Block-Version-No
+           MOVE Lookup-Version-No TO Ds-Version-No
+           OPEN INPUT Customer-File
+           PERFORM Load-Screenset.
+      *---------------------------------------------------------------*
+       Program-Body SECTION.
+
+           EVALUATE TRUE
+               WHEN Lookup-Search-Flg-True
+                   PERFORM Search-By-Name
+               WHEN Lookup-Clr-Flg-True
+                   PERFORM Clear-Search
+           END-EVALUATE
+
+           PERFORM Clear-Flags
+           PERFORM Call-Dialog-System.
+
+      *---------------------------------------------------------------*
+       Program-Terminate SECTION.
+
+           MOVE Ds-Quit-Set TO Ds-Control
+           PERFORM Call-Dialog-System
+           CLOSE Customer-File
+           STOP RUN
+       .
+      *---------------------------------------------------------------*
+       Search-By-Name SECTION.
+      *    A blank filter would match every record; treat it as a
+      *    no-op instead of listing the whole file.
+           MOVE 0 TO Lookup-Match-Count
+           MOVE 0 TO Filter-Len
+           PERFORM VARYING Scan-Ind FROM 15 BY -1
+                              UNTIL Scan-Ind = 0
+               IF Lookup-Name-Filter(Scan-Ind:1) NOT = SPACE
+                  AND Filter-Len = 0
+                   MOVE Scan-Ind TO Filter-Len
+               END-IF
+           END-PERFORM
+
+           IF Filter-Len > 0
+               MOVE LOW-VALUES TO File-C-Code
+               START Customer-File KEY IS NOT LESS THAN File-C-Code
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               PERFORM UNTIL Lookup-Match-Count NOT < Lookup-Max-Matches
+                   READ Customer-File NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM Check-Name-Match
+                           IF Name-Matches
+                               ADD 1 TO Lookup-Match-Count
+                               MOVE File-C-Code TO
+                                   Lookup-Match-Code(Lookup-Match-Count)
+                               MOVE File-C-Name TO
+                                   Lookup-Match-Name(Lookup-Match-Count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           IF Lookup-Match-Count = 0
+               MOVE "SHOW-NO-MATCH-ERROR" TO Ds-Procedure
+           ELSE
+               MOVE "REFRESH-MATCH-LIST" TO Ds-Procedure
+           END-IF
+       .
+      *---------------------------------------------------------------*
+       Check-Name-Match SECTION.
+      *    True if File-C-Name contains Lookup-Name-Filter's
+      *    significant characters starting at any position, not just
+      *    as a leading prefix - a plain character-by-character
+      *    sliding comparison, since no file in this tree relies on
+      *    an intrinsic FUNCTION to do it for them.
+           MOVE "N" TO Name-Match-Sw
+           PERFORM VARYING Scan-Ind FROM 1 BY 1
+              UNTIL Scan-Ind > (16 - Filter-Len) OR Name-Matches
+               IF File-C-Name(Scan-Ind:Filter-Len) =
+                  Lookup-Name-Filter(1:Filter-Len)
+                   MOVE "Y" TO Name-Match-Sw
+               END-IF
+           END-PERFORM
+       .
+      *---------------------------------------------------------------*
+       Clear-Search SECTION.
+
+           MOVE SPACES TO Lookup-Name-Filter
+           MOVE 0 TO Lookup-Match-Count
+           MOVE "REFRESH-MATCH-LIST" TO Ds-Procedure
+       .
+      *---------------------------------------------------------------*
+       Clear-Flags SECTION.
+
+           INITIALIZE Lookup-Flag-Group
+       .
+      *---------------------------------------------------------------*
+       Load-Screenset SECTION.
+
+           MOVE Ds-New-Set   TO Ds-Control
+           MOVE Main-SS-Name TO Ds-Set-Name
+           PERFORM Call-Dialog-System
+       .
+      *---------------------------------------------------------------*
+       Call-Dialog-System SECTION.
+
+           CALL Dialog-System USING Ds-Control-Block,
+                                    Lookup-Data-Block
+                                    Ds-Event-Block
+
+           IF NOT Ds-No-Error
+               MOVE Ds-Error-Code TO Display-Error-No
+               DISPLAY "DS ERROR NO:   " Display-Error-No
+               PERFORM Program-Terminate
+           END-IF
+       .
+
+      *****************************************************************
