@@ -0,0 +1,139 @@
+      $SET Ans85
+      ******************* IDENTIFICATION DIVISION *********************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Custexpt.
+
+      *---------------------------------------------------------------*
+      *    Nightly batch export.  Reads cust.ism sequentially and
+      *    writes a flat fixed-format extract of customer code, name,
+      *    credit limit and current balance for the accounting
+      *    package's nightly customer-balance feed - the only path
+      *    out of cust.ism today is opening each record on screen in
+      *    Custom1 by hand.  The balance is recomputed from
+      *    File-C-Order the same way Custom1's own Derivations
+      *    section does, rather than trusting File-C-Balance (which
+      *    is only ever as fresh as the last on-screen Save-Record),
+      *    since a batch feed should not depend on every customer
+      *    having been re-saved since their last order changed.
+      *    Standalone companion sharing cust.ism with Custom1, the
+      *    same relationship race-startlist already has with
+      *    race-entries in NXSamples/ENTRIES.
+      *---------------------------------------------------------------*
+
+      ******************* ENVIRONMENT DIVISION ************************
+       ENVIRONMENT DIVISION.
+
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-File ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS File-C-Code
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Customer-File-Status.
+
+           SELECT Export-File ASSIGN "custbal.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************* DATA DIVISION *******************************
+       DATA DIVISION.
+
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  Customer-File.
+       01  Customer-Record.
+           03  File-C-Code             PIC X(5).
+           03  File-C-Name             PIC X(15).
+           03  File-C-Addr1            PIC X(15).
+           03  File-C-Addr2            PIC X(15).
+           03  File-C-Addr3            PIC X(15).
+           03  File-C-Addr4            PIC X(15).
+           03  File-C-Limit            PIC 9(4) COMP.
+           03  File-C-Area             PIC X.
+           03  File-C-Order.
+             78  No-Of-Orders              VALUE 10.
+               05  File-C-Order-Entry OCCURS No-Of-Orders.
+                   07  File-Ord-No     PIC 9(6).
+                   07  File-Ord-Date   PIC 9(6).
+                   07  File-Ord-Val    PIC 9(4)V99 COMP.
+                   07  File-Pay-Val    PIC 9(4)V99 COMP.
+           03  File-C-Balance          PIC 9(6)V99.
+           03  File-C-Lock-Op          PIC X(8).
+           03  File-C-Lock-Time        PIC 9(8).
+
+       FD  Export-File.
+       01  Export-Record.
+           03  Export-C-Code           PIC X(5).
+           03  Filler                  PIC X(1).
+           03  Export-C-Name           PIC X(15).
+           03  Filler                  PIC X(1).
+           03  Export-C-Limit          PIC 9(4).
+           03  Filler                  PIC X(1).
+           03  Export-C-Balance        PIC 9(6)V99.
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77  Customer-File-Status        PIC X(2).
+          88  Customer-File-Ok            VALUE "00".
+          88  Customer-File-Eof           VALUE "10".
+
+       77  Array-Ind                   PIC 9(4) COMP.
+       77  Export-Bal-Wrk               PIC 9(6)V99 COMP.
+       77  Export-Count                PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Controlling SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Export-One-Customer UNTIL Customer-File-Eof
+           PERFORM Program-Terminate
+       .
+      *---------------------------------------------------------------*
+       Program-Initialize SECTION.
+
+           OPEN INPUT Customer-File
+           OPEN OUTPUT Export-File
+           PERFORM Read-Next-Customer
+       .
+      *---------------------------------------------------------------*
+       Export-One-Customer SECTION.
+
+           PERFORM Derive-Balance
+           MOVE File-C-Code    TO Export-C-Code
+           MOVE File-C-Name    TO Export-C-Name
+           MOVE File-C-Limit   TO Export-C-Limit
+           MOVE Export-Bal-Wrk TO Export-C-Balance
+           WRITE Export-Record
+           ADD 1 TO Export-Count
+
+           PERFORM Read-Next-Customer
+       .
+      *---------------------------------------------------------------*
+       Derive-Balance SECTION.
+
+           MOVE 0 TO Export-Bal-Wrk
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                              UNTIL Array-Ind > No-Of-Orders
+               ADD File-Ord-Val(Array-Ind) TO Export-Bal-Wrk
+               SUBTRACT File-Pay-Val(Array-Ind) FROM Export-Bal-Wrk
+           END-PERFORM
+       .
+      *---------------------------------------------------------------*
+       Read-Next-Customer SECTION.
+
+           READ Customer-File NEXT RECORD
+               AT END
+                   SET Customer-File-Eof TO TRUE
+           END-READ
+       .
+      *---------------------------------------------------------------*
+       Program-Terminate SECTION.
+
+           DISPLAY "CUSTOMERS EXPORTED: " Export-Count
+           CLOSE Customer-File
+           CLOSE Export-File
+           STOP RUN
+       .
+
+      *****************************************************************
