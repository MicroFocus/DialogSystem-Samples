@@ -15,6 +15,7 @@
            OLEStream is class "olestm"
            olesafearray is class "olesafea"
            olesup is class "olesup"
+           MessageBox is class "msgbox"
            .
 
 
@@ -94,6 +95,30 @@
 
        01 rowCount binary-long.
 
+      *   Maximum number of order rows GRID-FROM-GROUP will transfer
+      *   into the grid. Decoupled from the CUSTOM1 No-Of-Orders
+      *   compile-time constant - the caller passes the row count
+      *   this instance should honour (via Numeric-Value) when it
+      *   creates the control, so a future expansion of File-C-Order
+      *   does not need a second recompile of this program. Defaults
+      *   to 10 (today's No-Of-Orders) if the caller passes nothing.
+       78 defaultMaxGridRows   value 10.
+       01 maxGridRows          pic x(4) comp-5
+                                       value defaultMaxGridRows.
+
+      *   Confirmation before GROUP-ELEMENT-DELETE commits a row
+      *   removal to the group array (see Confirm-Row-Delete).
+       01 ws-EventManager      object reference.
+       01 theDesktop           object reference.
+       01 aMessageBox          object reference.
+       01 aString              object reference.
+       01 mbMessageText        pic x(40) value
+                             "Delete this order row?".
+       01 mbResult             pic x(4) comp-5.
+       78 MB-Yes               value 6.
+       01 rowDeleteConfirmed-Sw pic x value "N".
+          88 rowDeleteConfirmed   value "Y".
+
       *   The Callout control block - We need the P2-MF-reserved
       *   value that this gives us
           copy "ds-call.cpy".
@@ -156,6 +181,25 @@
        Create-Entry-Point Section.
        Entry "C" & ProgramID USING EntryPoint-Data.
 
+      *   The host sets Numeric-Value in the datablock, before asking
+      *   the runtime to create this control, to the number of order
+      *   rows this grid instance should display. EntryDatablock-
+      *   pointer addresses that datablock directly - Data-Block is
+      *   not otherwise valid linkage on this entry point.
+
+          SET ADDRESS OF Data-Block TO EntryDatablock-pointer
+          IF Numeric-Value > 0
+              MOVE Numeric-Value TO maxGridRows
+
+      *       Group-001-Item itself (custom1.cpb) is still a fixed
+      *       OCCURS defaultMaxGridRows (10) table no matter what a
+      *       caller asks for here - a bigger maxGridRows only moves
+      *       the out-of-bounds write from compile time to run time.
+              IF maxGridRows > defaultMaxGridRows
+                  MOVE defaultMaxGridRows TO maxGridRows
+              END-IF
+          END-IF
+
           PERFORM Create-ActiveX-Instance
           invoke anOLEControlSite "GetDomainObject"
                              returning GridView
@@ -238,9 +282,10 @@
             INVOKE RowSet "setCount" USING i
 
       *     For each column, populate the safearry with data from Group
-      *     5 Columns - maximum 10 Rows
+      *     5 Columns - maxGridRows Rows (decoupled from the compiled
+      *     No-Of-Orders cap - see maxGridRows above)
 
-            PERFORM VARYING j FROM 1 BY 1 UNTIL j = 10
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > maxGridRows
                               OR Ord-No(j) = 0
 
                 PERFORM Set-Group-Into-Array
@@ -286,30 +331,83 @@
       *     Given the row index that has been removed, loop down
       *     the group moving data up one index...
 
-            PERFORM GetNew-SafeArray
+      *     The grid control has already removed the row visually by
+      *     the time this fires (it is wired to the OCX's own
+      *     ID-DeletedRow event) - confirm with the operator before
+      *     the underlying group array is updated to match. If they
+      *     say no, put the row back by rebuilding the grid from the
+      *     group array, which has not been touched yet.
+
+            PERFORM Confirm-Row-Delete
+
+            IF NOT rowDeleteConfirmed
+                PERFORM Set-Grid-From-Group
+            ELSE
+                PERFORM GetNew-SafeArray
 
-      *     Determine the number of rows now in the array
-            INVOKE RowSet "getCount" RETURNING i
+      *         Determine the number of rows now in the array
+                INVOKE RowSet "getCount" RETURNING i
 
-            PERFORM VARYING j FROM Numeric-Value
-                BY 1 UNTIL j = i
+                PERFORM VARYING j FROM Numeric-Value
+                    BY 1 UNTIL j = i
+
+                    ADD 1 TO j GIVING k
+                    INITIALIZE Group-001-Item(k)
+
+                    INVOKE RowSet "getItem" USING j
+                                          RETURNING aRowObject
+                    INVOKE aRowObject "getValue"
+                                          RETURNING Group1SafeArray
+
+                    PERFORM Set-Array-Into-Group
+
+                END-PERFORM
 
                 ADD 1 TO j GIVING k
                 INITIALIZE Group-001-Item(k)
 
-                INVOKE RowSet "getItem" USING j
-                                      RETURNING aRowObject
-                INVOKE aRowObject "getValue" RETURNING Group1SafeArray
+                INVOKE Group1SafeArray "finalize"
+                                          RETURNING Group1Safearray
+            END-IF
+            .
+
+      *------------------------------------------------------------
+
+       Confirm-Row-Delete Section.
 
-                PERFORM Set-Array-Into-Group
+      *     Ask the operator to confirm the row deletion the grid
+      *     control has already applied visually, because operators
+      *     have accidentally deleted a paid order row by
+      *     fat-fingering the grid's delete key.
 
-            END-PERFORM
+            SET rowDeleteConfirmed TO FALSE
 
-            ADD 1 TO j GIVING k
-            INITIALIZE Group-001-Item(k)
+            INVOKE eventmanager "getCurrentManager"
+                                RETURNING ws-EventManager
+            INVOKE ws-EventManager "getDesktop"
+                                RETURNING theDesktop
+            INVOKE MessageBox "new" USING theDesktop
+                                RETURNING aMessageBox
 
-            INVOKE Group1SafeArray "finalize" RETURNING Group1Safearray
+            INVOKE aMessageBox "setTitleZ"
+                        USING z"Delete Order Row"
+
+            MOVE LENGTH OF mbMessageText TO i
+            INVOKE CharacterArray "fromBuffer" USING i
+                                                     mbMessageText
+                                           RETURNING aString
+            INVOKE aMessageBox "setMessage" USING aString
+            INVOKE aString "finalize" RETURNING aString
+
+            INVOKE aMessageBox "setTypeYesNo"
+
+            INVOKE aMessageBox "show" RETURNING mbResult
+
+            IF mbResult = MB-Yes
+                SET rowDeleteConfirmed TO TRUE
+            END-IF
 
+            INVOKE aMessageBox "finalize" RETURNING aMessageBox
             .
 
       *------------------------------------------------------------
@@ -419,24 +517,27 @@
                                              BY VALUE theData
                                             RETURNING hresult
 
-      *     The remaining 3 columns are s9(4)v99 which can map to Single
-      *     precision, floating point number (comp-1) used by the grid
+      *     The remaining 3 columns are money amounts. They are put
+      *     into the safearray as VT-R8 (double precision, comp-2)
+      *     rather than VT-R4 (single precision) so that order values,
+      *     payments and balances round-trip through the grid without
+      *     the precision loss single-precision floats introduce.
 
             ADD 1 TO ColIndex
-            MOVE Ord-Val(j) TO Variant-VT-R4 OF v
-            MOVE VT-R4      TO Variant-vartype OF v
+            MOVE Ord-Val(j) TO Variant-VT-R8 OF v
+            MOVE VT-R8      TO Variant-vartype OF v
             INVOKE Group1SafeArray "putElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
 
             ADD 1 TO ColIndex
-            MOVE Pay-Val(j) TO Variant-VT-R4 OF v
+            MOVE Pay-Val(j) TO Variant-VT-R8 OF v
             INVOKE Group1SafeArray "putElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
 
             ADD 1 TO ColIndex
-            MOVE Ord-Bal(j) TO Variant-VT-R4 OF v
+            MOVE Ord-Bal(j) TO Variant-VT-R8 OF v
             INVOKE Group1SafeArray "putElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
@@ -481,22 +582,22 @@
                                                Ord-Date(k)(5:4)
                                                theOLEDate
 
-      *     The remaining 3 columns are s9(4)v99 which need to be
-      *     translated from Single precision, floating point number
-      *     (comp-1) used by the grid
+      *     The remaining 3 columns are money amounts, translated
+      *     from VT-R8 (double precision, comp-2) as put into the
+      *     safearray by Set-Group-Into-Array above.
 
             ADD 1 TO ColIndex
             INVOKE Group1SafeArray "getElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
-            MOVE Variant-VT-R4 OF v TO Ord-Val(k)
+            MOVE Variant-VT-R8 OF v TO Ord-Val(k)
 
 
             ADD 1 TO ColIndex
             INVOKE Group1SafeArray "getElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
-            MOVE Variant-VT-R4 OF v  TO Pay-Val(k)
+            MOVE Variant-VT-R8 OF v  TO Pay-Val(k)
 
 
 
@@ -504,7 +605,7 @@
             INVOKE Group1SafeArray "getElement" USING ColIndex
                                              BY VALUE theData
                                             RETURNING hresult
-            MOVE Variant-VT-R4 OF v TO Ord-Bal(k)
+            MOVE Variant-VT-R8 OF v TO Ord-Bal(k)
 
             .
 
