@@ -58,7 +58,7 @@
 
       * The maximum number of menu items that can be stored within
       * the menu data table.
-       78 maxMenuItems             value 100.
+       78 maxMenuItems             value 250.
 
       * Maximum string length of callback entry point names.
        78 mCallbackSize            value 32.
@@ -214,13 +214,20 @@
        01 numberOfMenuItems        pic x(4) comp-5 value
                                    defaultMenuItems.
 
+      * The active ceiling on the number of menu items that may be
+      * present at run time. Defaults to maxMenuItems (the size the
+      * mData table is compiled for) but a site may lower it via the
+      * "H" header record in the external menu/toolbar configuration
+      * file - see Load-Menu-Config in custtb.cbl.
+       01 activeMaxMenuItems       pic x(4) comp-5 value maxMenuItems.
+
       *>----------------------------------------------------------------
       *> Toolbar button definitions.
       *>----------------------------------------------------------------
 
       * The maximum number of buttons that can be stored within
       * the button data table.
-       78 maxButtons               value 30.
+       78 maxButtons               value 75.
 
       * Maximum length of tool tip text.
        78 bStringSize              value 55.
@@ -314,3 +321,99 @@
           03 bString               pic x(bStringSize).
        01 numberOfButtons          pic x(4) comp-5 value
                                    defaultButtons.
+
+      * The active ceiling on the number of toolbar buttons that may
+      * be present at run time. Defaults to maxButtons but may be
+      * lowered by the external configuration file - see maxButtons
+      * above and activeMaxMenuItems below for the menu item ceiling.
+       01 activeMaxButtons         pic x(4) comp-5 value maxButtons.
+
+      *>----------------------------------------------------------------
+      *> External menu/toolbar configuration file.
+      *>----------------------------------------------------------------
+      *
+      * custtb.cfg (if present in the current directory) is loaded
+      * after the compiled-in menu/toolbar above have been built, and
+      * may add further menu items and toolbar buttons, and/or lower
+      * the active menu-item/button ceilings, without needing this
+      * template recompiled. Records are fixed length (cfgRecSize
+      * bytes) and read with the CBL_ file handling routines so that
+      * no additional SELECT/FD is required. Absence of the file is
+      * not an error - the compiled-in menu/toolbar is used as is.
+      *
+      * Record type "H" - ceiling override, at most one, ignored if
+      *                   not the first record in the file:
+      *    CfgH-Max-Menu-Items  - active menu item ceiling, capped at
+      *                           maxMenuItems
+      *    CfgH-Max-Buttons     - active button ceiling, capped at
+      *                           maxButtons
+      *
+      * Record type "M" - one additional menu item, added to the end
+      *                   of an existing menu or sub menu:
+      *    CfgM-Attach-Index - index (in the mData table above) of the
+      *                        menu item or sub menu to add to the end
+      *                        of
+      *    CfgM-Menu-Type    - 0 = plain item, 2 = separator,
+      *                        4 = sub menu (see newMenuType above -
+      *                        the "insert before" codes 1/3/5 are not
+      *                        supported for config-file items)
+      *    CfgM-Accel-Flags/CfgM-Accel-Key - as per keys.cpy, zero for
+      *                        no accelerator
+      *    CfgM-Callback     - callback entry point name, or spaces
+      *    CfgM-Menu-Text    - menu text (and optional hint text
+      *                        separated by a tab, x"09")
+      *
+      * Record type "B" - one additional toolbar button:
+      *    CfgB-Menu-Index    - index of the menu item this button
+      *                         invokes, or zero for a separator
+      *    CfgB-Insert-Before - existing button index to insert before,
+      *                         or zero to append to the end
+      *    CfgB-Resource-File - name of the DLL/resource file holding
+      *                         the button bitmap
+      *    CfgB-Resource-ID   - resource ID of the button bitmap
+      *    CfgB-Tip-Text      - tool tip text
+      *
+       78 menuConfigFileName       value z"custtb.cfg".
+       78 cfgRecSize               value 180.
+
+       01 Config-Record.
+          03 Cfg-Record-Type       pic x.
+             88 Cfg-Is-Header         value "H".
+             88 Cfg-Is-Menu-Item      value "M".
+             88 Cfg-Is-Button         value "B".
+          03 Cfg-Detail            pic x(179).
+
+       01 Config-Header-Detail redefines Cfg-Detail.
+          03 CfgH-Max-Menu-Items   pic 9(5).
+          03 CfgH-Max-Buttons      pic 9(5).
+          03 filler                pic x(169).
+
+       01 Config-Menu-Detail redefines Cfg-Detail.
+          03 CfgM-Attach-Index     pic 9(5).
+          03 CfgM-Menu-Type        pic 9(1).
+          03 CfgM-Accel-Flags      pic 9(5).
+          03 CfgM-Accel-Key        pic 9(5).
+          03 CfgM-Callback         pic x(mCallbackSize).
+          03 CfgM-Menu-Text        pic x(60).
+          03 CfgM-Hint-Text        pic x(60).
+          03 filler                pic x(11).
+
+       01 Config-Button-Detail redefines Cfg-Detail.
+          03 CfgB-Menu-Index       pic 9(5).
+          03 CfgB-Insert-Before    pic 9(5).
+          03 CfgB-Resource-File    pic x(40).
+          03 CfgB-Resource-ID      pic 9(5).
+          03 CfgB-Tip-Text         pic x(55).
+          03 filler                pic x(69).
+
+      * CBL_ file handling routine working storage.
+       01 cfgFileHandle            pic x(4) comp-5 value 0.
+       01 cfgStatus                pic x(4) comp-5 value 0.
+       01 cfgFileOffset            pic x(8) comp-5 value 0.
+       01 cfgRecLength             pic x(4) comp-5 value cfgRecSize.
+       01 cfgReadFlags             pic x(4) comp-5 value 1.
+       01 cfgOpenMode              pic x(4) comp-5 value 0.
+       01 cfgDenyMode              pic x(4) comp-5 value 0.
+       01 cfgDevice                pic x(4) comp-5 value 0.
+       01 cfgEndOfFile-Sw          pic x value "N".
+          88 cfgEndOfFile             value "Y".
