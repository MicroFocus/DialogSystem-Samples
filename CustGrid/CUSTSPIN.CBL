@@ -57,8 +57,55 @@
        01 SpinPos              pic X(4) comp-5.
 
       *   Maximum number of spin buttons that can be handled
-      *   PER APPLICATION (the demo uses 4).
+      *   PER APPLICATION (the demo uses 4). This is a compiled
+      *   ceiling (it sizes the association dictionaries below) and
+      *   cannot be raised at run time - activeMaxSpinButtons may be
+      *   used to lower it for a particular site via custspin.cfg.
        78 78-Max-Spin-Buttons  value 256.
+       01 activeMaxSpinButtons pic x(4) comp-5
+                                       value 78-Max-Spin-Buttons.
+
+      *   custspin.cfg is an optional site configuration file used
+      *   only to lower activeMaxSpinButtons below the compiled
+      *   78-Max-Spin-Buttons ceiling. It holds a single fixed-length
+      *   record: an unsigned count of the maximum number of spin
+      *   buttons to track, right-justified, zero filled.
+       78 spinConfigFileName   value z"custspin.cfg".
+       78 spinCfgRecSize       value 20.
+
+       01 Spin-Config-Record.
+          03 SpinCfg-Max-Buttons  pic 9(5).
+          03 filler               pic x(15).
+
+       01 spinCfgFileHandle    pic x(4) comp-5 value 0.
+       01 spinCfgStatus        pic x(4) comp-5 value 0.
+       01 spinCfgFileOffset    pic x(8) comp-5 value 0.
+       01 spinCfgRecLength     pic x(4) comp-5 value spinCfgRecSize.
+       01 spinCfgReadFlags     pic x(4) comp-5 value 1.
+       01 spinCfgOpenMode      pic x(4) comp-5 value 0.
+       01 spinCfgDenyMode      pic x(4) comp-5 value 0.
+       01 spinCfgDevice        pic x(4) comp-5 value 0.
+
+      *   Per-instance decimal-places support (SET-SPIN-DECIMAL-PLACES)
+      *   Ranges/positions still travel through CUSTOMER-Numeric-Value
+      *   as plain scaled integers (the UpDown control itself only
+      *   ever deals with whole numbers) - decimal places just control
+      *   how the value is redisplayed in the buddy entry field, e.g.
+      *   a range of 0 to 1000 with 2 decimal places is shown to the
+      *   operator as 0.00 through 10.00.
+       01 aDecimalsDictionary  usage object reference.
+       01 aDecimalsAssocTemplate
+                               usage object reference.
+       01 SpinKeyObject        usage object reference.
+       01 SpinDecimals         pic x(4) comp-5.
+       01 SpinScaleFactor      pic x(4) comp-5 value 1.
+       01 SpinPosWork          pic s9(9) comp-5.
+       01 FormattedWhole       pic s9(9) comp-5.
+       01 FormattedFrac        pic s9(9) comp-5.
+       01 wsSign               pic x value space.
+       01 wsWholeDisplay       pic 9(9).
+       01 wsFracDisplay        pic 9(4).
+       01 wsFirstDigit         pic x(4) comp-5.
 
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
@@ -131,6 +178,20 @@
 
                PERFORM Get-Spin-Range
 
+          WHEN "SET-SPIN-DECIMAL-PLACES"
+
+      *        Set the number of decimal places used to redisplay
+      *        this spin button's value in its buddy entry field.
+
+               PERFORM Set-Spin-Decimal-Places
+
+          WHEN "GET-SPIN-DECIMAL-PLACES"
+
+      *        Get the number of decimal places currently in use for
+      *        this spin button.
+
+               PERFORM Get-Spin-Decimal-Places
+
           WHEN "ENABLE-OBJECT"
 
       *        Enable the object Instance, this uses the
@@ -577,6 +638,50 @@
                                                 CUSTOMER-Numeric-Value2.
 
 
+       Set-Spin-Decimal-Places Section.
+
+      *   Remember how many decimal places to use when redisplaying
+      *   this spin button's value. The dictionary used to hold this,
+      *   per spin button instance, is built by SaveControlAssociation
+      *   when the first spin button on this load module is created.
+
+          SET SpinKeyObject TO CUSTOMER-Object-Reference
+          MOVE CUSTOMER-Numeric-Value TO SpinDecimals
+
+      *   wsFracDisplay (Format-Decimal-Position) is only PIC 9(4)
+      *   wide, so clamp to its width - an out-of-range value here
+      *   would otherwise turn into a bad reference modification
+      *   start position the next time the position is redisplayed.
+          IF SpinDecimals > 4
+              MOVE 4 TO SpinDecimals
+          END-IF
+          IF SpinDecimals < 0
+              MOVE 0 TO SpinDecimals
+          END-IF
+
+          INVOKE aDecimalsDictionary "atPut" USING SpinKeyObject
+                                                   SpinDecimals
+
+      *   Redisplay the current position using the new decimal
+      *   places straight away.
+
+          INVOKE CUSTOMER-Object-Reference "getPosition"
+                                             RETURNING SpinPos
+          PERFORM Redisplay-Spin-Position
+          .
+
+
+       Get-Spin-Decimal-Places Section.
+
+      *   Get the number of decimal places in use for this spin
+      *   button (zero if none has been set for it).
+
+          SET SpinKeyObject TO CUSTOMER-Object-Reference
+          PERFORM Lookup-Spin-Decimals
+          MOVE SpinDecimals TO CUSTOMER-Numeric-Value
+          .
+
+
        Object-Color-Function section.
 
       *        Note that this section provides very simple example of
@@ -789,6 +894,15 @@
             SET CUSTOMER-Object-Reference TO anUpDown
             MOVE SpinPos TO CUSTOMER-Numeric-Value
 
+      *     If decimal places have been set for this spin button,
+      *     redisplay its value in the buddy entry field with a
+      *     decimal point rather than the plain integer the UpDown
+      *     control would otherwise show.
+
+            SET SpinKeyObject TO anUpDown
+            PERFORM Lookup-Spin-Decimals
+            PERFORM Redisplay-Spin-Position
+
       *     This will trigger dialog in the screenset to handle changes
       *     in the value of the spin buttons. See the Dialog for window
       *     SPIN-BUTTON-SAMPLE.
@@ -886,6 +1000,10 @@
 
            IF 1stTimeThru
 
+      *       Pick up any site override of the spin button ceiling
+      *       before sizing the association dictionaries below.
+              PERFORM Load-Spin-Config
+
       *       Now Create an association template using two object
       *       references.
               SET anObject TO NULL
@@ -893,11 +1011,30 @@
                                         RETURNING aSpinAssocTemplate
 
       *       Now create our dictionary of associations
-              MOVE 78-Max-Spin-Buttons TO i
+              MOVE activeMaxSpinButtons TO i
               INVOKE Dictionary "ofAssociations"
                                              USING aSpinAssocTemplate
                                                    i
                                          RETURNING aSpinDictionary
+
+      *       Now create a dictionary to hold the decimal places
+      *       recorded against a spin button instance, keyed the same
+      *       way as aSpinDictionary but valued with a Pic X(4) Comp-5
+      *       item (see SaveDataBlockPointer below for the same
+      *       association-with-a-storage-class technique).
+              MOVE 4 TO i
+              INVOKE CobolComp5 "newClass" USING i
+                                         RETURNING aStorageClass
+
+              SET anObject TO NULL
+              INVOKE Association "newClass" USING anObject aStorageClass
+                                        RETURNING aDecimalsAssocTemplate
+
+              MOVE activeMaxSpinButtons TO i
+              INVOKE Dictionary "ofAssociations"
+                                        USING aDecimalsAssocTemplate
+                                              i
+                                    RETURNING aDecimalsDictionary
            END-IF
 
       *    Insert the EntryField/SpinButton association into the
@@ -979,6 +1116,150 @@
           MOVE x"00" TO Term-Field(j:1).
 
 
+       Lookup-Spin-Decimals Section.
+
+      *   Looks up the decimal places recorded against SpinKeyObject
+      *   (defaults to zero if none has ever been recorded for it, or
+      *   if SET-SPIN-DECIMAL-PLACES has never been called in this
+      *   load module).
+
+          MOVE 0 TO SpinDecimals
+          IF aDecimalsDictionary NOT = NULL
+              INVOKE aDecimalsDictionary "AtOrNil" USING SpinKeyObject
+                                          RETURNING DataBlock-Pointer
+              IF DataBlock-Pointer NOT = NULL
+                  INVOKE aDecimalsDictionary "at" USING SpinKeyObject
+                                              RETURNING SpinDecimals
+              END-IF
+          END-IF
+          .
+
+
+       Redisplay-Spin-Position Section.
+
+      *   Reformats SpinPos using SpinDecimals and pushes the result
+      *   into SpinKeyObject's buddy entry field. Only takes effect
+      *   when decimal places have been recorded for SpinKeyObject -
+      *   otherwise the UpDown control's own default (plain integer)
+      *   display is left exactly as the runtime already presents it.
+
+          IF SpinDecimals > 0
+              INVOKE SpinKeyObject "getBuddyControl"
+                                          RETURNING aTextEntry
+              PERFORM Format-Decimal-Position
+              INVOKE CharacterArray "withValue" USING Term-Field
+                                            RETURNING aCharArray
+              INVOKE aTextEntry "SetText" USING aCharArray
+              INVOKE aCharArray "finalize" RETURNING aCharArray
+          END-IF
+          .
+
+
+       Format-Decimal-Position Section.
+
+      *   Builds a decimal-point formatted rendering of SpinPos (an
+      *   integer tick count scaled by 10 raised to SpinDecimals)
+      *   into Term-Field, null terminated ready for use with
+      *   CharacterArray "withValue".
+
+          PERFORM Compute-Power-Of-Ten
+
+          MOVE SpinPos TO SpinPosWork
+          IF SpinPosWork < 0
+              MOVE "-" TO wsSign
+              MULTIPLY SpinPosWork BY -1 GIVING SpinPosWork
+          ELSE
+              MOVE SPACE TO wsSign
+          END-IF
+
+          DIVIDE SpinPosWork BY SpinScaleFactor
+                          GIVING FormattedWhole
+                       REMAINDER FormattedFrac
+
+          MOVE FormattedWhole TO wsWholeDisplay
+          MOVE FormattedFrac  TO wsFracDisplay
+
+          PERFORM Strip-Leading-Zeros
+
+          MOVE SPACES TO Term-Field
+          STRING wsSign                 DELIMITED BY SIZE
+                 wsWholeDisplay(wsFirstDigit:10 - wsFirstDigit)
+                                         DELIMITED BY SIZE
+                 "."                    DELIMITED BY SIZE
+                 wsFracDisplay(5 - SpinDecimals:SpinDecimals)
+                                         DELIMITED BY SIZE
+            INTO Term-Field
+
+          PERFORM Null-Terminate-Routine
+          .
+
+
+       Compute-Power-Of-Ten Section.
+
+      *   Computes SpinScaleFactor as 10 raised to SpinDecimals.
+
+          MOVE 1 TO SpinScaleFactor
+          PERFORM VARYING k FROM 1 BY 1 UNTIL k > SpinDecimals
+              MULTIPLY 10 BY SpinScaleFactor
+          END-PERFORM
+          .
+
+
+       Strip-Leading-Zeros Section.
+
+      *   Finds the first significant digit in wsWholeDisplay (a
+      *   zero-filled Pic 9(9) field) so that leading zeros are not
+      *   shown when the whole part is placed in the buddy control's
+      *   text - the last digit is always kept, so a zero value is
+      *   still shown as a single "0".
+
+          MOVE 9 TO j
+          MOVE 9 TO wsFirstDigit
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i = j
+              IF wsWholeDisplay(i:1) NOT = "0"
+                  MOVE i TO wsFirstDigit
+                  EXIT PERFORM
+              END-IF
+          END-PERFORM
+          .
+
+
+       Load-Spin-Config Section.
+
+      *   Reads the optional custspin.cfg file, which may lower the
+      *   number of spin buttons this load module tracks below the
+      *   compiled 78-Max-Spin-Buttons ceiling. Absence of the file
+      *   is not an error - activeMaxSpinButtons simply stays at its
+      *   compiled default.
+
+          MOVE 0 TO spinCfgFileHandle
+          CALL "CBL_OPEN_FILE" USING spinConfigFileName
+                                      spinCfgOpenMode
+                                      spinCfgDenyMode
+                                      spinCfgDevice
+                                      spinCfgFileHandle
+                        RETURNING spinCfgStatus
+
+          IF spinCfgStatus = 0
+              MOVE 0 TO spinCfgFileOffset
+              CALL "CBL_READ_FILE" USING spinCfgFileHandle
+                                          spinCfgFileOffset
+                                          spinCfgRecLength
+                                          spinCfgReadFlags
+                                          Spin-Config-Record
+                            RETURNING spinCfgStatus
+
+              IF spinCfgStatus = 0
+                 AND SpinCfg-Max-Buttons > 0
+                 AND SpinCfg-Max-Buttons <= 78-Max-Spin-Buttons
+                  MOVE SpinCfg-Max-Buttons TO activeMaxSpinButtons
+              END-IF
+
+              CALL "CBL_CLOSE_FILE" USING spinCfgFileHandle
+          END-IF
+          .
+
+
        SaveDataBlockPointer Section.
 
       *    Save a pointer to the datablock in a dictionary. This is
