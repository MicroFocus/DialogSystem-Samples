@@ -43,6 +43,20 @@
           03 wsMinutes         pic 99.
           03 filler            pic 9(4).
 
+       01 wsDate.
+          03 wsYear            pic 99.
+          03 wsMonth           pic 99.
+          03 wsDay             pic 99.
+
+       78 dateSectionWidth     value 200.
+
+      * Base user event number for status bar section click events.
+      * Event-Type posted is this value plus the section number
+      * clicked on, so each section can be handled distinctly by the
+      * DS screenset (section 1 keeps the original 34590 for
+      * backwards compatibility).
+       78 statusBarBaseEvent   value 34589.
+
        01 wsKeyStates          pic x(4) comp-5.
 
        01 wsBool               pic x comp-5.
@@ -298,9 +312,9 @@
                                        RETURNING aStorageClass
           END-IF
 
-      *   Create a collection to hold five section width values
+      *   Create a collection to hold six section width values
 
-          MOVE 5 TO wsIndex
+          MOVE 6 TO wsIndex
           INVOKE orderedCollection "ofValues" USING aStorageClass
                                                     wsIndex
                                           RETURNING sectionWidths
@@ -394,6 +408,11 @@
           MOVE 174 TO wsWidth
           INVOKE sectionWidths "addLast" USING wsWidth
 
+      *   Section for displaying the current date
+
+          MOVE dateSectionWidth TO wsWidth
+          INVOKE sectionWidths "addLast" USING wsWidth
+
       *   Setup the section widths by passing the "setParts"
       *   method of aStatusBar a collection of section widths
 
@@ -450,6 +469,7 @@
 
        Refresh-Status-Bar section.
           PERFORM Refresh-Time
+          PERFORM Refresh-Date
           PERFORM Refresh-Key-States
           .
 
@@ -477,6 +497,33 @@
           INVOKE aCharArray "finalize" RETURNING aCharArray
           .
 
+       Refresh-Date section.
+
+      *   Get current date
+
+          ACCEPT wsDate FROM DATE
+          MOVE SPACES TO Term-Field
+          STRING wsDay   DELIMITED BY SIZE
+                 "/" DELIMITED BY SIZE
+                 wsMonth DELIMITED BY SIZE
+                 "/" DELIMITED BY SIZE
+                 wsYear  DELIMITED BY SIZE
+            INTO Term-Field
+
+          PERFORM Null-Terminate-Routine
+
+          INVOKE characterArray "withValue" USING Term-Field
+                                        RETURNING aCharArray
+
+      *   Section 6 is used in this example to display the current
+      *   date.
+
+          MOVE 6 TO wsIndex
+          INVOKE aStatusBar "setSectionText" USING wsIndex
+                                                   aCharArray
+          INVOKE aCharArray "finalize" RETURNING aCharArray
+          .
+
        Refresh-Key-States section.
 
       *   Check the status of the Insert key
@@ -552,13 +599,13 @@
                SET aCharArray TO NULL
 
       *        Clear all sections apart from sections
-      *        2 through 5, as these sections should allways
-      *        show the current key states and time.
+      *        2 through 6, as these sections should allways
+      *        show the current key states, time and date.
 
                PERFORM VARYING wsIndex FROM 1 BY 1
                                    UNTIL wsIndex > wsNumOfParts
                    IF wsIndex < 2
-                      OR wsIndex > 5
+                      OR wsIndex > 6
                        PERFORM Set-wsIndex-Section-Text
                    END-IF
                END-PERFORM
@@ -694,11 +741,14 @@
                    sectionNumber delimited by size
                INTO CUSTOMER-IO-Text-Buffer
 
-      *----34590 is a user defined event number that the DS screenset
-      *    responds to - see DS/PanelsV2 documentation for further
-      *    details
+      *----Event-Type is a user defined event number that the DS
+      *    screenset responds to - see DS/PanelsV2 documentation for
+      *    further details. Each status bar section posts its own
+      *    event number (statusBarBaseEvent + section number) so the
+      *    screenset can respond differently depending on which
+      *    section was clicked; section 1 keeps the original 34590.
 
-           MOVE 34590  TO Event-Type
+           ADD sectionNumber TO statusBarBaseEvent GIVING Event-Type
            PERFORM Post-User-Event-Routine
 
            EXIT PROGRAM.
