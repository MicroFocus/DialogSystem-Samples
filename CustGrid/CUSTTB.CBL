@@ -239,6 +239,10 @@
       * Add a tool bar, associating buttons with menu items.
            PERFORM Create-Tool-Bar
 
+      * Load any menu items/toolbar buttons defined in the external
+      * configuration file (if present) on top of the above.
+           PERFORM Load-Menu-Config
+
       * Redraw the menu bar.
            INVOKE aWindow "getMenubar" RETURNING aMenubar
            INVOKE aMenubar "reDraw"
@@ -256,6 +260,8 @@
            END-PERFORM
            MOVE defaultMenuItems   TO numberOfMenuItems
            MOVE defaultButtons     TO numberOfButtons
+           MOVE maxMenuItems       TO activeMaxMenuItems
+           MOVE maxButtons         TO activeMaxButtons
            .
 
        Create-Menu-Bar SECTION.
@@ -634,7 +640,7 @@
            .
 
        Add-Menu-Item SECTION.
-           IF numberOfMenuItems < maxMenuItems
+           IF numberOfMenuItems < activeMaxMenuItems
 
       * If an invalid menu index was specified, don't add the menu item.
            IF CUSTOMER-Numeric-Value < 1
@@ -780,7 +786,7 @@
            END-IF
 
            ELSE
-               MOVE maxMenuItems TO displayNumber
+               MOVE activeMaxMenuItems TO displayNumber
                MOVE SPACES TO tempBuffer
                STRING "Cannot add more than "        DELIMITED BY SIZE
                       displayNumber                  DELIMITED BY SIZE
@@ -794,7 +800,7 @@
 
        Add-Toolbar-Button SECTION.
 
-           IF numberOfButtons < maxButtons
+           IF numberOfButtons < activeMaxButtons
 
       * Check that a valid menu reference has been supplied, if not
       * then don't add the toolbar button.
@@ -894,7 +900,7 @@
            INVOKE bReference(numberOfButtons) "show"
 
            ELSE
-               MOVE maxButtons TO displayNumber
+               MOVE activeMaxButtons TO displayNumber
                MOVE SPACES TO tempBuffer
                STRING "Cannot add more than "        DELIMITED BY SIZE
                       displayNumber                  DELIMITED BY SIZE
@@ -906,6 +912,172 @@
            END-IF
            .
 
+      *>----------------------------------------------------------------
+      *> External menu/toolbar configuration file handling. See
+      *> custtbDefn.cpy for the record layouts and file format.
+      *>----------------------------------------------------------------
+
+       Load-Menu-Config SECTION.
+           MOVE 0 TO cfgFileHandle
+           SET cfgEndOfFile TO FALSE
+           MOVE 0 TO cfgFileOffset
+           CALL "CBL_OPEN_FILE" USING menuConfigFileName
+                                       cfgOpenMode
+                                       cfgDenyMode
+                                       cfgDevice
+                                       cfgFileHandle
+                             RETURNING cfgStatus
+
+           IF cfgStatus = 0
+               PERFORM Read-Config-Record UNTIL cfgEndOfFile
+               CALL "CBL_CLOSE_FILE" USING cfgFileHandle
+           END-IF
+           .
+
+       Read-Config-Record SECTION.
+           CALL "CBL_READ_FILE" USING cfgFileHandle
+                                       cfgFileOffset
+                                       cfgRecLength
+                                       cfgReadFlags
+                                       Config-Record
+                             RETURNING cfgStatus
+
+           IF cfgStatus NOT = 0
+               SET cfgEndOfFile TO TRUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN Cfg-Is-Header
+                       PERFORM Apply-Config-Header
+                   WHEN Cfg-Is-Menu-Item
+                       PERFORM Apply-Config-Menu-Item
+                   WHEN Cfg-Is-Button
+                       PERFORM Apply-Config-Button
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
+       Apply-Config-Header SECTION.
+      * Allows a site to lower (never raise) the active ceilings
+      * below the compiled maxMenuItems/maxButtons, e.g. for a
+      * cut-down till application built from this same template.
+           IF CfgH-Max-Menu-Items > 0
+              AND CfgH-Max-Menu-Items <= maxMenuItems
+               MOVE CfgH-Max-Menu-Items TO activeMaxMenuItems
+           END-IF
+           IF CfgH-Max-Buttons > 0
+              AND CfgH-Max-Buttons <= maxButtons
+               MOVE CfgH-Max-Buttons TO activeMaxButtons
+           END-IF
+           .
+
+       Apply-Config-Menu-Item SECTION.
+      * Adds one menu item defined in the configuration file to the
+      * end of an existing menu or sub menu. This mirrors the
+      * "add to end" behaviour of the ADD-MENU-ITEM call-function
+      * (see Add-Menu-Item), driven from the config record fields
+      * instead of the caller's datablock.
+           IF numberOfMenuItems < activeMaxMenuItems
+              AND CfgM-Attach-Index > 0
+              AND CfgM-Attach-Index <= numberOfMenuItems
+              AND mReference(CfgM-Attach-Index) NOT = NULL
+
+               MOVE CfgM-Menu-Text TO tempBuffer
+               PERFORM String-From-tempBuffer
+               ADD 1 TO numberOfMenuItems
+               MOVE CfgM-Menu-Type TO newMenuType
+
+               INVOKE mReference(CfgM-Attach-Index) "isSubMenu"
+                                           RETURNING wsBool
+               IF isFalse
+                   INVOKE mReference(CfgM-Attach-Index) "getAncestor"
+                                           RETURNING subMenuReference
+               ELSE
+                   SET subMenuReference TO mReference(CfgM-Attach-Index)
+               END-IF
+
+               MOVE numberOfMenuItems TO wsIndex
+               IF addSubMenu
+                   INVOKE subMenuReference "addSubMenu" USING aString
+                                     RETURNING mReference(wsIndex)
+               ELSE
+                   IF addSeparator
+                       INVOKE subMenuReference "addSeparator"
+                                     RETURNING mReference(wsIndex)
+                   ELSE
+                       INVOKE subMenuReference "addItem" USING aString
+                                     RETURNING mReference(wsIndex)
+                   END-IF
+               END-IF
+
+               INVOKE aString "getValue" RETURNING mString(wsIndex)
+               INVOKE aString "sizeInBytes" RETURNING i
+               MOVE x"0000" TO mString(wsIndex)(i + 1:2)
+               INVOKE aString "finalize" RETURNING aString
+
+               IF CfgM-Hint-Text NOT = SPACES
+                   MOVE CfgM-Hint-Text TO tempBuffer
+                   PERFORM String-From-tempBuffer
+                   INVOKE mReference(wsIndex) "setStatusText"
+                                                   USING aString
+                   INVOKE aString "finalize" RETURNING aString
+               END-IF
+
+               MOVE CfgM-Callback TO mCallback(wsIndex)
+               MOVE wsIndex TO i
+               PERFORM Register-Callback
+
+               IF CfgM-Accel-Key NOT = 0
+                   MOVE CfgM-Accel-Flags
+                           TO K-keyFlags of mAccelKey(wsIndex)
+                   MOVE CfgM-Accel-Key
+                           TO K-keyAsNum of mAccelKey(wsIndex)
+                   INVOKE mReference(wsIndex) "setAccelerator"
+                                          USING mAccelKey(wsIndex)
+               END-IF
+           END-IF
+           .
+
+       Apply-Config-Button SECTION.
+      * Adds one toolbar button defined in the configuration file.
+      * Mirrors the "append/insert" behaviour of the
+      * ADD-TOOLBAR-BUTTON call-function (see Add-Toolbar-Button),
+      * driven from the config record fields instead of the caller's
+      * datablock.
+           IF numberOfButtons < activeMaxButtons
+              AND CfgB-Menu-Index NOT = 0
+              AND CfgB-Menu-Index <= numberOfMenuItems
+              AND mReference(CfgB-Menu-Index) NOT = NULL
+
+               ADD 1 TO numberOfButtons
+               MOVE CfgB-Menu-Index TO bMenuIndex(numberOfButtons)
+
+               MOVE CfgB-Resource-File TO tempBuffer
+               PERFORM String-From-tempBuffer
+               INVOKE module "new" USING aString RETURNING aResource
+
+               MOVE 1 TO numberOfImages
+               MOVE CfgB-Resource-ID TO bBitmapID(numberOfButtons)
+               MOVE numberOfButtons TO i
+               PERFORM Add-Button-Bitmap
+               INVOKE aToolBar "setImageList" USING buttonImageList
+
+               MOVE CfgB-Tip-Text TO bString(numberOfButtons)
+               MOVE numberOfButtons TO wsIndex
+               PERFORM Add-Indexed-Button
+
+               IF CfgB-Insert-Before > 0
+                  AND CfgB-Insert-Before < numberOfButtons
+                   INVOKE bReference(numberOfButtons) "insertAt"
+                                               USING CfgB-Insert-Before
+               END-IF
+
+               INVOKE bReference(numberOfButtons) "create"
+               INVOKE bReference(numberOfButtons) "show"
+           END-IF
+           .
+
       *>----------------------------------------------
       *> Callback entry point for menu items defined
       *>----------------------------------------------
