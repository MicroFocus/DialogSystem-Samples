@@ -3,6 +3,7 @@
        01 Key-Num-Value-Value                Pic 9.
        01 Was-An-Equals                      Pic 9.
        01 Looper                             Pic 9(4) Comp-5.
+       01 History-Index                      Pic 9(4) Comp-5.
 
        78 Max-Stack-Depth                    Value 10.
 
@@ -14,6 +15,17 @@
        01 Operation-Stack Occurs Max-Stack-Depth.
          03 Operation                        Pic X.
 
+      *   History-Log-Stack is an append-only record of each step's
+      *   pending value and the operator applied to it, kept separate
+      *   from Num-Value-Stack/Operation-Stack so Binary-Operation-Key
+      *   can go back to reducing those two immediately (needed to get
+      *   chained +/-//  in the right left-to-right order) without
+      *   losing the running tape History/History-Item displays.
+       01 History-Log-Top                    Pic 9(4) Comp-5 Value 0.
+       01 History-Log-Stack Occurs Max-Stack-Depth.
+         03 History-Log-Value                Pic S9(18) Comp.
+         03 History-Log-Op                   Pic X.
+
       *--------------------------------------------------
        Linkage Section.
 
@@ -42,12 +54,16 @@
       *--------------------------------------------------
        Clear Section.
 
-          Perform Varying Looper From 1 By 1 
+          Perform Varying Looper From 1 By 1
              Until (Looper > Max-Stack-Depth)
              Move 0 To Num-Value(Looper)
              Move Space To Operation(Looper)
+             Move 0 To History-Log-Value(Looper)
+             Move Space To History-Log-Op(Looper)
           End-Perform
 
+          Move 0 To History-Log-Top
+
           Move 0 To Display-Value
 
           Exit.
@@ -96,10 +112,10 @@
                          Num-Value(Num-Value-Top - 1)
              When "/"
                 If (Num-Value(Num-Value-Top) NOT = 0)
-                   Divide Num-Value(Num-Value-Top) Into 
+                   Divide Num-Value(Num-Value-Top) Into
                           Num-Value(Num-Value-Top - 1)
                 Else
-                   Move 0 To Num-Value(Num-Value-Top - 1)
+                   Move 998 To Error-Code
                 End-If
              When Other
                 Move 999 To Error-Code
@@ -117,6 +133,19 @@
           Move 0 To Was-An-Equals
           Evaluate Key-Value
           When "="
+      *   Binary-Operation-Key already logs each intermediate step as
+      *   it is keyed in; "=" closes the tape with the last-keyed
+      *   operand, its Operation left Space the same way History-Item
+      *   already treats the still-pending last value - logged before
+      *   Binary-Operation collapses it, the same ordering Binary-
+      *   Operation-Key itself uses, so the tape keeps the raw operand
+      *   typed rather than the post-reduction answer.
+             If (History-Log-Top < Max-Stack-Depth)
+                Add 1 To History-Log-Top
+                Move Num-Value(Num-Value-Top) To
+                     History-Log-Value(History-Log-Top)
+                Move Space To History-Log-Op(History-Log-Top)
+             End-If
              Perform Binary-Operation
              Move 1 To Was-An-Equals
           When "S"
@@ -135,14 +164,78 @@
        Binary-Operation-Key Section.
        Entry "Binary" Using Dsc-Control-Block Data-Block.
 
+      *   Reduces against the previously pending operation immediately
+      *   (the same order baseline used), so a chain such as
+      *   "10 - 5 - 2 =" comes out left-to-right (3) rather than
+      *   right-to-left - Binary-Operation only ever reduces the one
+      *   operation on top of the stack, so deferring the reduction
+      *   to "=" would evaluate the chain back-to-front instead.
+      *   Before reducing, the value about to be collapsed and the
+      *   operation being applied to it are appended to
+      *   History-Log-Stack, which is never reduced, so
+      *   History/History-Item can still show the whole running tape
+      *   after the live arithmetic has moved on.
+
           Move 0 To Was-An-Equals
 
+          If (History-Log-Top < Max-Stack-Depth)
+             Add 1 To History-Log-Top
+             Move Num-Value(Num-Value-Top) To
+                  History-Log-Value(History-Log-Top)
+             Move Key-Value To History-Log-Op(History-Log-Top)
+          End-If
+
           Perform Binary-Operation
           Move Num-Value(Num-Value-Top) To Display-Value
 
-          Add 1 To Num-Value-Top
-          Move 0 To Num-Value(Num-Value-Top)
-          Add 1 To Operation-Top
-          Move Key-Value To Operation(Operation-Top)
+          If (Num-Value-Top < Max-Stack-Depth)
+             Add 1 To Num-Value-Top
+             Move 0 To Num-Value(Num-Value-Top)
+             Add 1 To Operation-Top
+             Move Key-Value To Operation(Operation-Top)
+          Else
+             Move 996 To Error-Code
+          End-If
+
+          Exit Program.
+
+      *--------------------------------------------------
+       History Section.
+       Entry "History" Using Dsc-Control-Block Data-Block.
+
+      *   Returns the number of steps currently logged on
+      *   History-Log-Stack, so the screenset knows how many times to
+      *   call History-Item to read the tape back.
+
+          Move History-Log-Top To Display-Value
+
+          Exit Program.
+
+      *--------------------------------------------------
+       History-Item Section.
+       Entry "History-Item" Using Dsc-Control-Block Data-Block.
+
+      *   Given a 1-based slot number in Key-Value ("0" meaning
+      *   Max-Stack-Depth, the same way a 10-key numeric keypad
+      *   treats 0 as 10), returns that slot's History-Log-Value in
+      *   Display-Value and the operator that follows it in
+      *   Key-Value (Space for the last, still-pending value) -
+      *   input and output reusing the same field, the same as
+      *   Numeric-Value2/lvData-Max already do elsewhere in this
+      *   family of calculator/screenset functions.
+
+          Move Key-Value To Key-Num-Value-Value
+          If (Key-Num-Value-Value = 0)
+             Move Max-Stack-Depth To History-Index
+          Else
+             Move Key-Num-Value-Value To History-Index
+          End-If
+
+          If (History-Index > 0 And <= History-Log-Top)
+             Move History-Log-Value(History-Index) To Display-Value
+             Move History-Log-Op(History-Index) To Key-Value
+          Else
+             Move 997 To Error-Code
+          End-If
 
           Exit Program.
