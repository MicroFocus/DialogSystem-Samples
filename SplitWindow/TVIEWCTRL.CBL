@@ -47,6 +47,67 @@
        01 aNextLevel           usage object reference.
        01 aPrevLevel           usage object reference.
 
+      *   Set by Populate-The-Tree to the number of rows it built, so
+      *   the Expanded/Collapsed callbacks (which only get an object
+      *   reference from the event) can search Item-Reference(k) for
+      *   a matching k without depending on Numeric-Value, which is
+      *   only meaningful for the duration of the INSERT-MANY-ITEMS
+      *   call itself.
+       01 Tree-Item-Count          PIC X(4) comp-5 value 0.
+
+      *   Persisted expanded-node tracking. A node's identity is the
+      *   "/"-delimited chain of its own and its ancestors' labels
+      *   (built by Build-Expand-Path from the same Item-Text/
+      *   Item-Parent arrays Populate-The-Tree fills in), since the
+      *   TreeViewItem object references and array indexes themselves
+      *   are only good for the lifetime of a single open.
+       78  TV-Expand-File-Name        Value Z"tvexpand.dat".
+       78  TV-Expand-Rec-Size         Value 78.
+       78  TV-Max-Expanded            Value 200.
+
+       01  TV-Expand-Record            Pic X(78).
+       01  TV-Expanded-Paths.
+           03  TV-Expanded-Path OCCURS 200 Pic X(78).
+       01  TV-Expanded-Count           Pic X(4) Comp-5 Value 0.
+       01  TV-Node-Path                Pic X(78).
+       01  TV-Node-Path-Tmp             Pic X(78).
+       01  TV-Path-For-Item            Pic X(4) Comp-5.
+       01  TV-Path-Idx                 Pic X(4) Comp-5.
+       01  TV-Walk-Index               Pic X(4) Comp-5.
+       01  TV-Next-Idx                 Pic X(4) Comp-5.
+
+       01  TVExpandFileHandle          Pic X(4) Comp-5 Value 0.
+       01  TVExpandStatus              Pic X(4) Comp-5 Value 0.
+       01  TVExpandFileOffset          Pic X(8) Comp-5 Value 0.
+       01  TVExpandRecLength
+                            Pic X(4) Comp-5 Value TV-Expand-Rec-Size.
+       01  TVExpandReadFlags           Pic X(4) Comp-5 Value 1.
+       01  TVExpandWriteFlags          Pic X(4) Comp-5 Value 0.
+       01  TVExpandOpenMode            Pic X(4) Comp-5 Value 0.
+       01  TVExpandCreateAccess        Pic X(4) Comp-5 Value 1.
+       01  TVExpandFileAttr            Pic X(4) Comp-5 Value 0.
+       01  TVExpandDenyMode            Pic X(4) Comp-5 Value 0.
+       01  TVExpandDevice              Pic X(4) Comp-5 Value 0.
+       01  TVExpandEofSw               Pic X(01) Value "N".
+           88  TVExpandEof                 Value "Y".
+
+      *   Right-click context menu support. RightClick-On-Item looks
+      *   up which array slot the clicked TreeViewItem occupies (the
+      *   same Item-Reference(k) search Expanded-Item/Collapsed-Item
+      *   already do) and works out which actions make sense for the
+      *   4-character type-code prefix Populate-The-Tree stores at
+      *   the front of that node's own Item-Text - the top-level
+      *   "SYST" node may not be renamed or deleted, but a child may
+      *   be added under it (or under any other node); every other
+      *   node type allows all three actions.
+       01  TV-Menu-Item-Index          Pic X(4) Comp-5.
+       01  TV-Menu-Flags.
+           03  TV-Menu-Rename-Sw        Pic X.
+               88  TV-Menu-Allow-Rename     Value "Y".
+           03  TV-Menu-Delete-Sw        Pic X.
+               88  TV-Menu-Allow-Delete     Value "Y".
+           03  TV-Menu-AddChild-Sw      Pic X.
+               88  TV-Menu-Allow-AddChild   Value "Y".
 
       *   This file details the GUI class library event codes
           copy "p2cevent.cpy".
@@ -130,6 +191,16 @@
                                       "setLabelZ" USING Term-Field
 
 
+          WHEN "ADD-CHILD-ITEM"
+
+      *        Add a single new TreeViewItem as a child of the
+      *        TreeViewItem at Item-Reference(Numeric-Value). See
+      *        Add-Child-Item-Function for the array conventions the
+      *        caller must follow.
+
+               PERFORM Add-Child-Item-Function
+
+
           WHEN "SET-ITEM-STATE"
 
       *        Set the state of the TreeViewitem Instance, first remove
@@ -310,6 +381,7 @@
       *   The TreeView instance required is held in Object-Reference
 
           SET aTreeView TO Object-Reference
+          MOVE Numeric-Value TO Tree-Item-Count
 
           PERFORM VARYING k FROM 1 BY 1 UNTIL k > Numeric-Value
 
@@ -339,40 +411,254 @@
                                      RETURNING aNextLevel
 
       *******Implementation specific code follows>
-             EVALUATE Item-Text(k)(1:4)
-             WHEN "SYST"
-                 MOVE 11 to Numeric-Value2
-             WHEN "PCBO"
-                 MOVE 3 to Numeric-Value2
-             WHEN "DISK"
-                 MOVE 4 to Numeric-Value2
-             WHEN "DISP"
-                 MOVE 10 to Numeric-Value2
-             WHEN "KEYB"
-                 MOVE 5 to Numeric-Value2
-             WHEN "PRIN"
-                 MOVE 12 to Numeric-Value2
-             WHEN "FDIS"
-                 MOVE 1 to Numeric-Value2
-             WHEN "CABL"
-                 MOVE 2 to Numeric-Value2
-             WHEN "MOUS"
-                 MOVE 6 to Numeric-Value2
-             WHEN "BOOK"
-                 MOVE 7 to Numeric-Value2
-             WHEN "SOFT"
-                 MOVE 8 to Numeric-Value2
-             WHEN OTHER
-                 MOVE 11 to Numeric-Value2
-             END-EVALUATE
-             IF IconsWanted
-                INVOKE aNextLevel "setNormalImage" USING Numeric-Value2
-             END-IF
+             PERFORM Assign-Icon-For-Node
 
       *      So its available in the DataBLock
              SET Item-Reference(k) TO aNextLevel
 
-          END-PERFORM.
+          END-PERFORM
+
+          PERFORM Restore-Expanded-Paths
+          .
+
+       Assign-Icon-For-Node section.
+
+      *   Maps the 4-character type-code prefix a node's own
+      *   Item-Text carries (SYST/PCBO/DISK/DISP/KEYB/PRIN/FDIS/
+      *   CABL/MOUS/BOOK/SOFT) onto the matching image list index,
+      *   for the item just inserted at Item-Reference(k)/aNextLevel.
+      *   Shared between Populate-The-Tree, which builds this way for
+      *   every row on the initial open, and Add-Child-Item-Function,
+      *   which adds one row at a time afterwards.
+
+          EVALUATE Item-Text(k)(1:4)
+          WHEN "SYST"
+              MOVE 11 to Numeric-Value2
+          WHEN "PCBO"
+              MOVE 3 to Numeric-Value2
+          WHEN "DISK"
+              MOVE 4 to Numeric-Value2
+          WHEN "DISP"
+              MOVE 10 to Numeric-Value2
+          WHEN "KEYB"
+              MOVE 5 to Numeric-Value2
+          WHEN "PRIN"
+              MOVE 12 to Numeric-Value2
+          WHEN "FDIS"
+              MOVE 1 to Numeric-Value2
+          WHEN "CABL"
+              MOVE 2 to Numeric-Value2
+          WHEN "MOUS"
+              MOVE 6 to Numeric-Value2
+          WHEN "BOOK"
+              MOVE 7 to Numeric-Value2
+          WHEN "SOFT"
+              MOVE 8 to Numeric-Value2
+          WHEN OTHER
+              MOVE 11 to Numeric-Value2
+          END-EVALUATE
+          IF IconsWanted
+             INVOKE aNextLevel "setNormalImage" USING Numeric-Value2
+          END-IF
+          .
+
+       Add-Child-Item-Function section.
+
+      *   Adds a single new TreeViewItem as a child of the node at
+      *   Item-Reference(Numeric-Value). The caller (Dialog Script,
+      *   reacting to the "Add Child" context menu action posted by
+      *   RightClick-On-Item below) is expected to have already
+      *   stored the new node's own label text in Item-Text(Numeric-
+      *   Value2) and its parent's index (Numeric-Value) in
+      *   Item-Parent(Numeric-Value2) - the next free slot in the
+      *   same Item-Text/Item-Parent/Item-Reference arrays Populate-
+      *   The-Tree itself builds the whole tree from, so a later
+      *   REFRESH-OBJECT rebuilds the tree with the new node in
+      *   place exactly as if it had been there from the start.
+
+          MOVE Numeric-Value2 TO k
+          SET aLevel TO Item-Reference(Numeric-Value)
+
+          MOVE Item-Text(k) TO Term-Field
+          PERFORM Null-Terminate-Routine
+
+          INVOKE aTreeview "addItemZ" USING aLevel Term-Field
+                                  RETURNING aNextLevel
+
+          PERFORM Assign-Icon-For-Node
+
+          SET Item-Reference(k) TO aNextLevel
+
+          IF k > Tree-Item-Count
+             MOVE k TO Tree-Item-Count
+          END-IF
+          .
+
+       Build-Expand-Path section.
+
+      *    Builds a "/"-delimited root-to-leaf identifier for the
+      *    node at Item-Reference(TV-Path-For-Item) by walking the
+      *    Item-Parent chain Populate-The-Tree already recorded -
+      *    a stable identity across tree rebuilds, since the
+      *    TreeViewItem object references and array indexes
+      *    themselves are only good for a single open.
+
+           MOVE SPACES TO TV-Node-Path
+           MOVE TV-Path-For-Item TO TV-Walk-Index
+           PERFORM UNTIL TV-Walk-Index = 0
+              MOVE TV-Node-Path TO TV-Node-Path-Tmp
+              IF TV-Node-Path-Tmp = SPACES
+                 MOVE Item-Text(TV-Walk-Index) TO TV-Node-Path
+              ELSE
+                 STRING Item-Text(TV-Walk-Index) DELIMITED BY SPACE
+                        "/"                      DELIMITED BY SIZE
+                        TV-Node-Path-Tmp         DELIMITED BY SPACE
+                        INTO TV-Node-Path
+              END-IF
+              MOVE Item-Parent(TV-Walk-Index) TO TV-Walk-Index
+           END-PERFORM
+           .
+
+       Remember-Expanded-Path section.
+
+      *    Keep a de-duplicated, in-memory list of every node path
+      *    that is currently expanded; Forget-Expanded-Path removes
+      *    an entry again on collapse, and Save-Expanded-Paths writes
+      *    whatever remains to disk when the window closes.
+
+           PERFORM VARYING TV-Walk-Index FROM 1 BY 1
+                 UNTIL TV-Walk-Index > TV-Expanded-Count
+                    OR TV-Expanded-Path(TV-Walk-Index) = TV-Node-Path
+              CONTINUE
+           END-PERFORM
+           IF TV-Walk-Index > TV-Expanded-Count
+              AND TV-Expanded-Count < TV-Max-Expanded
+              ADD 1 TO TV-Expanded-Count
+              MOVE TV-Node-Path TO TV-Expanded-Path(TV-Expanded-Count)
+           END-IF
+           .
+
+       Forget-Expanded-Path section.
+
+      *    Remove TV-Node-Path from the in-memory list (if present),
+      *    closing the gap left behind so TV-Expanded-Count stays a
+      *    tight upper bound for Remember-Expanded-Path's search.
+
+           MOVE 0 TO TV-Walk-Index
+           PERFORM VARYING TV-Path-Idx FROM 1 BY 1
+                 UNTIL TV-Path-Idx > TV-Expanded-Count
+              IF TV-Expanded-Path(TV-Path-Idx) = TV-Node-Path
+                 MOVE TV-Path-Idx TO TV-Walk-Index
+              END-IF
+           END-PERFORM
+           IF TV-Walk-Index NOT = 0
+              PERFORM VARYING TV-Path-Idx FROM TV-Walk-Index BY 1
+                    UNTIL TV-Path-Idx >= TV-Expanded-Count
+                 ADD 1 TO TV-Path-Idx GIVING TV-Next-Idx
+                 MOVE TV-Expanded-Path(TV-Next-Idx)
+                                    TO TV-Expanded-Path(TV-Path-Idx)
+              END-PERFORM
+              SUBTRACT 1 FROM TV-Expanded-Count
+           END-IF
+           .
+
+       Save-Expanded-Paths section.
+
+      *    Persist whatever's currently expanded so the next open can
+      *    put the tree back the way the operator left it. Rewritten
+      *    fresh on every close, so it always reflects only this
+      *    session's final state - CBL_CREATE_FILE truncates the file
+      *    even when there are now zero paths to write, so a tree
+      *    collapsed back to nothing doesn't leave Restore-Expanded-
+      *    Paths re-expanding a stale list next time round.
+
+           MOVE 0 TO TVExpandFileHandle
+           CALL "CBL_CREATE_FILE" USING TV-Expand-File-Name
+                                        TVExpandCreateAccess
+                                        TVExpandDenyMode
+                                        TVExpandDevice
+                                        TVExpandFileAttr
+                                        TVExpandFileHandle
+                        RETURNING TVExpandStatus
+           IF TVExpandStatus = 0
+              MOVE 0 TO TVExpandFileOffset
+              PERFORM VARYING TV-Path-Idx FROM 1 BY 1
+                    UNTIL TV-Path-Idx > TV-Expanded-Count
+                 MOVE SPACES TO TV-Expand-Record
+                 MOVE TV-Expanded-Path(TV-Path-Idx)
+                                          TO TV-Expand-Record
+                 CALL "CBL_WRITE_FILE" USING TVExpandFileHandle
+                                             TVExpandFileOffset
+                                             TVExpandRecLength
+                                             TVExpandWriteFlags
+                                             TV-Expand-Record
+                              RETURNING TVExpandStatus
+                 ADD TV-Expand-Rec-Size TO TVExpandFileOffset
+              END-PERFORM
+              CALL "CBL_CLOSE_FILE" USING TVExpandFileHandle
+           END-IF
+           .
+
+       Restore-Expanded-Paths section.
+
+      *    Read back whatever was expanded when the tree was last
+      *    closed (Save-Expanded-Paths) and expand each matching node
+      *    again, so the operator doesn't have to re-expand the same
+      *    branches every time this screenset reopens. A saved path
+      *    with no surviving match (node renamed or removed) is
+      *    simply skipped.
+
+           MOVE 0 TO TVExpandFileHandle
+           CALL "CBL_OPEN_FILE" USING TV-Expand-File-Name
+                                      TVExpandOpenMode
+                                      TVExpandDenyMode
+                                      TVExpandDevice
+                                      TVExpandFileHandle
+                        RETURNING TVExpandStatus
+           IF TVExpandStatus = 0
+              MOVE 0 TO TVExpandFileOffset
+              MOVE "N" TO TVExpandEofSw
+              PERFORM UNTIL TVExpandEof
+                 CALL "CBL_READ_FILE" USING TVExpandFileHandle
+                                            TVExpandFileOffset
+                                            TVExpandRecLength
+                                            TVExpandReadFlags
+                                            TV-Expand-Record
+                              RETURNING TVExpandStatus
+                 IF TVExpandStatus NOT = 0
+                    SET TVExpandEof TO TRUE
+                 ELSE
+                    PERFORM Expand-Matching-Node
+                    ADD TV-Expand-Rec-Size TO TVExpandFileOffset
+                 END-IF
+              END-PERFORM
+              CALL "CBL_CLOSE_FILE" USING TVExpandFileHandle
+           END-IF
+           .
+
+       Expand-Matching-Node section.
+
+      *    Find the node whose root-to-leaf label path (built the
+      *    same way Remember-Expanded-Path builds it) matches this
+      *    saved record, and expand it.
+      *    No "expand" method is invoked anywhere else in this tree,
+      *    and treeitem's real interface lives in the missing
+      *    strcture.cpy/userctrl.cpy copybooks, so this name is
+      *    inferred only from this file's own lowerCamelCase method
+      *    naming (setSelected/setLabelZ/getLabel/getAncestor) and
+      *    the matching p2ce-itemexpanded event name, not confirmed
+      *    against any other use.
+
+           PERFORM VARYING TV-Path-Idx FROM 1 BY 1
+                 UNTIL TV-Path-Idx > Tree-Item-Count
+              MOVE TV-Path-Idx TO TV-Path-For-Item
+              PERFORM Build-Expand-Path
+              IF TV-Node-Path = TV-Expand-Record
+                 INVOKE Item-Reference(TV-Path-Idx) "expand"
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
 
        Object-Color-Function section.
 
@@ -629,10 +915,51 @@
 
             PERFORM GetDataBlockPointer
 
+      *     Find which array slot this node occupies, the same
+      *     Item-Reference(k) search Expanded-Item/Collapsed-Item use,
+      *     so the context-menu actions below (and any later ADD-
+      *     CHILD-ITEM/UPDATE-ITEM/DELETE-ITEM call they lead to) can
+      *     be driven off Numeric-Value exactly like every other
+      *     item-index based function in this program.
+
+            MOVE 0 TO TV-Menu-Item-Index
+            PERFORM VARYING TV-Walk-Index FROM 1 BY 1
+                       UNTIL TV-Walk-Index > Tree-Item-Count
+               IF Item-Reference(TV-Walk-Index) = aLevel
+                  MOVE TV-Walk-Index TO TV-Menu-Item-Index
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+      *     Work out which of Rename/Delete/Add-Child make sense for
+      *     this node's own 4-character type code. The top-level
+      *     "SYST" node may not be renamed or deleted, but a child
+      *     may be added under any node, including this one.
+
+            MOVE "YYY" TO TV-Menu-Flags
+            IF TV-Menu-Item-Index NOT = 0
+               IF Item-Text(TV-Menu-Item-Index)(1:4) = "SYST"
+                  MOVE "NNY" TO TV-Menu-Flags
+               END-IF
+            END-IF
+
             PERFORM Null-Terminate-Routine
             MOVE Term-Field TO  IO-Text-Buffer
             MOVE " RightClick" TO IO-Text-Buffer(i:11)
 
+      *     Append the type code and the Rename/Delete/Add-Child
+      *     eligibility flags right after the text above, so Dialog
+      *     Script can build a context menu appropriate to this node
+      *     without having to call back into this program first.
+
+            IF TV-Menu-Item-Index NOT = 0
+               MOVE Item-Text(TV-Menu-Item-Index)(1:4)
+                                       TO IO-Text-Buffer(i + 12:4)
+            END-IF
+            MOVE TV-Menu-Flags TO IO-Text-Buffer(i + 17:3)
+
+            MOVE TV-Menu-Item-Index TO Numeric-Value
+
       *-----34568 is a user defined event number that the DS screenset
       *     responds to - see DS/PanelsV2 documentation for further
       *     details
@@ -645,17 +972,47 @@
        Expanded-Item Section.
        Entry ProgramID & "Expanded" USING anEvent.
 
+      *---Note that an Item selected event will occur also
+
+          PERFORM GetDataBlockPointer
+          INVOKE anEvent "getObject" RETURNING aTreeView
+          INVOKE anEvent "getSelectedItem" RETURNING aLevel
+
+          IF aLevel NOT = NULL
+             PERFORM VARYING k FROM 1 BY 1
+                   UNTIL k > Tree-Item-Count
+                      OR Item-Reference(k) = aLevel
+             END-PERFORM
+             IF k NOT > Tree-Item-Count
+                MOVE k TO TV-Path-For-Item
+                PERFORM Build-Expand-Path
+                PERFORM Remember-Expanded-Path
+             END-IF
+          END-IF
 
-      *---Insert any Item expanded code required here...
-      *   Note that an Item selected event will occur also
           EXIT PROGRAM.
 
 
        Collapsed-Item Section.
        Entry ProgramID & "Collapsed" USING anEvent.
 
-      *---Insert any Item collapsed code required here...
-      *   Note that an Item selected event will occur also
+      *---Note that an Item selected event will occur also
+
+          PERFORM GetDataBlockPointer
+          INVOKE anEvent "getObject" RETURNING aTreeView
+          INVOKE anEvent "getSelectedItem" RETURNING aLevel
+
+          IF aLevel NOT = NULL
+             PERFORM VARYING k FROM 1 BY 1
+                   UNTIL k > Tree-Item-Count
+                      OR Item-Reference(k) = aLevel
+             END-PERFORM
+             IF k NOT > Tree-Item-Count
+                MOVE k TO TV-Path-For-Item
+                PERFORM Build-Expand-Path
+                PERFORM Forget-Expanded-Path
+             END-IF
+          END-IF
 
           EXIT PROGRAM.
 
@@ -902,6 +1259,8 @@
        The-Object-is-Destroyed section.
        Entry ProgramID & "OnDestroyed" USING anEvent.
 
+          PERFORM Save-Expanded-Paths
+
           IF normalImageList NOT = NULL
              INVOKE normalImageList "finalize"
                                      RETURNING normalImageList
