@@ -85,6 +85,24 @@
        01 itemCBState              PIC X comp-5.
        01 NumColumns               PIC X comp-5.
        01 NumColumns-x4            PIC X(4) comp-5.
+      * Holds the caller-supplied lvData-Max (buffer size) while
+      * Get-Selected-Items overwrites lvData-Max itself with the
+      * actual count found, the same way Insert-Many-Items already
+      * treats lvData-Max as an input row count.
+       01 lvData-Capacity          PIC X(4) comp-5.
+
+      * Sort-By-Column working fields.
+       01 SortColumn               PIC X(4) comp-5 value 1.
+       01 SortDescending           PIC X comp-5 value 0.
+       01 Sort-Key-A               PIC X(80).
+       01 Sort-Key-B               PIC X(80).
+       01 Swap-Needed-Sw           PIC X comp-5 value 0.
+          88 Swap-Needed                value 1.
+       01 aSortItemA               object reference.
+       01 aSortItemB               object reference.
+       01 m                        PIC X(4) comp-5.
+       01 n                        PIC X(4) comp-5.
+       01 o                        PIC X(4) comp-5.
        01 aClass                   object reference.
       * This file details the GUI class library event codes
         copy "p2cevent.cpy".
@@ -183,6 +201,26 @@
                INVOKE aControl "indexOf" USING Object-Reference
                                      RETURNING Numeric-Value2
 
+          WHEN "GET-SELECTED-ITEMS"
+               *> Input : Object-Reference = ListView itself
+               *>         Numeric-Value = Search startpoint
+               *>         lvData-Max = max rows the caller's buffer can
+               *>         hold
+               *> Output: lvData-Column1..4/lvData-Object filled for
+               *>         every selected item found (up to lvData-Max)
+               *>         lvData-Max = the actual count found
+               PERFORM Get-Selected-Items
+
+          WHEN "DELETE-SELECTED-ITEMS"
+               *> Input : Object-Reference = ListView itself
+               PERFORM Delete-Selected-Items
+
+          WHEN "SORT-BY-COLUMN"
+               *> Input : Object-Reference = ListView itself
+               *>         Numeric-Value = column number to sort by
+               *>         Numeric-Value2 = 0 ascending / 1 descending
+               PERFORM Sort-By-Column
+
           WHEN "GET-TOP-LIST-ITEM"
                *> Input : Object-Reference = ListView itself
                *> Output: Object-Reference = Top visible ListViewItem
@@ -377,6 +415,20 @@
           MOVE p2ce-BeginDrag  TO i
           INVOKE aControl  "setEvent" USING i aCallback
           INVOKE aCallback "finalize" RETURNING aCallback
+       *>
+       *> SortHeader (above) makes the column headers clickable; this
+       *> callback is what actually re-sorts the rows when one is
+       *> clicked. No p2ce-columnClick constant appears anywhere else
+       *> in this tree - p2cevent.cpy itself is one of the missing
+       *> framework copybooks - so this name is inferred only from the
+       *> p2ce-<lowerCamelCase> pattern the other events here follow,
+       *> not confirmed against any other use.
+          MOVE '"' & ProgramID & z'ColumnClick"' TO MessageName
+          INVOKE EntryCallback "new" USING MessageName
+                                 RETURNING aCallback
+          MOVE p2ce-columnClick  TO i
+          INVOKE aControl  "setEvent" USING i aCallback
+          INVOKE aCallback "finalize" RETURNING aCallback
        *>
           IF CheckBoxesWanted
              MOVE '"' & ProgramID & z'CheckClicked"' TO MessageName
@@ -539,6 +591,43 @@
           EXIT PROGRAM
           .
 
+      *>----------------------------------------------------------------
+       Column-Click section.
+       Entry ProgramID & "ColumnClick" USING anEvent.
+
+      *   getColumn is this event's own column-identifying accessor,
+      *   named by the same getXxx pattern as getCharacterCode/
+      *   getSelectedItem/getPosition that the other event traps in
+      *   this tree use to read back what their event was about - not
+      *   confirmed elsewhere (p2cevent.cpy is itself one of the
+      *   missing framework copybooks, the same caveat noted above
+      *   against p2ce-columnClick), but it is what actually lets a
+      *   header click drive Sort-By-Column by the column clicked,
+      *   rather than by an unrelated advancing counter. getColumn is
+      *   taken to be zero-based, matching the underlying Windows
+      *   common control notification this event wraps.
+          PERFORM GetDataBlockPointer
+
+          INVOKE anEvent "getColumn" RETURNING Numeric-Value
+          ADD 1 TO Numeric-Value
+
+          IF Numeric-Value = SortColumn
+             IF SortDescending = 0
+                MOVE 1 TO SortDescending
+             ELSE
+                MOVE 0 TO SortDescending
+             END-IF
+          ELSE
+             MOVE 0 TO SortDescending
+          END-IF
+
+          MOVE Numeric-Value TO SortColumn
+          MOVE SortDescending TO Numeric-Value2
+          PERFORM Sort-By-Column
+
+          EXIT PROGRAM
+          .
+
       *>----------------------------------------------------------------
        Scrolling section.
        Entry ProgramID & "VerticalScroll" USING anEvent.
@@ -633,6 +722,138 @@
           END-PERFORM
           .
 
+       Get-Selected-Items section.
+
+          MOVE lvData-Max TO lvData-Capacity
+          MOVE 0 TO l
+          INVOKE aControl "nextSelectedItem" USING Numeric-Value
+                                         RETURNING Object-Reference
+          PERFORM UNTIL Object-Reference = NULL
+                     OR l NOT < lvData-Capacity
+             ADD 1 TO l
+             INVOKE aControl "indexOf" USING Object-Reference
+                                   RETURNING Numeric-Value2
+             INVOKE aControl "numberOfColumns" RETURNING NumColumns
+             PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumColumns
+                INVOKE Object-Reference "getColumnValue" USING i
+                                                  RETURNING aCharArray
+                INVOKE aCharArray "getValueWithSize"
+                                                USING lvItem-Length(i)
+                                            RETURNING lvItem-Text(i)
+             END-PERFORM
+             MOVE lvItem-Text(1) TO lvData-Column1(l)
+             MOVE lvItem-Text(2) TO lvData-Column2(l)
+             MOVE lvItem-Text(3) TO lvData-Column3(l)
+             MOVE lvItem-Text(4) TO lvData-Column4(l)
+             SET lvData-Object(l) TO Object-Reference
+
+             ADD 1 TO Numeric-Value2 GIVING Numeric-Value
+             INVOKE aControl "nextSelectedItem" USING Numeric-Value
+                                            RETURNING Object-Reference
+          END-PERFORM
+          MOVE l TO lvData-Max
+          .
+
+       Delete-Selected-Items section.
+
+      *   Always restart the search from the top: finalizing an item
+      *   shifts every later index down by one, so re-using the last
+      *   found index would skip the item that moved into its place.
+          MOVE 0 TO Numeric-Value
+          INVOKE aControl "nextSelectedItem" USING Numeric-Value
+                                         RETURNING Object-Reference
+          PERFORM UNTIL Object-Reference = NULL
+             INVOKE Object-Reference "finalize"
+                                          RETURNING Object-Reference
+             INVOKE aControl "nextSelectedItem" USING Numeric-Value
+                                            RETURNING Object-Reference
+          END-PERFORM
+          .
+
+       Sort-By-Column section.
+
+          MOVE Numeric-Value  TO SortColumn
+          MOVE Numeric-Value2 TO SortDescending
+
+      *   Row count via a NULL-terminated itemAtIndex loop - the same
+      *   NULL-sentinel idiom nextSelectedItem already uses elsewhere
+      *   in this file - there is no numberOfItems/count method on
+      *   this control.
+          MOVE 0 TO m
+          INVOKE aControl "itemAtIndex" USING m RETURNING aSortItemA
+          PERFORM UNTIL aSortItemA = NULL
+             ADD 1 TO m
+             INVOKE aControl "itemAtIndex" USING m
+                                          RETURNING aSortItemA
+          END-PERFORM
+
+      *   Bubble sort: repeat passes over the rows, swapping any
+      *   adjacent pair that is out of order, until a pass makes no
+      *   swaps.
+          IF m > 1
+             SET Swap-Needed TO TRUE
+             PERFORM UNTIL NOT Swap-Needed
+                MOVE 0 TO Swap-Needed-Sw
+                PERFORM VARYING n FROM 0 BY 1 UNTIL n > m - 2
+                   INVOKE aControl "itemAtIndex" USING n
+                                                RETURNING aSortItemA
+                   ADD 1 TO n GIVING o
+                   INVOKE aControl "itemAtIndex" USING o
+                                                RETURNING aSortItemB
+
+                   INVOKE aSortItemA "getColumnValue" USING SortColumn
+                                                RETURNING aCharArray
+                   MOVE SPACES TO Sort-Key-A
+                   INVOKE aCharArray "getValue" RETURNING Sort-Key-A
+
+                   INVOKE aSortItemB "getColumnValue" USING SortColumn
+                                                RETURNING aCharArray
+                   MOVE SPACES TO Sort-Key-B
+                   INVOKE aCharArray "getValue" RETURNING Sort-Key-B
+
+                   IF (SortDescending = 0 AND Sort-Key-A > Sort-Key-B)
+                   OR (SortDescending NOT = 0
+                                       AND Sort-Key-A < Sort-Key-B)
+                      PERFORM Swap-Sort-Row-Columns
+                      SET Swap-Needed TO TRUE
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+          END-IF
+          .
+
+      *>----------------------------------------------------------------
+       Swap-Sort-Row-Columns section.
+
+      *   Swap every column of aSortItemA and aSortItemB, one column
+      *   at a time, using the lvItem-Text scratch slots Insert-Item/
+      *   Get-Selected-Items already use to move column text through -
+      *   there is no whole-row copy method on a ListViewItem.
+          INVOKE aControl "numberOfColumns" RETURNING NumColumns
+
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumColumns
+             INVOKE aSortItemA "getColumnValue" USING i
+                                                RETURNING aCharArray
+             INVOKE aCharArray "getValueWithSize"
+                                             USING lvItem-Length(1)
+                                         RETURNING lvItem-Text(1)
+
+             INVOKE aSortItemB "getColumnValue" USING i
+                                                RETURNING aCharArray
+             INVOKE aCharArray "getValueWithSize"
+                                             USING lvItem-Length(2)
+                                         RETURNING lvItem-Text(2)
+
+             MOVE lvItem-Text(2) TO Term-Field
+             PERFORM Null-Terminate-Routine
+             INVOKE aSortItemA "setColumnValueZ" USING i Term-Field
+
+             MOVE lvItem-Text(1) TO Term-Field
+             PERFORM Null-Terminate-Routine
+             INVOKE aSortItemB "setColumnValueZ" USING i Term-Field
+          END-PERFORM
+          .
+
        GetOrValidateObject section.
 
           *> All Called functions that use this section have:
