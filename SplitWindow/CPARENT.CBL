@@ -5,11 +5,37 @@
            splitView is class "vspwndow"
            .
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Per-Windows-user split position, remembered across sessions
+      *> so warehouse and customer-service operators each keep the
+      *> tree/list proportions they last dragged to.
+           select splitpos-file assign "spltpos.dat"
+               organization is line sequential
+               file status is splitpos-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd  splitpos-file.
+       01  splitpos-record.
+           03 splitpos-user       pic x(20).
+           03 splitpos-value      pic 9(9).
 
        WORKING-STORAGE SECTION.
        01 splitter-window object reference.
        01 Position-X      PIC X(4) comp-5.
 
+       01 splitpos-user-id        pic x(20).
+       01 splitpos-found-sw       pic x(1) value "N".
+           88 splitpos-found         value "Y".
+       01 splitpos-eof-sw         pic x(1) value "N".
+           88 splitpos-eof            value "Y".
+
+       01 splitpos-file-status    pic x(2).
+           88 splitpos-file-ok         value "00".
+           88 splitpos-file-not-found  value "35".
+
        LINKAGE section.
        01 Window-Handle   PIC X(4) comp-5.
        01 tView           object reference.
@@ -27,8 +53,8 @@
            INVOKE Splitter-window "registerLeftView"  USING tView
            INVOKE Splitter-window "registerRightView" USING lview
 
-           *> X point on DS window where tree/list controls edges meet
-           MOVE 796 TO POSITION-X
+           perform load-saved-split-position
+
            INVOKE Splitter-Window "scaleXDown" USING Position-X
            INVOKE Splitter-window "setInitialSplitPos" USING Position-X
 
@@ -37,3 +63,62 @@
            EXIT PROGRAM
            .
 
+       *> Looks up Position-X last saved for the current Windows user;
+       *> falls back to the original hardcoded default when this is
+       *> the first time this user has used the splitter.
+       load-saved-split-position.
+           *> X point on DS window where tree/list controls edges meet
+           MOVE 796 TO POSITION-X
+           ACCEPT splitpos-user-id FROM ENVIRONMENT "USERNAME"
+
+           OPEN INPUT splitpos-file
+           IF splitpos-file-not-found
+               OPEN OUTPUT splitpos-file
+               CLOSE splitpos-file
+               OPEN INPUT splitpos-file
+           END-IF
+
+      *> Save-Split-Position only ever appends, so a user who has saved
+      *> more than once has an older, stale record still sitting ahead
+      *> of their latest one - read every record through to EOF and
+      *> keep the last match instead of stopping at the first, so the
+      *> most recent save is the one that wins.
+           PERFORM read-next-splitpos-record
+               UNTIL splitpos-eof
+           CLOSE splitpos-file.
+
+       read-next-splitpos-record.
+           READ splitpos-file
+               AT END
+                   SET splitpos-eof TO TRUE
+               NOT AT END
+                   IF splitpos-user = splitpos-user-id
+                       SET splitpos-found TO TRUE
+                       MOVE splitpos-value TO Position-X
+                   END-IF
+           END-READ.
+
+       *> Second entry point - the host application calls this when
+       *> the operator finishes dragging the splitter (window close
+       *> or panel teardown) so the new position is on hand next time
+       *> cparent is invoked for this user.
+       Save-Split-Position Section.
+       ENTRY "SaveSplitPos" USING Window-Handle, Position-X.
+
+           ACCEPT splitpos-user-id FROM ENVIRONMENT "USERNAME"
+           MOVE splitpos-user-id TO splitpos-user
+           MOVE Position-X TO splitpos-value
+
+           OPEN EXTEND splitpos-file
+           IF splitpos-file-not-found
+               OPEN OUTPUT splitpos-file
+               CLOSE splitpos-file
+               OPEN EXTEND splitpos-file
+           END-IF
+
+           WRITE splitpos-record
+           CLOSE splitpos-file
+
+           EXIT PROGRAM
+           .
+
